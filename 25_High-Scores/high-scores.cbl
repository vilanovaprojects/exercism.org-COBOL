@@ -1,17 +1,83 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. high-scores.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Request 042: a player's scores, so they persist between runs
+      * instead of resetting every invocation. One record per player,
+      * loaded/rewritten as a whole through WS-SCORE-FILE-TABLE (this
+      * cobc build has no ISAM support, so a keyed lookup is done the
+      * same way collatz-conjecture.cbl's memoization cache does it:
+      * a LINE SEQUENTIAL file fully loaded into an in-memory table).
+           SELECT OPTIONAL SCORE-FILE ASSIGN TO "SCOREFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Request 044: one entry per player, rolled up into a shop-wide
+      * leaderboard instead of one run per player with no way to
+      * compare them. Same load-whole-table/rewrite-whole-table
+      * approach as SCORE-FILE above.
+           SELECT OPTIONAL LEADERBOARD-FILE ASSIGN TO "LEADERFL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Request 044: the printed, ranked version of LEADERBOARD-FILE.
+           SELECT OPTIONAL LEADERBOARD-REPORT ASSIGN TO "LEADERRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Request 046: LATEST vs PERSONALBEST trend, printed per player.
+           SELECT OPTIONAL TREND-REPORT ASSIGN TO "TRENDRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Request 046: one appended entry per HIGH-SCORES run, the raw
+      * material TREND-REPORT-RUN is built from.
+           SELECT OPTIONAL HISTORY-FILE ASSIGN TO "HISTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Request 049: shop-wide audit trail, shared by every program in
+      * the suite.
+           SELECT OPTIONAL AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD SCORE-FILE.
+       01 SCORE-FILE-RECORD.
+           05 SF-PLAYER-ID       PIC X(20).
+           05 SF-SCORE-COUNT     PIC 999.
+           05 SF-SCORES-PACKED   PIC X(600).
+
+       FD LEADERBOARD-FILE.
+       01 LEADERBOARD-RECORD.
+           05 LB-PLAYER-ID       PIC X(20).
+           05 LB-LATEST          PIC 999.
+           05 LB-PERSONAL-BEST   PIC 999.
+
+       FD LEADERBOARD-REPORT.
+       01 LEADERBOARD-REPORT-LINE PIC X(80).
+
+       FD TREND-REPORT.
+       01 TREND-REPORT-LINE PIC X(80).
+
+       FD HISTORY-FILE.
+       01 HISTORY-LINE PIC X(80).
+
+      * Request 049: shop-wide audit trail.
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-LINE PIC X(200).
+
        WORKING-STORAGE SECTION.
        01 WS-PROPERTY       PIC A(20).
+
+      * Request 048: WS-PROPERTY is a plain name re-used across
+      * several programs in the suite (TRIANGLE, QUEEN-ATTACK), so the
+      * shared operator menu can't key off it directly without
+      * colliding across all of them. WS-HISCORE-PROPERTY is this
+      * program's own uniquely-named copy the menu driver sets before
+      * CALL "high-scores".
+       01 WS-HISCORE-PROPERTY IS EXTERNAL PIC A(20).
        01 WS-SCORES.
-           02 SCORES        PIC X(3) OCCURS 20 TIMES
-                            INDEXED BY IDX.
+           02 SCORES        PIC X(3) OCCURS 1 TO 200 TIMES
+                             DEPENDING ON WS-SCORE-COUNT
+                             INDEXED BY IDX.
 
-       01 WS-RESULT-STRING  PIC X(60).
-       01 WS-RESULT-VALUE   PIC 999.
+       01 WS-RESULT-STRING  IS EXTERNAL PIC X(600).
+       01 WS-RESULT-VALUE   IS EXTERNAL PIC 999.
 
-       01 CONTADOR PIC 99.
+       01 CONTADOR PIC 999.
        01 TEMP PIC ZZ9.
        01 TEMP2 PIC 999.
        01 LATEST PIC 999.
@@ -19,14 +85,119 @@
        01 PERSONALTHREE.
            05 THETOP PIC ZZZ OCCURS 3 TIMES.
 
-       PROCEDURE DIVISION.
+      * Request 043: real size of WS-SCORES/SCORE-FILE for this
+      * player, replacing the hardcoded 20-game cap. Long-tenured
+      * players simply carry a bigger WS-SCORE-COUNT.
+       01 WS-SCORE-COUNT PIC 999 VALUE 0.
+
+      * Request 042/044: which player this run's WS-SCORES/
+      * WS-PROPERTY query belongs to.
+       01 WS-PLAYER-NAME IS EXTERNAL PIC X(20) VALUE SPACES.
+       01 WS-NEW-SCORE PIC 999 VALUE 0.
+
+      * Request 042: SCORE-FILE loaded/rewritten as a whole, one
+      * entry per player (bounded the same way WS-PLAYER-TABLE below
+      * bounds the leaderboard).
+       01 WS-SF-COUNT PIC 99 VALUE 0.
+       01 WS-SF-TABLE.
+           05 WS-SF-ENTRY OCCURS 50 TIMES.
+               10 WS-SF-PLAYER-ID     PIC X(20).
+               10 WS-SF-SCORE-COUNT   PIC 999.
+               10 WS-SF-SCORES-PACKED PIC X(600).
+       01 WS-SF-INDEX PIC 99.
+       01 WS-SF-MATCH-INDEX PIC 99 VALUE 0.
+       01 WS-SF-EOF PIC X VALUE "N".
+           88 SF-EOF VALUE "Y".
+
+      * Request 044: leaderboard rebuild/report working storage.
+       01 WS-LEADERBOARD-EOF PIC X VALUE "N".
+           88 LEADERBOARD-EOF VALUE "Y".
+       01 WS-RANK PIC 99.
+       01 WS-BEST-SO-FAR PIC 999.
+       01 WS-BEST-PLAYER PIC X(20).
+       01 WS-PLAYER-COUNT PIC 99 VALUE 0.
+       01 WS-PLAYER-TABLE.
+           05 WS-PLAYER-ENTRY OCCURS 20 TIMES.
+               10 WS-PLAYER-ID     PIC X(20).
+               10 WS-PLAYER-LATEST PIC 999.
+               10 WS-PLAYER-BEST   PIC 999.
+       01 WS-PLAYER-INDEX PIC 99.
+       01 WS-PLAYER-MATCH-INDEX PIC 99 VALUE 0.
+
+      * Request 046: trend classification working storage.
+       01 WS-TREND PIC X(10).
+
+      * Request 049: shared audit-trail record fields.
+       COPY AUDITLOG.
+
+       LINKAGE SECTION.
+      * Request 042/044/046 reconciliation: lets a caller reach
+      * HIGH-SCORES-PERSISTENT-RUN, LEADERBOARD-REPORT-RUN, and
+      * TREND-REPORT-RUN, none of which the plain in-memory HIGH-
+      * SCORES paragraph (which never populates WS-SCORE-COUNT on its
+      * own) ever reaches on its own. OPTIONAL because the operator
+      * menu's ordinary CALL "high-scores" has no mode to pass.
+       01 WS-HISCORE-MODE PIC X(20).
+
+       PROCEDURE DIVISION USING OPTIONAL WS-HISCORE-MODE.
+
+      ******************************************************************
+      * Request 042/044/046: dispatch on WS-HISCORE-MODE before
+      * falling into the plain in-memory HIGH-SCORES paragraph below.
+      ******************************************************************
+       HIGH-SCORES-DISPATCH.
+           EVALUATE TRUE
+               WHEN WS-HISCORE-MODE IS OMITTED
+                   CONTINUE
+               WHEN WS-HISCORE-MODE = "PERSISTENT"
+                   PERFORM HIGH-SCORES-PERSISTENT-RUN
+                   GOBACK
+               WHEN WS-HISCORE-MODE = "LEADERBOARD"
+                   PERFORM LEADERBOARD-REPORT-RUN
+                   GOBACK
+               WHEN WS-HISCORE-MODE = "TREND"
+                   PERFORM TREND-REPORT-RUN
+                   GOBACK
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       HIGH-SCORES-DISPATCH-EXIT.
+           EXIT.
 
        HIGH-SCORES.
+           PERFORM HIGH-SCORES-CALC
+           PERFORM LOG-AUDIT-ENTRY.
+
+      * Request 048 reconciliation: GOBACK (not fall-through) so a
+      * caller using the plain/legacy omitted-mode convention returns
+      * here instead of cascading into HIGH-SCORES-PERSISTENT-RUN
+      * below, which used to silently overwrite WS-RESULT-STRING/
+      * WS-RESULT-VALUE with file-loaded data and write unwanted
+      * records to LEADERBOARD-FILE/HISTORY-FILE.
+       HIGH-SCORES-CALL-RETURN.
+           GOBACK.
+
+      ******************************************************************
+      * Request 048 reconciliation: the actual scoring/tie-break logic,
+      * split out of HIGH-SCORES so HIGH-SCORES-PERSISTENT-RUN can
+      * PERFORM it without also hitting HIGH-SCORES's own GOBACK --
+      * GOBACK ends the whole run unit even when reached via PERFORM,
+      * not just the immediate caller.
+      ******************************************************************
+       HIGH-SCORES-CALC.
 
        INITIALIZE TEMP CONTADOR LATEST PERSONALBEST PERSONALTHREE
                   WS-RESULT-STRING WS-RESULT-VALUE.
+       MOVE WS-HISCORE-PROPERTY TO WS-PROPERTY.
 
-       PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 20
+      * Request 045: explicit tie-break rule -- THETOP only moves a
+      * slot down when the new score is STRICTLY greater than it, so
+      * on an exact tie the score already sitting in that slot (the
+      * one seen earlier in WS-SCORES) keeps the rank and the later,
+      * equal score is dropped. Ties are broken by "earliest game
+      * wins the higher rank".
+       PERFORM VARYING CONTADOR FROM 1 BY 1
+           UNTIL CONTADOR > WS-SCORE-COUNT
          EVALUATE TEMP
            WHEN > THETOP(1)
              MOVE THETOP(2) TO THETOP(3)
@@ -54,4 +225,341 @@
            MOVE PERSONALBEST TO WS-RESULT-VALUE
          WHEN "personalTopThree"
            MOVE PERSONALTHREE TO WS-RESULT-STRING
-       END-EVALUATE.
\ No newline at end of file
+      * Request 045 reconciliation: the tie-break rule above was
+      * already being applied (THETOP only moves down on a STRICTLY
+      * greater score) but was never reported anywhere a caller could
+      * see it -- this property makes it queryable the same way
+      * "personalBest"/"personalTopThree" are.
+         WHEN "tieBreakRule"
+           MOVE "EARLIEST GAME WINS ON EXACT TIE" TO WS-RESULT-STRING
+       END-EVALUATE.
+       HIGH-SCORES-CALC-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 042/043/044/046: the persistent entry point. Loads
+      * WS-PLAYER-NAME's own score history from SCORE-FILE, runs the
+      * existing HIGH-SCORES calculation unchanged, then rolls the
+      * result into the shop-wide LEADERBOARD-FILE and appends a
+      * trend-history line, so a caller only has to set WS-PLAYER-NAME
+      * and WS-PROPERTY instead of hand-loading WS-SCORES every time.
+      ******************************************************************
+       HIGH-SCORES-PERSISTENT-RUN.
+           PERFORM LOAD-SCORE-FILE-FOR-PLAYER
+           PERFORM HIGH-SCORES-CALC
+           PERFORM LOG-AUDIT-ENTRY
+           PERFORM RECORD-PLAYER-BEST
+           PERFORM LOG-HISTORY-ENTRY.
+       HIGH-SCORES-PERSISTENT-RUN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 049: append one line to the shop-wide AUDIT-LOG for
+      * this run -- program name, timestamp, key input, and result.
+      ******************************************************************
+       LOG-AUDIT-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE "high-scores" TO WS-AUDIT-PROGRAM
+           STRING FUNCTION TRIM(WS-PLAYER-NAME) " " WS-PROPERTY
+               DELIMITED BY SIZE INTO WS-AUDIT-INPUT
+           IF WS-PROPERTY = "latest" OR "personalBest" THEN
+               MOVE WS-RESULT-VALUE TO WS-AUDIT-RESULT
+           ELSE
+               MOVE FUNCTION TRIM(WS-RESULT-STRING) TO WS-AUDIT-RESULT
+           END-IF
+           MOVE SPACES TO AUDIT-LOG-LINE
+           OPEN EXTEND AUDIT-LOG
+           STRING WS-AUDIT-TIMESTAMP " PROGRAM=" WS-AUDIT-PROGRAM
+               " INPUT=" WS-AUDIT-INPUT
+               " RESULT=" WS-AUDIT-RESULT
+               DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+           WRITE AUDIT-LOG-LINE
+           CLOSE AUDIT-LOG.
+       LOG-AUDIT-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 042: read every player's record off SCORE-FILE into
+      * WS-SF-TABLE, so the rest of this program can look a player up
+      * without GnuCOBOL's ISAM support (not built into this runtime).
+      ******************************************************************
+       LOAD-SCORE-FILE-TABLE.
+           MOVE 0 TO WS-SF-COUNT
+           MOVE "N" TO WS-SF-EOF
+           OPEN INPUT SCORE-FILE
+           PERFORM UNTIL SF-EOF OR WS-SF-COUNT >= 50
+               READ SCORE-FILE
+                   AT END
+                       SET SF-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-SF-COUNT
+                       MOVE SF-PLAYER-ID TO WS-SF-PLAYER-ID(WS-SF-COUNT)
+                       MOVE SF-SCORE-COUNT
+                           TO WS-SF-SCORE-COUNT(WS-SF-COUNT)
+                       MOVE SF-SCORES-PACKED
+                           TO WS-SF-SCORES-PACKED(WS-SF-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE SCORE-FILE.
+       LOAD-SCORE-FILE-TABLE-EXIT.
+           EXIT.
+
+      * Sets WS-SF-MATCH-INDEX to WS-PLAYER-NAME's slot in WS-SF-TABLE,
+      * or zero when that player has no record yet.
+       FIND-SCORE-FILE-ENTRY.
+           MOVE 0 TO WS-SF-MATCH-INDEX
+           PERFORM VARYING WS-SF-INDEX FROM 1 BY 1
+               UNTIL WS-SF-INDEX > WS-SF-COUNT
+               IF WS-SF-PLAYER-ID(WS-SF-INDEX) = WS-PLAYER-NAME THEN
+                   MOVE WS-SF-INDEX TO WS-SF-MATCH-INDEX
+               END-IF
+           END-PERFORM.
+       FIND-SCORE-FILE-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 042: load WS-PLAYER-NAME's own record out of
+      * WS-SF-TABLE into WS-SCORES/WS-SCORE-COUNT. A player with no
+      * record yet simply starts from an empty history.
+      ******************************************************************
+       LOAD-SCORE-FILE-FOR-PLAYER.
+           MOVE 0 TO WS-SCORE-COUNT
+           PERFORM LOAD-SCORE-FILE-TABLE
+           PERFORM FIND-SCORE-FILE-ENTRY
+           IF WS-SF-MATCH-INDEX > 0 THEN
+               MOVE WS-SF-SCORE-COUNT(WS-SF-MATCH-INDEX)
+                   TO WS-SCORE-COUNT
+               MOVE WS-SF-SCORES-PACKED(WS-SF-MATCH-INDEX)
+                   TO WS-SCORES
+           END-IF.
+       LOAD-SCORE-FILE-FOR-PLAYER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 042: fold WS-PLAYER-NAME's current WS-SCORES/
+      * WS-SCORE-COUNT into WS-SF-TABLE (replacing any prior entry for
+      * that player, or appending a new one) and rewrite SCORE-FILE in
+      * full from the updated table.
+      ******************************************************************
+       SAVE-SCORE-FILE-FOR-PLAYER.
+           PERFORM LOAD-SCORE-FILE-TABLE
+           PERFORM FIND-SCORE-FILE-ENTRY
+           IF WS-SF-MATCH-INDEX = 0 AND WS-SF-COUNT < 50 THEN
+               ADD 1 TO WS-SF-COUNT
+               MOVE WS-SF-COUNT TO WS-SF-MATCH-INDEX
+           END-IF
+           IF WS-SF-MATCH-INDEX > 0 THEN
+               MOVE WS-PLAYER-NAME TO WS-SF-PLAYER-ID(WS-SF-MATCH-INDEX)
+               MOVE WS-SCORE-COUNT
+                   TO WS-SF-SCORE-COUNT(WS-SF-MATCH-INDEX)
+               MOVE WS-SCORES
+                   TO WS-SF-SCORES-PACKED(WS-SF-MATCH-INDEX)
+           END-IF
+
+           OPEN OUTPUT SCORE-FILE
+           PERFORM VARYING WS-SF-INDEX FROM 1 BY 1
+               UNTIL WS-SF-INDEX > WS-SF-COUNT
+               MOVE WS-SF-PLAYER-ID(WS-SF-INDEX) TO SF-PLAYER-ID
+               MOVE WS-SF-SCORE-COUNT(WS-SF-INDEX) TO SF-SCORE-COUNT
+               MOVE WS-SF-SCORES-PACKED(WS-SF-INDEX)
+                   TO SF-SCORES-PACKED
+               WRITE SCORE-FILE-RECORD
+           END-PERFORM
+           CLOSE SCORE-FILE.
+       SAVE-SCORE-FILE-FOR-PLAYER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 043: append WS-NEW-SCORE onto WS-PLAYER-NAME's history
+      * (growing WS-SCORE-COUNT instead of overwriting a fixed 20-slot
+      * table) and persist the result, so a long-tenured player's full
+      * history is kept rather than the oldest games falling off.
+      ******************************************************************
+       ADD-NEW-SCORE.
+           PERFORM LOAD-SCORE-FILE-FOR-PLAYER
+           IF WS-SCORE-COUNT < 200 THEN
+               ADD 1 TO WS-SCORE-COUNT
+               MOVE WS-NEW-SCORE TO SCORES(WS-SCORE-COUNT)
+           END-IF
+           PERFORM SAVE-SCORE-FILE-FOR-PLAYER.
+       ADD-NEW-SCORE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 044: read every player off LEADERBOARD-FILE into
+      * WS-PLAYER-TABLE, the same load-whole-table approach as
+      * LOAD-SCORE-FILE-TABLE above.
+      ******************************************************************
+       LOAD-LEADERBOARD-TABLE.
+           MOVE 0 TO WS-PLAYER-COUNT
+           MOVE "N" TO WS-LEADERBOARD-EOF
+           OPEN INPUT LEADERBOARD-FILE
+           PERFORM UNTIL LEADERBOARD-EOF OR WS-PLAYER-COUNT >= 20
+               READ LEADERBOARD-FILE
+                   AT END
+                       SET LEADERBOARD-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-PLAYER-COUNT
+                       MOVE LB-PLAYER-ID
+                           TO WS-PLAYER-ID(WS-PLAYER-COUNT)
+                       MOVE LB-LATEST
+                           TO WS-PLAYER-LATEST(WS-PLAYER-COUNT)
+                       MOVE LB-PERSONAL-BEST
+                           TO WS-PLAYER-BEST(WS-PLAYER-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE LEADERBOARD-FILE.
+       LOAD-LEADERBOARD-TABLE-EXIT.
+           EXIT.
+
+      * Sets WS-PLAYER-MATCH-INDEX to WS-PLAYER-NAME's slot in
+      * WS-PLAYER-TABLE, or zero when that player isn't on the board.
+       FIND-LEADERBOARD-ENTRY.
+           MOVE 0 TO WS-PLAYER-MATCH-INDEX
+           PERFORM VARYING WS-PLAYER-INDEX FROM 1 BY 1
+               UNTIL WS-PLAYER-INDEX > WS-PLAYER-COUNT
+               IF WS-PLAYER-ID(WS-PLAYER-INDEX) = WS-PLAYER-NAME THEN
+                   MOVE WS-PLAYER-INDEX TO WS-PLAYER-MATCH-INDEX
+               END-IF
+           END-PERFORM.
+       FIND-LEADERBOARD-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 044: fold this player's LATEST/PERSONALBEST into the
+      * shop-wide WS-PLAYER-TABLE and rewrite LEADERBOARD-FILE in full.
+      ******************************************************************
+       RECORD-PLAYER-BEST.
+           PERFORM LOAD-LEADERBOARD-TABLE
+           PERFORM FIND-LEADERBOARD-ENTRY
+           IF WS-PLAYER-MATCH-INDEX = 0 AND WS-PLAYER-COUNT < 20 THEN
+               ADD 1 TO WS-PLAYER-COUNT
+               MOVE WS-PLAYER-COUNT TO WS-PLAYER-MATCH-INDEX
+           END-IF
+           IF WS-PLAYER-MATCH-INDEX > 0 THEN
+               MOVE WS-PLAYER-NAME
+                   TO WS-PLAYER-ID(WS-PLAYER-MATCH-INDEX)
+               MOVE LATEST TO WS-PLAYER-LATEST(WS-PLAYER-MATCH-INDEX)
+               MOVE PERSONALBEST
+                   TO WS-PLAYER-BEST(WS-PLAYER-MATCH-INDEX)
+           END-IF
+
+           OPEN OUTPUT LEADERBOARD-FILE
+           PERFORM VARYING WS-PLAYER-INDEX FROM 1 BY 1
+               UNTIL WS-PLAYER-INDEX > WS-PLAYER-COUNT
+               MOVE WS-PLAYER-ID(WS-PLAYER-INDEX) TO LB-PLAYER-ID
+               MOVE WS-PLAYER-LATEST(WS-PLAYER-INDEX) TO LB-LATEST
+               MOVE WS-PLAYER-BEST(WS-PLAYER-INDEX) TO LB-PERSONAL-BEST
+               WRITE LEADERBOARD-RECORD
+           END-PERFORM
+           CLOSE LEADERBOARD-FILE.
+       RECORD-PLAYER-BEST-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 046: one line per HIGH-SCORES run, so a player's
+      * LATEST vs PERSONALBEST trend can be reconstructed afterward.
+      ******************************************************************
+       LOG-HISTORY-ENTRY.
+           MOVE SPACES TO HISTORY-LINE
+           OPEN EXTEND HISTORY-FILE
+           STRING "PLAYER=" WS-PLAYER-NAME
+               " LATEST=" LATEST " BEST=" PERSONALBEST
+               DELIMITED BY SIZE INTO HISTORY-LINE
+           WRITE HISTORY-LINE
+           CLOSE HISTORY-FILE.
+       LOG-HISTORY-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 044: rank every player in WS-PLAYER-TABLE by
+      * WS-PLAYER-BEST descending and print the shop-wide leaderboard
+      * to LEADERBOARD-REPORT.
+      ******************************************************************
+       LEADERBOARD-REPORT-RUN.
+           PERFORM LOAD-LEADERBOARD-TABLE
+
+           OPEN OUTPUT LEADERBOARD-REPORT
+      * Request 045 reconciliation: report the tie-break rule that
+      * FIND-NEXT-BEST-PLAYER's strict ">" comparison already applies
+      * -- the earliest-recorded player at a given best score keeps
+      * the higher rank -- instead of leaving it undocumented.
+           MOVE SPACES TO LEADERBOARD-REPORT-LINE
+           STRING "TIE-BREAK RULE: EARLIEST GAME WINS ON EXACT TIE"
+               DELIMITED BY SIZE INTO LEADERBOARD-REPORT-LINE
+           WRITE LEADERBOARD-REPORT-LINE
+           PERFORM VARYING WS-RANK FROM 1 BY 1
+               UNTIL WS-RANK > WS-PLAYER-COUNT
+               PERFORM FIND-NEXT-BEST-PLAYER
+               MOVE SPACES TO LEADERBOARD-REPORT-LINE
+               STRING "RANK " WS-RANK
+                   " PLAYER=" WS-BEST-PLAYER
+                   " BEST=" WS-BEST-SO-FAR
+                   DELIMITED BY SIZE INTO LEADERBOARD-REPORT-LINE
+               WRITE LEADERBOARD-REPORT-LINE
+           END-PERFORM
+           CLOSE LEADERBOARD-REPORT.
+       LEADERBOARD-REPORT-RUN-EXIT.
+           EXIT.
+
+      * Picks the highest-remaining WS-PLAYER-BEST not yet ranked,
+      * marking it consumed by dropping its score to zero so the next
+      * call to this paragraph finds the next-highest instead.
+       FIND-NEXT-BEST-PLAYER.
+           MOVE 0 TO WS-BEST-SO-FAR
+           MOVE SPACES TO WS-BEST-PLAYER
+           PERFORM VARYING WS-PLAYER-INDEX FROM 1 BY 1
+               UNTIL WS-PLAYER-INDEX > WS-PLAYER-COUNT
+               IF WS-PLAYER-BEST(WS-PLAYER-INDEX) > WS-BEST-SO-FAR THEN
+                   MOVE WS-PLAYER-BEST(WS-PLAYER-INDEX)
+                       TO WS-BEST-SO-FAR
+                   MOVE WS-PLAYER-ID(WS-PLAYER-INDEX) TO WS-BEST-PLAYER
+               END-IF
+           END-PERFORM
+           PERFORM VARYING WS-PLAYER-INDEX FROM 1 BY 1
+               UNTIL WS-PLAYER-INDEX > WS-PLAYER-COUNT
+               IF WS-PLAYER-ID(WS-PLAYER-INDEX) = WS-BEST-PLAYER
+                 AND WS-PLAYER-BEST(WS-PLAYER-INDEX)
+                     = WS-BEST-SO-FAR THEN
+                   MOVE 0 TO WS-PLAYER-BEST(WS-PLAYER-INDEX)
+               END-IF
+           END-PERFORM.
+       FIND-NEXT-BEST-PLAYER-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 046: read every player off WS-PLAYER-TABLE and print
+      * whether their LATEST game matched their PERSONALBEST
+      * (IMPROVING), fell short of it (PLATEAUED), or they have no
+      * recorded best yet (NEW).
+      ******************************************************************
+       TREND-REPORT-RUN.
+           PERFORM LOAD-LEADERBOARD-TABLE
+           OPEN OUTPUT TREND-REPORT
+           PERFORM VARYING WS-PLAYER-INDEX FROM 1 BY 1
+               UNTIL WS-PLAYER-INDEX > WS-PLAYER-COUNT
+               PERFORM CLASSIFY-TREND
+               MOVE SPACES TO TREND-REPORT-LINE
+               STRING "PLAYER=" WS-PLAYER-ID(WS-PLAYER-INDEX)
+                   " LATEST=" WS-PLAYER-LATEST(WS-PLAYER-INDEX)
+                   " BEST=" WS-PLAYER-BEST(WS-PLAYER-INDEX)
+                   " TREND=" WS-TREND
+                   DELIMITED BY SIZE INTO TREND-REPORT-LINE
+               WRITE TREND-REPORT-LINE
+           END-PERFORM
+           CLOSE TREND-REPORT.
+       TREND-REPORT-RUN-EXIT.
+           EXIT.
+
+       CLASSIFY-TREND.
+           EVALUATE TRUE
+             WHEN WS-PLAYER-BEST(WS-PLAYER-INDEX) = 0
+               MOVE "NEW" TO WS-TREND
+             WHEN WS-PLAYER-LATEST(WS-PLAYER-INDEX)
+                = WS-PLAYER-BEST(WS-PLAYER-INDEX)
+               MOVE "IMPROVING" TO WS-TREND
+             WHEN OTHER
+               MOVE "PLATEAUED" TO WS-TREND
+           END-EVALUATE.
+       CLASSIFY-TREND-EXIT.
+           EXIT.

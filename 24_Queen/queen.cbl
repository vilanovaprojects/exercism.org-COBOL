@@ -1,40 +1,329 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. QUEEN-ATTACK.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Request 040: every create/canAttack query, replayable/
+      * auditable after the fact.
+           SELECT OPTIONAL MOVE-LOG ASSIGN TO "MOVELOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Request 049: shop-wide audit trail, shared by every program in
+      * the suite.
+           SELECT OPTIONAL AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD MOVE-LOG.
+       01 MOVE-LOG-LINE PIC X(80).
+
+      * Request 049: shop-wide audit trail.
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-LINE PIC X(200).
+
        WORKING-STORAGE SECTION.
       *Inputs
-       01 WS-QUEEN PIC X(9).
-       01 WS-WHITE_QUEEN PIC X(9).
-       01 WS-BLACK_QUEEN PIC X(9).
+       01 WS-QUEEN IS EXTERNAL PIC X(9).
+       01 WS-WHITE_QUEEN IS EXTERNAL PIC X(9).
+       01 WS-BLACK_QUEEN IS EXTERNAL PIC X(9).
        01 WS-PROPERTY PIC X(11).
+
+      * Request 048: WS-PROPERTY and WS-RESULT (below) are plain names
+      * re-used across several programs in the suite (TRIANGLE,
+      * HIGH-SCORES), so the shared operator menu can't key off them
+      * directly without colliding across all of them.
+      * WS-QUEEN-PROPERTY/WS-QUEEN-RESULT are this program's own
+      * uniquely-named copies the menu driver sets/reads around
+      * CALL "QUEEN-ATTACK".
+       01 WS-QUEEN-PROPERTY IS EXTERNAL PIC X(11).
        01 TEMP PIC S9 OCCURS 4 TIMES.
        01 DIAGONALX PIC 9.
        01 DIAGONALY PIC 9.
+
+      * Request 038: squares occupied by other pieces, checked along
+      * the line between WHITE_QUEEN and BLACK_QUEEN before reporting
+      * a clear attack. Caller populates WS-OCCUPIED-LIST as
+      * semicolon-separated "x,y" pairs, e.g. "2,3;4,5". EXTERNAL
+      * (request 048 reconciliation, matching WS-QUEEN/WS-WHITE_QUEEN/
+      * WS-BLACK_QUEEN above) so a caller outside this program -- the
+      * menu driver -- can actually reach this feature; it was plain
+      * WORKING-STORAGE and unreachable before. WS-OCCUPIED-COUNT
+      * stays local -- it's PARSE-OCCUPIED-LIST's derived count, not
+      * something a caller sets directly.
+       01 WS-OCCUPIED-LIST IS EXTERNAL PIC X(80).
+       01 WS-OCCUPIED-COUNT PIC 9 VALUE 0.
+       01 WS-OCCUPIED-TABLE.
+           05 WS-OCCUPIED-ENTRY OCCURS 10 TIMES.
+               10 WS-OCCUPIED-X PIC S9.
+               10 WS-OCCUPIED-Y PIC S9.
+       01 WS-OCCUPIED-INDEX PIC 9.
+       01 WS-PATH-BLOCKED PIC X VALUE "N".
+           88 PATH-BLOCKED VALUE "Y".
+       01 WS-STEP-X PIC S9 VALUE 0.
+       01 WS-STEP-Y PIC S9 VALUE 0.
+       01 WS-WALK-X PIC S9 VALUE 0.
+       01 WS-WALK-Y PIC S9 VALUE 0.
+
       *Outputs
        01 WS-RESULT PIC 9.
+       01 WS-QUEEN-RESULT IS EXTERNAL PIC 9.
+
+      * Request 049: shared audit-trail record fields.
+       COPY AUDITLOG.
 
        PROCEDURE DIVISION.
 
        QUEEN-ATTACK.
 
        INITIALIZE WS-RESULT.
+       MOVE WS-QUEEN-PROPERTY TO WS-PROPERTY.
+
+       EVALUATE WS-PROPERTY
+         WHEN "create"
+           PERFORM CREATE-QUEEN
+         WHEN "canAttack"
+           PERFORM CAN-ATTACK-QUEEN
+      * Request 041: ROOK/BISHOP/KNIGHT reuse the same TEMP
+      * coordinate UNSTRING logic as canAttack but apply each
+      * piece's own movement rule instead of the queen's.
+         WHEN "ROOK"
+           PERFORM CAN-ATTACK-ROOK
+         WHEN "BISHOP"
+           PERFORM CAN-ATTACK-BISHOP
+         WHEN "KNIGHT"
+           PERFORM CAN-ATTACK-KNIGHT
+       END-EVALUATE.
+
+       PERFORM LOG-MOVE-QUERY.
+       PERFORM LOG-AUDIT-ENTRY.
+
+       QUEEN-ATTACK-END.
+
+      * Request 048: GOBACK (not fall-through) so the central operator
+      * menu's CALL "QUEEN-ATTACK" returns here instead of cascading
+      * into the helper paragraphs below.
+       QUEEN-ATTACK-CALL-RETURN.
+           MOVE WS-RESULT TO WS-QUEEN-RESULT
+           GOBACK.
+
+      ******************************************************************
+      * Request 039: WHITE_QUEEN and BLACK_QUEEN landing on the same
+      * square is flagged invalid, in addition to the existing 0-7
+      * range check on WS-QUEEN.
+      ******************************************************************
+       CREATE-QUEEN.
+           UNSTRING WS-QUEEN DELIMITED BY "," INTO TEMP(1) TEMP(2)
+           IF TEMP(1) >= 0 AND TEMP(1) <=7 AND TEMP(2) >= 0
+             AND TEMP(2) <=7 THEN
+               MOVE 1 TO WS-RESULT
+           END-IF
+      * Review-round fix: WS-WHITE_QUEEN/WS-BLACK_QUEEN are EXTERNAL
+      * and default to LOW-VALUES (not SPACES) the first time they're
+      * touched in a run -- the same issue PARSE-OCCUPIED-LIST already
+      * guards against below. Without this, a fresh run where a caller
+      * only populates WS-QUEEN for a "create" query UNSTRINGs garbage
+      * LOW-VALUES content into TEMP(3)/TEMP(4).
+           IF WS-WHITE_QUEEN NOT = SPACES
+             AND WS-WHITE_QUEEN NOT = LOW-VALUES
+             AND WS-BLACK_QUEEN NOT = SPACES
+             AND WS-BLACK_QUEEN NOT = LOW-VALUES THEN
+               UNSTRING WS-WHITE_QUEEN DELIMITED BY ","
+                   INTO TEMP(1) TEMP(2)
+               END-UNSTRING
+               UNSTRING WS-BLACK_QUEEN DELIMITED BY ","
+                   INTO TEMP(3) TEMP(4)
+               END-UNSTRING
+               IF TEMP(1) = TEMP(3) AND TEMP(2) = TEMP(4) THEN
+                   MOVE 0 TO WS-RESULT
+               END-IF
+           END-IF.
+       CREATE-QUEEN-EXIT.
+           EXIT.
+
+       CAN-ATTACK-QUEEN.
+           UNSTRING WS-WHITE_QUEEN DELIMITED BY "," INTO TEMP(1) TEMP(2).
+           UNSTRING WS-BLACK_QUEEN DELIMITED BY "," INTO TEMP(3) TEMP(4)
+
+           COMPUTE DIAGONALX = FUNCTION ABS(TEMP(1) - TEMP(3))
+           COMPUTE DIAGONALY = FUNCTION ABS(TEMP(2) - TEMP(4))
+
+           IF TEMP(1) = TEMP(3) OR TEMP(2) = TEMP(4) THEN
+             MOVE 1 TO WS-RESULT
+           ELSE IF DIAGONALX = DIAGONALY THEN
+             MOVE 1 TO WS-RESULT
+           END-IF
+           END-IF
+
+      * Request 038/041 reconciliation: the outer IF above had no
+      * END-IF of its own, so this blocked-path check used to be part
+      * of its ELSE branch and never ran for a straight row/column
+      * attack -- only for the diagonal case. The added END-IF closes
+      * the outer IF first so this applies to every attack shape.
+           IF WS-RESULT = 1 THEN
+               PERFORM CHECK-BLOCKED-PATH
+               IF PATH-BLOCKED THEN
+                   MOVE 0 TO WS-RESULT
+               END-IF
+           END-IF.
+       CAN-ATTACK-QUEEN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 041: rook moves along a shared row or column only.
+      ******************************************************************
+       CAN-ATTACK-ROOK.
+           UNSTRING WS-WHITE_QUEEN DELIMITED BY "," INTO TEMP(1) TEMP(2).
+           UNSTRING WS-BLACK_QUEEN DELIMITED BY "," INTO TEMP(3) TEMP(4)
+           IF TEMP(1) = TEMP(3) OR TEMP(2) = TEMP(4) THEN
+               MOVE 1 TO WS-RESULT
+           END-IF.
+       CAN-ATTACK-ROOK-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 041: bishop moves along a shared diagonal only.
+      ******************************************************************
+       CAN-ATTACK-BISHOP.
+           UNSTRING WS-WHITE_QUEEN DELIMITED BY "," INTO TEMP(1) TEMP(2).
+           UNSTRING WS-BLACK_QUEEN DELIMITED BY "," INTO TEMP(3) TEMP(4)
+           COMPUTE DIAGONALX = FUNCTION ABS(TEMP(1) - TEMP(3))
+           COMPUTE DIAGONALY = FUNCTION ABS(TEMP(2) - TEMP(4))
+           IF DIAGONALX = DIAGONALY THEN
+               MOVE 1 TO WS-RESULT
+           END-IF.
+       CAN-ATTACK-BISHOP-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 041: knight moves in an L-shape: two squares along
+      * one axis and one along the other.
+      ******************************************************************
+       CAN-ATTACK-KNIGHT.
+           UNSTRING WS-WHITE_QUEEN DELIMITED BY "," INTO TEMP(1) TEMP(2).
+           UNSTRING WS-BLACK_QUEEN DELIMITED BY "," INTO TEMP(3) TEMP(4)
+           COMPUTE DIAGONALX = FUNCTION ABS(TEMP(1) - TEMP(3))
+           COMPUTE DIAGONALY = FUNCTION ABS(TEMP(2) - TEMP(4))
+           IF (DIAGONALX = 1 AND DIAGONALY = 2)
+             OR (DIAGONALX = 2 AND DIAGONALY = 1) THEN
+               MOVE 1 TO WS-RESULT
+           END-IF.
+       CAN-ATTACK-KNIGHT-EXIT.
+           EXIT.
 
-       IF WS-PROPERTY = "create" THEN
-         UNSTRING WS-QUEEN DELIMITED BY "," INTO TEMP(1), TEMP(2)
-         IF TEMP(1) >= 0 AND TEMP(1) <=7 AND TEMP(2) >= 0
-           AND TEMP(2) <=7 THEN MOVE 1 TO WS-RESULT END-IF
-       END-IF.
+      ******************************************************************
+      * Request 038: walk the squares strictly between WHITE_QUEEN
+      * and BLACK_QUEEN (TEMP 1/2 to TEMP 3/4) and set PATH-BLOCKED
+      * if any of them is in WS-OCCUPIED-LIST, so a blocked line
+      * correctly loses the attack instead of always reporting clear.
+      ******************************************************************
+       CHECK-BLOCKED-PATH.
+           MOVE "N" TO WS-PATH-BLOCKED
+           PERFORM PARSE-OCCUPIED-LIST
+           IF WS-OCCUPIED-COUNT = 0 THEN
+               CONTINUE
+           ELSE
+               MOVE 0 TO WS-STEP-X
+               MOVE 0 TO WS-STEP-Y
+               IF TEMP(3) > TEMP(1) THEN MOVE 1 TO WS-STEP-X END-IF
+               IF TEMP(3) < TEMP(1) THEN MOVE -1 TO WS-STEP-X END-IF
+               IF TEMP(4) > TEMP(2) THEN MOVE 1 TO WS-STEP-Y END-IF
+               IF TEMP(4) < TEMP(2) THEN MOVE -1 TO WS-STEP-Y END-IF
+               MOVE TEMP(1) TO WS-WALK-X
+               MOVE TEMP(2) TO WS-WALK-Y
+               ADD WS-STEP-X TO WS-WALK-X
+               ADD WS-STEP-Y TO WS-WALK-Y
+               PERFORM UNTIL (WS-WALK-X = TEMP(3)
+                       AND WS-WALK-Y = TEMP(4))
+                   OR PATH-BLOCKED
+                   PERFORM VARYING WS-OCCUPIED-INDEX FROM 1 BY 1
+                       UNTIL WS-OCCUPIED-INDEX > WS-OCCUPIED-COUNT
+                       IF WS-OCCUPIED-X(WS-OCCUPIED-INDEX) = WS-WALK-X
+                         AND WS-OCCUPIED-Y(WS-OCCUPIED-INDEX)
+                             = WS-WALK-Y THEN
+                           SET PATH-BLOCKED TO TRUE
+                       END-IF
+                   END-PERFORM
+                   ADD WS-STEP-X TO WS-WALK-X
+                   ADD WS-STEP-Y TO WS-WALK-Y
+               END-PERFORM
+           END-IF.
+       CHECK-BLOCKED-PATH-EXIT.
+           EXIT.
 
-       IF WS-PROPERTY = "canAttack" THEN
-         UNSTRING WS-WHITE_QUEEN DELIMITED BY "," INTO TEMP(1), TEMP(2)
-         UNSTRING WS-BLACK_QUEEN DELIMITED BY "," INTO TEMP(3), TEMP(4)
+       PARSE-OCCUPIED-LIST.
+           MOVE 0 TO WS-OCCUPIED-COUNT
+      * Request 048 reconciliation: WS-OCCUPIED-LIST is EXTERNAL now,
+      * and an EXTERNAL alphanumeric item starts life as LOW-VALUES
+      * (not SPACES) the first time any program in the run unit
+      * touches it, so a caller that never sets it has to be treated
+      * the same as one that set it to SPACES.
+           IF WS-OCCUPIED-LIST NOT = SPACES
+               AND WS-OCCUPIED-LIST NOT = LOW-VALUES THEN
+               UNSTRING FUNCTION TRIM(WS-OCCUPIED-LIST)
+                   DELIMITED BY "," OR ";"
+                   INTO WS-OCCUPIED-X(1) WS-OCCUPIED-Y(1)
+                        WS-OCCUPIED-X(2) WS-OCCUPIED-Y(2)
+                        WS-OCCUPIED-X(3) WS-OCCUPIED-Y(3)
+                        WS-OCCUPIED-X(4) WS-OCCUPIED-Y(4)
+                        WS-OCCUPIED-X(5) WS-OCCUPIED-Y(5)
+               PERFORM VARYING WS-OCCUPIED-INDEX FROM 1 BY 1
+                   UNTIL WS-OCCUPIED-INDEX > 5
+                   IF WS-OCCUPIED-X(WS-OCCUPIED-INDEX) NOT = 0
+                     OR WS-OCCUPIED-Y(WS-OCCUPIED-INDEX) NOT = 0 THEN
+                       ADD 1 TO WS-OCCUPIED-COUNT
+                   END-IF
+               END-PERFORM
+           END-IF.
+       PARSE-OCCUPIED-LIST-EXIT.
+           EXIT.
 
-         COMPUTE DIAGONALX = FUNCTION ABS(TEMP(1) - TEMP(3))
-         COMPUTE DIAGONALY = FUNCTION ABS(TEMP(2) - TEMP(4))
+      ******************************************************************
+      * Request 040: append this query's inputs and outcome to
+      * MOVE-LOG so a sequence of board queries can be replayed or
+      * audited after the fact.
+      ******************************************************************
+       LOG-MOVE-QUERY.
+      * Request 040 reconciliation: WS-QUEEN is only ever set by a
+      * caller for the "create" property -- for "canAttack"/"ROOK"/
+      * "BISHOP"/"KNIGHT" it is left at its EXTERNAL default of
+      * LOW-VALUES, and STRINGing raw LOW-VALUES into a LINE
+      * SEQUENTIAL record aborts the WRITE below. Only include it for
+      * "create"; every other property logs WHITE/BLACK/RESULT alone.
+           MOVE SPACES TO MOVE-LOG-LINE
+           OPEN EXTEND MOVE-LOG
+           IF WS-PROPERTY = "create" THEN
+               STRING WS-PROPERTY " QUEEN=" WS-QUEEN
+                   " WHITE=" WS-WHITE_QUEEN " BLACK=" WS-BLACK_QUEEN
+                   " RESULT=" WS-RESULT
+                   DELIMITED BY SIZE INTO MOVE-LOG-LINE
+           ELSE
+               STRING WS-PROPERTY
+                   " WHITE=" WS-WHITE_QUEEN " BLACK=" WS-BLACK_QUEEN
+                   " RESULT=" WS-RESULT
+                   DELIMITED BY SIZE INTO MOVE-LOG-LINE
+           END-IF
+           WRITE MOVE-LOG-LINE
+           CLOSE MOVE-LOG.
+       LOG-MOVE-QUERY-EXIT.
+           EXIT.
 
-         IF TEMP(1) = TEMP(3) OR TEMP(2) = TEMP(4) THEN
-           MOVE 1 TO WS-RESULT
-         ELSE IF DIAGONALX = DIAGONALY THEN
-           MOVE 1 TO WS-RESULT
-       END-IF.
\ No newline at end of file
+      ******************************************************************
+      * Request 049: append one line to the shop-wide AUDIT-LOG for
+      * this run -- program name, timestamp, key input, and result.
+      ******************************************************************
+       LOG-AUDIT-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE "QUEEN-ATTACK" TO WS-AUDIT-PROGRAM
+           STRING WS-PROPERTY " WHITE=" WS-WHITE_QUEEN
+               " BLACK=" WS-BLACK_QUEEN
+               DELIMITED BY SIZE INTO WS-AUDIT-INPUT
+           MOVE WS-RESULT TO WS-AUDIT-RESULT
+           MOVE SPACES TO AUDIT-LOG-LINE
+           OPEN EXTEND AUDIT-LOG
+           STRING WS-AUDIT-TIMESTAMP " PROGRAM=" WS-AUDIT-PROGRAM
+               " INPUT=" WS-AUDIT-INPUT
+               " RESULT=" WS-AUDIT-RESULT
+               DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+           WRITE AUDIT-LOG-LINE
+           CLOSE AUDIT-LOG.
+       LOG-AUDIT-ENTRY-EXIT.
+           EXIT.

@@ -0,0 +1,508 @@
+      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUITE-MENU.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+      * Request 048: central operator menu. Every field below is the
+      * EXTERNAL half of the matching utility's own WORKING-STORAGE
+      * item (see the "Request 048" notes in each program) -- this
+      * driver never touches a utility's LINKAGE, it just sets the
+      * same named storage the utility already reads, then CALLs it.
+      ******************************************************************
+       01 WS-CHOICE PIC 99 VALUE 0.
+
+      * LEAP
+       01 WS-YEAR IS EXTERNAL PIC 9(4).
+       01 WS-LEAP-RESULT IS EXTERNAL PIC 9.
+       01 WS-FEB-DAYS IS EXTERNAL PIC 99.
+
+      * YACHT-PROGRAM
+       01 WS-YACHT-RESULT IS EXTERNAL PIC 99.
+       01 WS-CATEGORY IS EXTERNAL PIC X(15).
+       01 WS-DICE IS EXTERNAL PIC 9(5).
+      * Request 006/007/009 reconciliation: reaches YACHT-PROGRAM's
+      * PLAYTURN/FULLCARD/PUSHSCORE modes (see the LINKAGE SECTION
+      * dispatch added to Yacht.cbl) instead of only its single
+      * category scoring path.
+       01 WS-YACHT-MODE PIC X(20).
+       01 WS-PLAYER IS EXTERNAL PIC X(20).
+       01 WS-ROLL-COUNT IS EXTERNAL PIC 9.
+       01 WS-MASK-SEQUENCE IS EXTERNAL.
+         05 WS-MASK-SEQ-ENTRY PIC X(5) OCCURS 2 TIMES.
+       01 WS-YACHT-SCORECARD-TOTAL IS EXTERNAL PIC 9(3).
+       01 WS-YACHT-PUSH-ANSWER PIC X.
+
+      * rna-transcription
+       01 WS-COMPLEMENT IS EXTERNAL PIC X(500).
+       01 WS-STRAND-LENGTH IS EXTERNAL PIC 9(3).
+      * Request 011/013 reconciliation: reaches rna-transcription's
+      * RNA-BATCH-RUN and TRANSLATE-PROTEIN (see the LINKAGE SECTION
+      * dispatch added to Rna-Transcription.cbl) instead of only its
+      * single-strand path.
+       01 WS-RNA-MODE PIC X(20).
+       01 WS-RNA-PROTEIN IS EXTERNAL PIC X(200).
+      * Review-round fix: reaches the request 014 composition tallies,
+      * now EXTERNAL in rna-transcription.cbl, the same way WS-A/WS-C/
+      * WS-G/WS-T already do for nucleotide-count.
+       01 WS-SOURCE-A IS EXTERNAL PIC 9(4).
+       01 WS-SOURCE-C IS EXTERNAL PIC 9(4).
+       01 WS-SOURCE-G IS EXTERNAL PIC 9(4).
+       01 WS-SOURCE-T IS EXTERNAL PIC 9(4).
+       01 WS-TRANSCRIBED-A IS EXTERNAL PIC 9(4).
+       01 WS-TRANSCRIBED-C IS EXTERNAL PIC 9(4).
+       01 WS-TRANSCRIBED-G IS EXTERNAL PIC 9(4).
+       01 WS-TRANSCRIBED-U IS EXTERNAL PIC 9(4).
+
+      * BOB
+       01 WS-HEYBOB IS EXTERNAL PIC X(60).
+       01 WS-BOB-RESULT IS EXTERNAL PIC X(40).
+      * Request 019/049 reconciliation: lets the operator pick BOB's
+      * reply language before CALL "BOB" -- BOB's own WS-LANGUAGE is
+      * unreachable from any live path unless something sets it here.
+      * Must match BOB's EXTERNAL item name exactly to share storage.
+       01 WS-LANGUAGE IS EXTERNAL PIC X(2).
+      * Request 016 reconciliation: reaches BOB-SESSION-RUN (see the
+      * LINKAGE SECTION dispatch added to Bob.cbl) instead of only
+      * BOB's single-turn path.
+       01 WS-BOB-MODE PIC X(20).
+       01 WS-SESSION-TURN-COUNT IS EXTERNAL PIC 99.
+       01 WS-SESSION-TURNS IS EXTERNAL.
+         05 WS-SESSION-TURN PIC X(60) OCCURS 20 TIMES.
+       01 WS-SESSION-INDEX PIC 99.
+
+      * collatz-conjecture
+       01 WS-NUMBER IS EXTERNAL PIC S9(8).
+       01 WS-STEPS IS EXTERNAL PIC 9(4).
+       01 WS-ERROR IS EXTERNAL PIC X(35).
+      * Request 020 reconciliation: reaches collatz-conjecture's
+      * COLLATZ-BATCH-RUN (see the LINKAGE SECTION dispatch added to
+      * collatz-conjecture.cbl) instead of only its single-number path.
+       01 WS-COLLATZ-MODE PIC X(20).
+
+      * two-fer
+       01 WS-NAME IS EXTERNAL PIC X(16).
+       01 WS-TWOFER-RESULT IS EXTERNAL PIC X(64).
+      * Request 026/025/027 reconciliation: WS-NAME-RAW carries the
+      * untruncated name so two-fer's overflow check can actually fire;
+      * WS-TWOFER-MODE reaches TWO-FER-BATCH-RUN/TWO-FER-GROUP (see the
+      * LINKAGE SECTION dispatch added to two-fer.cbl).
+       01 WS-NAME-RAW IS EXTERNAL PIC X(64).
+       01 WS-TWOFER-MODE PIC X(20).
+       01 WS-NAME-COUNT IS EXTERNAL PIC 99.
+       01 WS-NAME-TABLE IS EXTERNAL.
+         05 WS-NAME-ENTRY PIC X(16) OCCURS 10 TIMES.
+       01 WS-NAME-INDEX PIC 99.
+
+      * nucleotide-count
+       01 WS-DNA IS EXTERNAL PIC X(128).
+       01 WS-A IS EXTERNAL PIC 9(4).
+       01 WS-C IS EXTERNAL PIC 9(4).
+       01 WS-G IS EXTERNAL PIC 9(4).
+       01 WS-T IS EXTERNAL PIC 9(4).
+      * Request 029/033 reconciliation: reaches nucleotide-count's
+      * NUCLEOTIDE-BATCH-RUN/NUCLEOTIDE-DROPFILE-RUN (see the LINKAGE
+      * SECTION dispatch added to nucleotide-count.cbl) instead of
+      * only its single-strand path.
+       01 WS-NUCLEOTIDE-MODE PIC X(20).
+
+      * TRIANGLE
+       01 WS-SIDES IS EXTERNAL PIC X(40).
+       01 WS-TRIANGLE-PROPERTY IS EXTERNAL PIC X(11).
+       01 WS-TRIANGLE-RESULT IS EXTERNAL PIC 9.
+      * Request 034 reconciliation: reaches TRIANGLE's
+      * TRIANGLE-BATCH-RUN (see the LINKAGE SECTION dispatch added to
+      * triangle.cbl) instead of only its single-measurement path.
+       01 WS-TRIANGLE-MODE PIC X(20).
+
+      * QUEEN-ATTACK
+       01 WS-QUEEN IS EXTERNAL PIC X(9).
+       01 WS-WHITE_QUEEN IS EXTERNAL PIC X(9).
+       01 WS-BLACK_QUEEN IS EXTERNAL PIC X(9).
+       01 WS-QUEEN-PROPERTY IS EXTERNAL PIC X(11).
+       01 WS-QUEEN-RESULT IS EXTERNAL PIC 9.
+      * Request 038/048 reconciliation: lets the operator exercise the
+      * blocked-path check -- queen.cbl's own WS-OCCUPIED-LIST was
+      * plain WORKING-STORAGE and unreachable from any live path
+      * until it became EXTERNAL to match this menu-driver convention.
+       01 WS-OCCUPIED-LIST IS EXTERNAL PIC X(80).
+
+      * high-scores
+       01 WS-HISCORE-PROPERTY IS EXTERNAL PIC A(20).
+       01 WS-RESULT-STRING IS EXTERNAL PIC X(600).
+       01 WS-RESULT-VALUE IS EXTERNAL PIC 999.
+       01 WS-PLAYER-NAME IS EXTERNAL PIC X(20).
+      * Request 042/044/046 reconciliation: reaches high-scores'
+      * HIGH-SCORES-PERSISTENT-RUN/LEADERBOARD-REPORT-RUN/
+      * TREND-REPORT-RUN (see the LINKAGE SECTION dispatch added to
+      * high-scores.cbl). RUN-HIGH-SCORES now always calls the
+      * PERSISTENT mode, since the plain in-memory path never
+      * populates WS-SCORE-COUNT and so never actually ranks anything.
+       01 WS-HISCORE-MODE PIC X(20).
+
+       PROCEDURE DIVISION.
+       SUITE-MENU.
+           PERFORM UNTIL WS-CHOICE = 99
+               PERFORM DISPLAY-MENU
+               ACCEPT WS-CHOICE
+               EVALUATE WS-CHOICE
+                   WHEN 1  PERFORM RUN-LEAP
+                   WHEN 2  PERFORM RUN-YACHT
+                   WHEN 3  PERFORM RUN-RNA-TRANSCRIPTION
+                   WHEN 4  PERFORM RUN-BOB
+                   WHEN 5  PERFORM RUN-COLLATZ
+                   WHEN 6  PERFORM RUN-TWO-FER
+                   WHEN 7  PERFORM RUN-NUCLEOTIDE-COUNT
+                   WHEN 8  PERFORM RUN-TRIANGLE
+                   WHEN 9  PERFORM RUN-QUEEN-ATTACK
+                   WHEN 10 PERFORM RUN-HIGH-SCORES
+                   WHEN 11 PERFORM RUN-YACHT-FULL-CARD
+                   WHEN 12 PERFORM RUN-COLLATZ-BATCH
+                   WHEN 13 PERFORM RUN-RNA-BATCH
+                   WHEN 14 PERFORM RUN-RNA-PROTEIN
+                   WHEN 15 PERFORM RUN-TWO-FER-BATCH
+                   WHEN 16 PERFORM RUN-TWO-FER-GROUP
+                   WHEN 17 PERFORM RUN-NUCLEOTIDE-BATCH
+                   WHEN 18 PERFORM RUN-NUCLEOTIDE-DROPFILE
+                   WHEN 19 PERFORM RUN-TRIANGLE-BATCH
+                   WHEN 20 PERFORM RUN-LEADERBOARD-REPORT
+                   WHEN 21 PERFORM RUN-TREND-REPORT
+                   WHEN 22 PERFORM RUN-BOB-SESSION
+                   WHEN 99 CONTINUE
+                   WHEN OTHER
+                       DISPLAY "Not a valid selection."
+               END-EVALUATE
+           END-PERFORM
+           GOBACK.
+       SUITE-MENU-EXIT.
+           EXIT.
+
+       DISPLAY-MENU.
+           DISPLAY " "
+           DISPLAY "=================================================="
+           DISPLAY " UTILITY SUITE OPERATOR MENU"
+           DISPLAY "=================================================="
+           DISPLAY " 1  LEAP              - leap year check"
+           DISPLAY " 2  YACHT-PROGRAM     - score one Yacht category"
+           DISPLAY " 3  rna-transcription - DNA to RNA transcription"
+           DISPLAY " 4  BOB               - talk to Bob"
+           DISPLAY " 5  collatz-conjecture- Collatz step count"
+           DISPLAY " 6  two-fer           - two-fer greeting"
+           DISPLAY " 7  nucleotide-count  - nucleotide tally"
+           DISPLAY " 8  TRIANGLE          - triangle classification"
+           DISPLAY " 9  QUEEN-ATTACK      - chess queen attack check"
+           DISPLAY " 10 high-scores       - player score lookup"
+           DISPLAY " 11 YACHT-PROGRAM     - full turn/scorecard/push"
+           DISPLAY " 12 collatz-conjecture- batch NUMFILE run"
+           DISPLAY " 13 rna-transcription - batch SEQFILE run"
+           DISPLAY " 14 rna-transcription - transcribe + translate"
+           DISPLAY " 15 two-fer           - batch NAMEFILE run"
+           DISPLAY " 16 two-fer           - multi-person greeting"
+           DISPLAY " 17 nucleotide-count  - batch SEQFILE run"
+           DISPLAY " 18 nucleotide-count  - sequencer drop-file run"
+           DISPLAY " 19 TRIANGLE          - batch SIDESFIL run"
+           DISPLAY " 20 high-scores       - print leaderboard report"
+           DISPLAY " 21 high-scores       - print trend report"
+           DISPLAY " 22 BOB               - run a multi-turn session"
+           DISPLAY " 99 Exit"
+           DISPLAY "Enter selection: " WITH NO ADVANCING.
+       DISPLAY-MENU-EXIT.
+           EXIT.
+
+       RUN-LEAP.
+           DISPLAY "Enter year: " WITH NO ADVANCING
+           ACCEPT WS-YEAR
+           CALL "LEAP"
+           DISPLAY "LEAP RESULT=" WS-LEAP-RESULT
+               " FEB-DAYS=" WS-FEB-DAYS.
+       RUN-LEAP-EXIT.
+           EXIT.
+
+       RUN-YACHT.
+           DISPLAY "Enter category (e.g. ones, yacht, fullhouse): "
+               WITH NO ADVANCING
+           ACCEPT WS-CATEGORY
+           DISPLAY "Enter 5 dice as one 5-digit number (e.g. 12345): "
+               WITH NO ADVANCING
+           ACCEPT WS-DICE
+           CALL "YACHT-PROGRAM"
+           DISPLAY "YACHT RESULT=" WS-YACHT-RESULT.
+       RUN-YACHT-EXIT.
+           EXIT.
+
+       RUN-RNA-TRANSCRIPTION.
+           MOVE 0 TO WS-STRAND-LENGTH
+           DISPLAY "Enter DNA strand (A,C,G,T): " WITH NO ADVANCING
+           ACCEPT WS-COMPLEMENT
+           CALL "rna-transcription"
+           DISPLAY "RNA STRAND=" FUNCTION TRIM(WS-COMPLEMENT)
+           DISPLAY "DNA A=" WS-SOURCE-A " C=" WS-SOURCE-C
+               " G=" WS-SOURCE-G " T=" WS-SOURCE-T
+           DISPLAY "RNA A=" WS-TRANSCRIBED-A " C=" WS-TRANSCRIBED-C
+               " G=" WS-TRANSCRIBED-G " U=" WS-TRANSCRIBED-U.
+       RUN-RNA-TRANSCRIPTION-EXIT.
+           EXIT.
+
+       RUN-BOB.
+           DISPLAY "Reply language EN or ES (default EN): "
+               WITH NO ADVANCING
+           ACCEPT WS-LANGUAGE
+           DISPLAY "Say something to Bob: " WITH NO ADVANCING
+           ACCEPT WS-HEYBOB
+           CALL "BOB"
+           DISPLAY "BOB SAYS=" FUNCTION TRIM(WS-BOB-RESULT).
+       RUN-BOB-EXIT.
+           EXIT.
+
+      * Request 016 reconciliation: drives BOB-SESSION-RUN, which used
+      * to have no caller anywhere in the suite. One turn per ACCEPT,
+      * same shape as RUN-TWO-FER-GROUP's name-collecting loop.
+       RUN-BOB-SESSION.
+           DISPLAY "Reply language EN or ES (default EN): "
+               WITH NO ADVANCING
+           ACCEPT WS-LANGUAGE
+           DISPLAY "How many turns (0-20)? " WITH NO ADVANCING
+           ACCEPT WS-SESSION-TURN-COUNT
+           PERFORM VARYING WS-SESSION-INDEX FROM 1 BY 1
+               UNTIL WS-SESSION-INDEX > WS-SESSION-TURN-COUNT
+               DISPLAY "Turn " WS-SESSION-INDEX ": " WITH NO ADVANCING
+               ACCEPT WS-SESSION-TURN(WS-SESSION-INDEX)
+           END-PERFORM
+           MOVE "SESSION" TO WS-BOB-MODE
+           CALL "BOB" USING WS-BOB-MODE.
+       RUN-BOB-SESSION-EXIT.
+           EXIT.
+
+       RUN-COLLATZ.
+           DISPLAY "Enter starting number: " WITH NO ADVANCING
+           ACCEPT WS-NUMBER
+           CALL "collatz-conjecture"
+           IF WS-ERROR NOT = SPACES THEN
+               DISPLAY "COLLATZ ERROR=" WS-ERROR
+           ELSE
+               DISPLAY "COLLATZ STEPS=" WS-STEPS
+           END-IF.
+       RUN-COLLATZ-EXIT.
+           EXIT.
+
+       RUN-TWO-FER.
+           DISPLAY "Enter name (blank for 'you'): " WITH NO ADVANCING
+           ACCEPT WS-NAME-RAW
+           MOVE WS-NAME-RAW TO WS-NAME
+           CALL "two-fer"
+           DISPLAY "TWO-FER RESULT=" FUNCTION TRIM(WS-TWOFER-RESULT).
+       RUN-TWO-FER-EXIT.
+           EXIT.
+
+       RUN-NUCLEOTIDE-COUNT.
+           DISPLAY "Enter DNA strand (A,C,G,T): " WITH NO ADVANCING
+           ACCEPT WS-DNA
+           CALL "nucleotide-count"
+           DISPLAY "A=" WS-A " C=" WS-C " G=" WS-G " T=" WS-T.
+       RUN-NUCLEOTIDE-COUNT-EXIT.
+           EXIT.
+
+       RUN-TRIANGLE.
+           DISPLAY "Enter sides as A,B,C (e.g. 3,4,5): "
+               WITH NO ADVANCING
+           ACCEPT WS-SIDES
+           DISPLAY "Enter property (equilateral/isosceles/scalene): "
+               WITH NO ADVANCING
+           ACCEPT WS-TRIANGLE-PROPERTY
+           CALL "TRIANGLE"
+           DISPLAY "TRIANGLE RESULT=" WS-TRIANGLE-RESULT.
+       RUN-TRIANGLE-EXIT.
+           EXIT.
+
+       RUN-QUEEN-ATTACK.
+           DISPLAY "Enter property (create/canAttack/ROOK/BISHOP/"
+               "KNIGHT): " WITH NO ADVANCING
+           ACCEPT WS-QUEEN-PROPERTY
+      * Review-round fix: CREATE-QUEEN validates the "create" property
+      * off WS-QUEEN, which was never ACCEPTed anywhere in this
+      * paragraph -- it always evaluated stale/LOW-VALUES content.
+           DISPLAY "Enter queen position as row,col: " WITH NO ADVANCING
+           ACCEPT WS-QUEEN
+           DISPLAY "Enter white queen position as row,col: "
+               WITH NO ADVANCING
+           ACCEPT WS-WHITE_QUEEN
+           DISPLAY "Enter black queen position as row,col: "
+               WITH NO ADVANCING
+           ACCEPT WS-BLACK_QUEEN
+           DISPLAY "Enter occupied squares x,y;x,y (blank=none): "
+               WITH NO ADVANCING
+           ACCEPT WS-OCCUPIED-LIST
+           CALL "QUEEN-ATTACK"
+           DISPLAY "QUEEN-ATTACK RESULT=" WS-QUEEN-RESULT.
+       RUN-QUEEN-ATTACK-EXIT.
+           EXIT.
+
+       RUN-HIGH-SCORES.
+           DISPLAY "Enter player name: " WITH NO ADVANCING
+           ACCEPT WS-PLAYER-NAME
+           DISPLAY "Enter property (scores/latest/personalBest/"
+               "personalTopThree): " WITH NO ADVANCING
+           ACCEPT WS-HISCORE-PROPERTY
+           MOVE "PERSISTENT" TO WS-HISCORE-MODE
+           CALL "high-scores" USING WS-HISCORE-MODE
+           DISPLAY "HIGH-SCORES RESULT-VALUE=" WS-RESULT-VALUE
+               " RESULT-STRING=" FUNCTION TRIM(WS-RESULT-STRING).
+       RUN-HIGH-SCORES-EXIT.
+           EXIT.
+
+      * Request 006/007/009 reconciliation: drives YACHT-PROGRAM's
+      * three-roll turn, full 13-category scorecard, and
+      * scorecard-to-HIGH-SCORES push, none of which the plain
+      * single-category RUN-YACHT path above ever reaches.
+       RUN-YACHT-FULL-CARD.
+           DISPLAY "Enter player name: " WITH NO ADVANCING
+           ACCEPT WS-PLAYER
+           DISPLAY "Enter number of rolls this turn (1-3): "
+               WITH NO ADVANCING
+           ACCEPT WS-ROLL-COUNT
+           DISPLAY "Enter keep/reroll mask for roll 2 (K/R x5): "
+               WITH NO ADVANCING
+           ACCEPT WS-MASK-SEQ-ENTRY(1)
+           DISPLAY "Enter keep/reroll mask for roll 3 (K/R x5): "
+               WITH NO ADVANCING
+           ACCEPT WS-MASK-SEQ-ENTRY(2)
+           DISPLAY "Enter starting 5 dice as one 5-digit number: "
+               WITH NO ADVANCING
+           ACCEPT WS-DICE
+           MOVE "PLAYTURN" TO WS-YACHT-MODE
+           CALL "YACHT-PROGRAM" USING WS-YACHT-MODE
+           DISPLAY "DICE AFTER TURN=" WS-DICE
+
+           MOVE "FULLCARD" TO WS-YACHT-MODE
+           CALL "YACHT-PROGRAM" USING WS-YACHT-MODE
+           DISPLAY "SCORECARD TOTAL=" WS-YACHT-SCORECARD-TOTAL
+
+           DISPLAY "Push this scorecard to HIGH-SCORES? (Y/N): "
+               WITH NO ADVANCING
+           ACCEPT WS-YACHT-PUSH-ANSWER
+           IF WS-YACHT-PUSH-ANSWER = "Y" OR WS-YACHT-PUSH-ANSWER = "y"
+               THEN
+               MOVE "PUSHSCORE" TO WS-YACHT-MODE
+               CALL "YACHT-PROGRAM" USING WS-YACHT-MODE
+               DISPLAY "PUSHED TOTAL=" WS-YACHT-SCORECARD-TOTAL
+           END-IF.
+       RUN-YACHT-FULL-CARD-EXIT.
+           EXIT.
+
+      * Request 020 reconciliation: drives collatz-conjecture's batch
+      * mode against NUMFILE/STEPSRPT instead of a single ACCEPTed
+      * number.
+       RUN-COLLATZ-BATCH.
+           DISPLAY "Running collatz-conjecture batch over NUMFILE..."
+           MOVE "BATCH" TO WS-COLLATZ-MODE
+           CALL "collatz-conjecture" USING WS-COLLATZ-MODE
+           DISPLAY "Batch complete -- see STEPSRPT.".
+       RUN-COLLATZ-BATCH-EXIT.
+           EXIT.
+
+      * Request 011 reconciliation: drives rna-transcription's batch
+      * mode against SEQFILE/RNAFILE instead of a single ACCEPTed
+      * strand.
+       RUN-RNA-BATCH.
+           DISPLAY "Running rna-transcription batch over SEQFILE..."
+           MOVE "BATCH" TO WS-RNA-MODE
+           CALL "rna-transcription" USING WS-RNA-MODE
+           DISPLAY "Batch complete -- see RNAFILE.".
+       RUN-RNA-BATCH-EXIT.
+           EXIT.
+
+      * Request 013 reconciliation: transcribes one DNA strand to RNA
+      * and translates it into a protein in the same call, instead of
+      * TRANSLATE-PROTEIN sitting unreachable behind RNA-TRANSCRIPTION.
+       RUN-RNA-PROTEIN.
+           MOVE 0 TO WS-STRAND-LENGTH
+           DISPLAY "Enter DNA strand (A,C,G,T): " WITH NO ADVANCING
+           ACCEPT WS-COMPLEMENT
+           MOVE "PROTEIN" TO WS-RNA-MODE
+           CALL "rna-transcription" USING WS-RNA-MODE
+           DISPLAY "RNA STRAND=" FUNCTION TRIM(WS-COMPLEMENT)
+           DISPLAY "PROTEIN=" FUNCTION TRIM(WS-RNA-PROTEIN).
+       RUN-RNA-PROTEIN-EXIT.
+           EXIT.
+
+      * Request 025 reconciliation: drives two-fer's batch mode
+      * against NAMEFILE/GREETFIL instead of a single ACCEPTed name.
+       RUN-TWO-FER-BATCH.
+           DISPLAY "Running two-fer batch over NAMEFILE..."
+           MOVE "BATCH" TO WS-TWOFER-MODE
+           CALL "two-fer" USING WS-TWOFER-MODE
+           DISPLAY "Batch complete -- see GREETFIL.".
+       RUN-TWO-FER-BATCH-EXIT.
+           EXIT.
+
+      * Request 027 reconciliation: drives two-fer's multi-person
+      * greeting mode instead of leaving TWO-FER-GROUP unreachable.
+       RUN-TWO-FER-GROUP.
+           DISPLAY "How many names (0-10)? " WITH NO ADVANCING
+           ACCEPT WS-NAME-COUNT
+           PERFORM VARYING WS-NAME-INDEX FROM 1 BY 1
+               UNTIL WS-NAME-INDEX > WS-NAME-COUNT
+               DISPLAY "Enter name " WS-NAME-INDEX ": "
+                   WITH NO ADVANCING
+               ACCEPT WS-NAME-ENTRY(WS-NAME-INDEX)
+           END-PERFORM
+           MOVE "GROUP" TO WS-TWOFER-MODE
+           CALL "two-fer" USING WS-TWOFER-MODE
+           DISPLAY "TWO-FER RESULT=" FUNCTION TRIM(WS-TWOFER-RESULT).
+       RUN-TWO-FER-GROUP-EXIT.
+           EXIT.
+
+      * Request 029 reconciliation: drives nucleotide-count's batch
+      * mode against SEQFILE/CNTRPT instead of a single ACCEPTed
+      * strand.
+       RUN-NUCLEOTIDE-BATCH.
+           DISPLAY "Running nucleotide-count batch over SEQFILE..."
+           MOVE "BATCH" TO WS-NUCLEOTIDE-MODE
+           CALL "nucleotide-count" USING WS-NUCLEOTIDE-MODE
+           DISPLAY "Batch complete -- see CNTRPT.".
+       RUN-NUCLEOTIDE-BATCH-EXIT.
+           EXIT.
+
+      * Request 033 reconciliation: drives nucleotide-count's
+      * sequencer drop-file mode against SEQDROP/CNTRPT.
+       RUN-NUCLEOTIDE-DROPFILE.
+           DISPLAY "Running nucleotide-count over SEQDROP..."
+           MOVE "DROPFILE" TO WS-NUCLEOTIDE-MODE
+           CALL "nucleotide-count" USING WS-NUCLEOTIDE-MODE
+           DISPLAY "Drop-file run complete -- see CNTRPT.".
+       RUN-NUCLEOTIDE-DROPFILE-EXIT.
+           EXIT.
+
+      * Request 034 reconciliation: drives TRIANGLE's batch mode
+      * against SIDESFIL/RESULTFL instead of a single ACCEPTed
+      * measurement.
+       RUN-TRIANGLE-BATCH.
+           DISPLAY "Running TRIANGLE batch over SIDESFIL..."
+           MOVE "BATCH" TO WS-TRIANGLE-MODE
+           CALL "TRIANGLE" USING WS-TRIANGLE-MODE
+           DISPLAY "Batch complete -- see RESULTFL.".
+       RUN-TRIANGLE-BATCH-EXIT.
+           EXIT.
+
+      * Request 044 reconciliation: drives high-scores' ranked
+      * leaderboard report against LEADERFL/LEADERRPT.
+       RUN-LEADERBOARD-REPORT.
+           DISPLAY "Building leaderboard report..."
+           MOVE "LEADERBOARD" TO WS-HISCORE-MODE
+           CALL "high-scores" USING WS-HISCORE-MODE
+           DISPLAY "Report complete -- see LEADERRPT.".
+       RUN-LEADERBOARD-REPORT-EXIT.
+           EXIT.
+
+      * Request 046 reconciliation: drives high-scores' trend report
+      * against LEADERFL/TRENDRPT.
+       RUN-TREND-REPORT.
+           DISPLAY "Building trend report..."
+           MOVE "TREND" TO WS-HISCORE-MODE
+           CALL "high-scores" USING WS-HISCORE-MODE
+           DISPLAY "Report complete -- see TRENDRPT.".
+       RUN-TREND-REPORT-EXIT.
+           EXIT.

@@ -0,0 +1,34 @@
+      ******************************************************************
+      * Request 017: BOB's canned replies, keyed by mood code (derived
+      * from ISQUESTION/THEUPPERCASE/THELOWERCASE), pulled out of
+      * BOB.cbl so a new mood or reworded reply doesn't need a source
+      * change.
+      ******************************************************************
+       01 BOB-MOOD-QUESTION-SHOUT PIC 9 VALUE 1.
+       01 BOB-MOOD-QUESTION       PIC 9 VALUE 2.
+       01 BOB-MOOD-SHOUT          PIC 9 VALUE 3.
+       01 BOB-MOOD-SILENT         PIC 9 VALUE 4.
+       01 BOB-MOOD-SILENT-AGAIN   PIC 9 VALUE 5.
+       01 BOB-MOOD-WHATEVER       PIC 9 VALUE 6.
+
+       01 BOB-RESPONSE-TABLE.
+           05 FILLER PIC X(40)
+               VALUE "Calm down, I know what I'm doing!".
+           05 FILLER PIC X(40) VALUE "Sure.".
+           05 FILLER PIC X(40) VALUE "Whoa, chill out!".
+           05 FILLER PIC X(40) VALUE "Fine. Be that way!".
+           05 FILLER PIC X(40) VALUE "Enough silence! I'm done.".
+           05 FILLER PIC X(40) VALUE "Whatever.".
+       01 BOB-RESPONSE REDEFINES BOB-RESPONSE-TABLE
+           PIC X(40) OCCURS 6 TIMES.
+
+      * Request 019: Spanish reply set for the same six mood codes.
+       01 BOB-RESPONSE-TABLE-ES.
+           05 FILLER PIC X(40) VALUE "Tranquilo, se lo que hago!".
+           05 FILLER PIC X(40) VALUE "Claro.".
+           05 FILLER PIC X(40) VALUE "Oye, tranquilizate!".
+           05 FILLER PIC X(40) VALUE "Bien. Como quieras!".
+           05 FILLER PIC X(40) VALUE "Ya basta de silencio. Me voy.".
+           05 FILLER PIC X(40) VALUE "Lo que sea.".
+       01 BOB-RESPONSE-ES REDEFINES BOB-RESPONSE-TABLE-ES
+           PIC X(40) OCCURS 6 TIMES.

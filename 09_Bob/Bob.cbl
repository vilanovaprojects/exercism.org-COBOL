@@ -2,10 +2,38 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BOB.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Request 015: every exchange, timestamped, for help-desk review.
+      * OPTIONAL (review-round fix, same bug class as request 049's
+      * AUDIT-LOG comment 1): without it, OPEN EXTEND fails fatally
+      * with status 35 on a fresh system with no CONVOLOG yet.
+           SELECT OPTIONAL CONVO-LOG ASSIGN TO "CONVOLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Request 049: shop-wide audit trail, shared by every program in
+      * the suite.
+           SELECT OPTIONAL AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD CONVO-LOG.
+       01 CONVO-LOG-LINE PIC X(160).
+
+      * Request 049: shop-wide audit trail.
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-LINE PIC X(200).
+
        WORKING-STORAGE SECTION.
-       01 WS-HEYBOB                PIC X(60) VALUES SPACES.
+       01 WS-TIMESTAMP PIC X(26).
+       01 WS-HEYBOB IS EXTERNAL       PIC X(60) VALUES SPACES.
        01 WS-RESULT                PIC X(40) VALUES SPACES.
+
+      * Request 048: WS-RESULT is a plain reply field re-used by name
+      * across several programs in the suite, so the shared operator
+      * menu can't key off WS-RESULT itself without colliding across
+      * all of them. WS-BOB-RESULT is this program's own
+      * uniquely-named copy the menu driver reads after CALL "BOB".
+       01 WS-BOB-RESULT IS EXTERNAL   PIC X(40) VALUES SPACES.
        01 WS-HEYBOB-REV            PIC X(60) VALUES SPACES.
        01 CONTADOR                 PIC 9(2).
        01 WS-SPACE-COUNT           PIC 9(2) VALUE 0.
@@ -15,8 +43,67 @@
        01 THEUPPERCASE             PIC 99.
        01 THELOWERCASE             PIC 99.
 
-       PROCEDURE DIVISION.
+      * Request 016: mood state carried across a sequence of exchanges
+      * in a session. Deliberately NOT reset by BOB's per-turn
+      * INITIALIZE so it survives multiple PERFORM BOB calls in the
+      * same run.
+       01 WS-SILENT-STREAK         PIC 99 VALUE 0.
+
+      * Request 016/049 reconciliation: session-run working storage,
+      * one input per turn. EXTERNAL so a caller outside this program
+      * -- the menu driver -- can populate the turns before dispatching
+      * to BOB-SESSION-RUN via WS-BOB-MODE = "SESSION"; plain
+      * WORKING-STORAGE here was never reachable from any live path.
+       01 WS-SESSION-TURN-COUNT    IS EXTERNAL PIC 99.
+       01 WS-SESSION-TURNS         IS EXTERNAL.
+         05 WS-SESSION-TURN        PIC X(60) OCCURS 20 TIMES.
+       01 WS-SESSION-INDEX         PIC 99.
+
+      * Request 017: mood code driving the response-table lookup.
+       01 WS-MOOD-CODE             PIC 9.
+      * Request 017: canned-response table copybook.
+       COPY BOBRESP.
+
+      * Request 019: language switch. "EN" (default) or "ES" selects
+      * which canned-response table BOB replies from. EXTERNAL
+      * (request 049 reconciliation) so the operator menu can set it
+      * before CALL "BOB" -- plain WORKING-STORAGE here was never
+      * reachable from any live path, since nothing ever wrote to it.
+      * EXTERNAL items can't carry VALUE, but the ELSE branch below
+      * already treats anything other than "ES" as English, so a
+      * blank starting value still defaults correctly.
+       01 WS-LANGUAGE              IS EXTERNAL PIC X(2).
+           88 BOB-LANGUAGE-ENGLISH VALUE "EN".
+           88 BOB-LANGUAGE-SPANISH VALUE "ES".
+
+      * Request 049: shared audit-trail record fields.
+       COPY AUDITLOG.
+
+       LINKAGE SECTION.
+      * Request 016 reconciliation: lets a caller reach BOB-SESSION-RUN,
+      * which the plain single-turn BOB paragraph never reaches on its
+      * own. OPTIONAL because the operator menu's ordinary CALL "BOB"
+      * has no mode to pass.
+       01 WS-BOB-MODE PIC X(20).
+
+       PROCEDURE DIVISION USING OPTIONAL WS-BOB-MODE.
 
+      ******************************************************************
+      * Request 016: dispatch on WS-BOB-MODE before falling into the
+      * ordinary single-turn BOB paragraph below.
+      ******************************************************************
+       BOB-DISPATCH.
+           EVALUATE TRUE
+               WHEN WS-BOB-MODE IS OMITTED
+                   CONTINUE
+               WHEN WS-BOB-MODE = "SESSION"
+                   PERFORM BOB-SESSION-RUN
+                   GOBACK
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       BOB-DISPATCH-EXIT.
+           EXIT.
 
        BOB.
        INITIALIZE CONTADOR
@@ -38,6 +125,7 @@
        INITIALIZE THEUPPERCASE
                   THELOWERCASE.
 
+       PERFORM SANITIZE-INPUT.
 
        PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 60
            IF WS-HEYBOB-REV(CONTADOR:1) >= 'A' AND
@@ -52,25 +140,126 @@
          END-PERFORM.
 
          IF ISQUESTION AND THELOWERCASE = 0 AND THEUPPERCASE > 0 THEN
-           MOVE "Calm down, I know what I'm doing!" TO WS-RESULT
+           MOVE BOB-MOOD-QUESTION-SHOUT TO WS-MOOD-CODE
+      * Review-round fix: a question is not a silent/blank turn, so it
+      * should break a streak the same way SHOUT/WHATEVER already do --
+      * otherwise a silent/question/silent sequence wrongly counts as
+      * two consecutive silences and escalates to SILENT-AGAIN early.
+           MOVE 0 TO WS-SILENT-STREAK
          ELSE
            IF ISQUESTION THEN
-              MOVE "Sure." TO WS-RESULT
+              MOVE BOB-MOOD-QUESTION TO WS-MOOD-CODE
+              MOVE 0 TO WS-SILENT-STREAK
            ELSE
              IF THEUPPERCASE > 0 AND THELOWERCASE = 0 THEN
-                MOVE "Whoa, chill out!" TO WS-RESULT
+                MOVE BOB-MOOD-SHOUT TO WS-MOOD-CODE
+                MOVE 0 TO WS-SILENT-STREAK
              ELSE
                IF LENGTH OF FUNCTION TRIM(WS-HEYBOB-REV) = 0
-                 MOVE "Fine. Be that way!" TO WS-RESULT
+                 ADD 1 TO WS-SILENT-STREAK
+                 IF WS-SILENT-STREAK > 1 THEN
+                   MOVE BOB-MOOD-SILENT-AGAIN TO WS-MOOD-CODE
+                 ELSE
+                   MOVE BOB-MOOD-SILENT TO WS-MOOD-CODE
+                 END-IF
                ELSE
-                 MOVE "Whatever." TO WS-RESULT
+                 MOVE BOB-MOOD-WHATEVER TO WS-MOOD-CODE
+                 MOVE 0 TO WS-SILENT-STREAK
                END-IF
              END-IF
            END-IF
          END-IF.
 
+         IF BOB-LANGUAGE-SPANISH THEN
+             MOVE BOB-RESPONSE-ES(WS-MOOD-CODE) TO WS-RESULT
+         ELSE
+             MOVE BOB-RESPONSE(WS-MOOD-CODE) TO WS-RESULT
+         END-IF.
+
+         PERFORM LOG-CONVERSATION.
+         PERFORM LOG-AUDIT-ENTRY.
        BOB-END.
 
+      * Request 048: GOBACK (not fall-through) so the central operator
+      * menu's CALL "BOB" returns here instead of cascading into the
+      * helper paragraphs below.
+       BOB-CALL-RETURN.
+           MOVE WS-RESULT TO WS-BOB-RESULT
+           GOBACK.
+
+      ******************************************************************
+      * Request 016: run a whole session of turns through BOB, one
+      * PERFORM BOB per WS-SESSION-TURN, so mood state (WS-SILENT-
+      * STREAK) actually escalates across repeated silent/blank input
+      * instead of resetting on every call.
+      ******************************************************************
+       BOB-SESSION-RUN.
+           MOVE 0 TO WS-SILENT-STREAK
+           PERFORM VARYING WS-SESSION-INDEX FROM 1 BY 1
+               UNTIL WS-SESSION-INDEX > WS-SESSION-TURN-COUNT
+               MOVE WS-SESSION-TURN(WS-SESSION-INDEX) TO WS-HEYBOB
+               PERFORM BOB
+               DISPLAY WS-RESULT
+           END-PERFORM.
+       BOB-SESSION-RUN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 015: append this exchange to CONVO-LOG with a
+      * timestamp so the help-desk floor can review what BOB was told
+      * and what it answered instead of it vanishing when the
+      * program ends.
+      ******************************************************************
+       LOG-CONVERSATION.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE SPACES TO CONVO-LOG-LINE
+           OPEN EXTEND CONVO-LOG
+           STRING WS-TIMESTAMP " HEARD: " FUNCTION TRIM(WS-HEYBOB)
+               " REPLIED: " FUNCTION TRIM(WS-RESULT)
+               DELIMITED BY SIZE INTO CONVO-LOG-LINE
+           WRITE CONVO-LOG-LINE
+           CLOSE CONVO-LOG.
+       LOG-CONVERSATION-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 049: append one line to the shop-wide AUDIT-LOG for
+      * this run -- program name, timestamp, key input, and result.
+      ******************************************************************
+       LOG-AUDIT-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE "BOB" TO WS-AUDIT-PROGRAM
+           MOVE FUNCTION TRIM(WS-HEYBOB) TO WS-AUDIT-INPUT
+           MOVE FUNCTION TRIM(WS-RESULT) TO WS-AUDIT-RESULT
+           MOVE SPACES TO AUDIT-LOG-LINE
+           OPEN EXTEND AUDIT-LOG
+           STRING WS-AUDIT-TIMESTAMP " PROGRAM=" WS-AUDIT-PROGRAM
+               " INPUT=" WS-AUDIT-INPUT
+               " RESULT=" WS-AUDIT-RESULT
+               DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+           WRITE AUDIT-LOG-LINE
+           CLOSE AUDIT-LOG.
+       LOG-AUDIT-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 018: blank out embedded control characters (tabs, and
+      * anything else below a space) in WS-HEYBOB-REV before the
+      * upper/lowercase tally runs, so noisy real-terminal input isn't
+      * misread as either shouting or as blank.
+      ******************************************************************
+       SANITIZE-INPUT.
+           PERFORM VARYING CONTADOR FROM 1 BY 1 UNTIL CONTADOR > 60
+               IF WS-HEYBOB-REV(CONTADOR:1) < " " THEN
+                   MOVE " " TO WS-HEYBOB-REV(CONTADOR:1)
+               END-IF
+           END-PERFORM.
+       SANITIZE-INPUT-EXIT.
+           EXIT.
+
+      * Request 048: GOBACK (not STOP RUN) so the central operator
+      * menu's CALL "BOB" returns to the menu instead of ending the
+      * whole run unit.
        END-OF-PROGRAM.
-            STOP RUN.
+            GOBACK.
        END PROGRAM BOB.

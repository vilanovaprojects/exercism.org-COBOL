@@ -1,18 +1,313 @@
       *
        IDENTIFICATION DIVISION.
        PROGRAM-ID. two-fer.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Request 025: mail-merge batch run, one customer name per
+      * record in, one greeting line per record out.
+           SELECT NAME-FILE ASSIGN TO "NAMEFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GREETING-FILE ASSIGN TO "GREETFIL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Request 026: one entry per name truncated by WS-NAME's 16
+      * characters, so a short greeting is caught here instead of by
+      * a customer complaint.
+           SELECT OPTIONAL TRUNCATION-LOG ASSIGN TO "TRUNCLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Request 049: shop-wide audit trail, shared by every program in
+      * the suite.
+           SELECT OPTIONAL AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD NAME-FILE.
+       01 NAME-FILE-RECORD PIC X(64).
+
+       FD GREETING-FILE.
+       01 GREETING-FILE-LINE PIC X(64).
+
+       FD TRUNCATION-LOG.
+       01 TRUNCATION-LOG-LINE PIC X(80).
+
+      * Request 049: shop-wide audit trail.
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-LINE PIC X(200).
+
        WORKING-STORAGE SECTION.
-       01 WS-NAME PIC X(16).
+       01 WS-NAME IS EXTERNAL PIC X(16).
        01 WS-RESULT PIC X(64).
 
-       PROCEDURE DIVISION.
+      * Request 048: WS-RESULT is a plain greeting field re-used by
+      * name across several programs in the suite, so the shared
+      * operator menu can't key off WS-RESULT itself without colliding
+      * across all of them. WS-TWOFER-RESULT is this program's own
+      * uniquely-named copy the menu driver reads after
+      * CALL "two-fer".
+       01 WS-TWOFER-RESULT IS EXTERNAL PIC X(64).
+
+      * Request 026: overflow-check working storage. EXTERNAL (request
+      * 049 reconciliation) so a caller can hand TWO-FER the untruncated
+      * name alongside WS-NAME's 16-character copy; TWO-FER itself now
+      * checks it (see below) instead of relying on a batch-only
+      * producer.
+       01 WS-NAME-RAW IS EXTERNAL PIC X(64).
+       01 WS-NAME-TRUNCATED PIC X VALUE "N".
+           88 NAME-TRUNCATED VALUE "Y".
+
+      * Request 027: multi-person greeting list working storage.
+      * EXTERNAL (request 049 reconciliation) so the WS-TWOFER-MODE =
+      * "GROUP" dispatch below has a way to receive the name list from
+      * outside the program.
+       01 WS-NAME-COUNT IS EXTERNAL PIC 99.
+       01 WS-NAME-TABLE IS EXTERNAL.
+           05 WS-NAME-ENTRY PIC X(16) OCCURS 10 TIMES.
+       01 WS-NAME-INDEX PIC 99.
+      * Request 027 reconciliation: widened to 999 -- 10 full-width
+      * (16-char) names plus separators can need more positions than a
+      * PIC 99 pointer can hold, which would itself misbehave before
+      * the WS-RESULT overflow check below ever got a chance to fire.
+       01 WS-RESULT-POINTER PIC 999.
+      * Request 027 reconciliation: flags a group greeting too wide
+      * for WS-RESULT's 64 characters, the same way CHECK-NAME-
+      * OVERFLOW's WS-NAME-TRUNCATED flags one oversized single name.
+       01 WS-GROUP-OVERFLOW-FLAG PIC X VALUE "N".
+           88 GROUP-RESULT-OVERFLOWED VALUE "Y".
+
+      * Request 028: formal/casual tone switch. "C" (default) gives
+      * the current casual greeting; "F" prefixes each name with
+      * "Mr./Ms." for customer-facing print output.
+       01 WS-TONE PIC X VALUE "C".
+           88 TONE-CASUAL VALUE "C".
+           88 TONE-FORMAL VALUE "F".
+
+      * Request 025: batch mode working storage.
+       01 WS-BATCH-EOF PIC X VALUE "N".
+           88 BATCH-EOF VALUE "Y".
+
+      * Request 049: shared audit-trail record fields.
+       COPY AUDITLOG.
+
+       LINKAGE SECTION.
+      * Request 025/027 reconciliation: lets a caller reach
+      * TWO-FER-BATCH-RUN and TWO-FER-GROUP, neither of which the
+      * plain single-name TWO-FER paragraph ever reaches on its own.
+      * OPTIONAL because the operator menu's ordinary CALL "two-fer"
+      * has no mode to pass.
+       01 WS-TWOFER-MODE PIC X(20).
+
+       PROCEDURE DIVISION USING OPTIONAL WS-TWOFER-MODE.
+
+      ******************************************************************
+      * Request 025/027: dispatch on WS-TWOFER-MODE before falling
+      * into the ordinary single-name TWO-FER paragraph below.
+      ******************************************************************
+       TWO-FER-DISPATCH.
+           EVALUATE TRUE
+               WHEN WS-TWOFER-MODE IS OMITTED
+                   CONTINUE
+               WHEN WS-TWOFER-MODE = "BATCH"
+                   PERFORM TWO-FER-BATCH-RUN
+                   GOBACK
+               WHEN WS-TWOFER-MODE = "GROUP"
+                   PERFORM TWO-FER-GROUP
+                   MOVE WS-RESULT TO WS-TWOFER-RESULT
+      * WS-NAME is EXTERNAL and only ever set for the single-name path
+      * -- a GROUP call that's the first two-fer call in the run finds
+      * it at its EXTERNAL default of LOW-VALUES, and TRIMming that
+      * straight into the audit line crashes the WRITE below the same
+      * way an unguarded WS-QUEEN did in queen.cbl's LOG-MOVE-QUERY.
+                   MOVE SPACES TO WS-NAME
+                   PERFORM LOG-AUDIT-ENTRY
+                   GOBACK
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       TWO-FER-DISPATCH-EXIT.
+           EXIT.
+
        TWO-FER.
        INITIALIZE WS-RESULT.
 
+      * Request 026 reconciliation: WS-NAME is only 16 characters wide
+      * (already truncated by the time it gets here), so the overflow
+      * check has to run against the wider WS-NAME-RAW the caller set
+      * alongside it, not against WS-NAME itself.
+       PERFORM CHECK-NAME-OVERFLOW.
+
        IF WS-NAME EQUAL SPACES THEN
          MOVE "One for you, one for me." TO WS-RESULT
        ELSE
-         STRING "One for " FUNCTION TRIM(WS-NAME) ", one for me."
-         INTO WS-RESULT
+         IF TONE-FORMAL THEN
+           STRING "One for Mr./Ms. " FUNCTION TRIM(WS-NAME)
+               ", one for me." INTO WS-RESULT
+         ELSE
+           STRING "One for " FUNCTION TRIM(WS-NAME) ", one for me."
+           INTO WS-RESULT
+         END-IF
        END-IF.
+
+       PERFORM LOG-AUDIT-ENTRY.
+
+      * Request 048: GOBACK (not fall-through) so the central operator
+      * menu's CALL "two-fer" returns here instead of cascading into
+      * the batch-run paragraphs below, which batch jobs invoke
+      * directly by name instead.
+       TWO-FER-CALL-RETURN.
+           MOVE WS-RESULT TO WS-TWOFER-RESULT
+           GOBACK.
+
+      ******************************************************************
+      * Request 026: flag a name that arrived wider than WS-NAME's 16
+      * characters before TWO-FER's STRING silently drops the excess.
+      * Callers populate WS-NAME-RAW alongside WS-NAME and PERFORM
+      * this before PERFORM TWO-FER.
+      ******************************************************************
+       CHECK-NAME-OVERFLOW.
+           MOVE "N" TO WS-NAME-TRUNCATED
+           IF FUNCTION LENGTH(FUNCTION TRIM(WS-NAME-RAW)) > 16 THEN
+               SET NAME-TRUNCATED TO TRUE
+               OPEN EXTEND TRUNCATION-LOG
+               STRING "TRUNCATED NAME: " FUNCTION TRIM(WS-NAME-RAW)
+                   DELIMITED BY SIZE INTO TRUNCATION-LOG-LINE
+               WRITE TRUNCATION-LOG-LINE
+               CLOSE TRUNCATION-LOG
+           END-IF.
+       CHECK-NAME-OVERFLOW-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 049: append one line to the shop-wide AUDIT-LOG for
+      * this run -- program name, timestamp, key input, and result.
+      ******************************************************************
+       LOG-AUDIT-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE "two-fer" TO WS-AUDIT-PROGRAM
+           MOVE FUNCTION TRIM(WS-NAME) TO WS-AUDIT-INPUT
+           MOVE FUNCTION TRIM(WS-RESULT) TO WS-AUDIT-RESULT
+           MOVE SPACES TO AUDIT-LOG-LINE
+           OPEN EXTEND AUDIT-LOG
+           STRING WS-AUDIT-TIMESTAMP " PROGRAM=" WS-AUDIT-PROGRAM
+               " INPUT=" WS-AUDIT-INPUT
+               " RESULT=" WS-AUDIT-RESULT
+               DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+           WRITE AUDIT-LOG-LINE
+           CLOSE AUDIT-LOG.
+       LOG-AUDIT-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 025: batch mode. Reads every customer name off
+      * NAME-FILE and writes its greeting to GREETING-FILE, so a
+      * mail-merge print run doesn't need one invocation per name.
+      ******************************************************************
+       TWO-FER-BATCH-RUN.
+           MOVE "N" TO WS-BATCH-EOF
+           OPEN INPUT NAME-FILE
+           OPEN OUTPUT GREETING-FILE
+
+           PERFORM UNTIL BATCH-EOF
+               READ NAME-FILE
+                   AT END
+                       SET BATCH-EOF TO TRUE
+                   NOT AT END
+                       MOVE NAME-FILE-RECORD TO WS-NAME-RAW
+                       MOVE NAME-FILE-RECORD TO WS-NAME
+                       PERFORM TWO-FER
+                       MOVE WS-RESULT TO GREETING-FILE-LINE
+                       WRITE GREETING-FILE-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE NAME-FILE
+           CLOSE GREETING-FILE.
+       TWO-FER-BATCH-RUN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 027: office snack sign-up sheets need every name on
+      * the list in one greeting, e.g. "One for Alice, one for Bob,
+      * one for me.", instead of TWO-FER's single WS-NAME.
+      ******************************************************************
+       TWO-FER-GROUP.
+           INITIALIZE WS-RESULT
+           MOVE "N" TO WS-GROUP-OVERFLOW-FLAG
+           IF WS-NAME-COUNT = 0 THEN
+               MOVE "One for you, one for me." TO WS-RESULT
+           ELSE
+               MOVE SPACES TO WS-RESULT
+               MOVE 1 TO WS-RESULT-POINTER
+               STRING "One for " DELIMITED BY SIZE
+                   INTO WS-RESULT
+                   WITH POINTER WS-RESULT-POINTER
+                   ON OVERFLOW
+                       SET GROUP-RESULT-OVERFLOWED TO TRUE
+               END-STRING
+      * Request 027 reconciliation: stop appending names the moment
+      * WS-RESULT overflows -- GnuCOBOL leaves the receiving field's
+      * unwritten tail in an indeterminate state (observed as stray
+      * LOW-VALUES) once a STRING attempt runs past the end, and
+      * retrying the same overflowed POINTER on every remaining name
+      * only made that worse.
+               PERFORM VARYING WS-NAME-INDEX FROM 1 BY 1
+                   UNTIL WS-NAME-INDEX > WS-NAME-COUNT
+                       OR GROUP-RESULT-OVERFLOWED
+                   IF WS-NAME-INDEX > 1 THEN
+                       STRING ", " DELIMITED BY SIZE
+                           FUNCTION TRIM(WS-NAME-ENTRY(WS-NAME-INDEX))
+                           DELIMITED BY SIZE
+                           INTO WS-RESULT
+                           WITH POINTER WS-RESULT-POINTER
+                           ON OVERFLOW
+                               SET GROUP-RESULT-OVERFLOWED TO TRUE
+                       END-STRING
+                   ELSE
+                       STRING
+                           FUNCTION TRIM(WS-NAME-ENTRY(WS-NAME-INDEX))
+                           DELIMITED BY SIZE
+                           INTO WS-RESULT
+                           WITH POINTER WS-RESULT-POINTER
+                           ON OVERFLOW
+                               SET GROUP-RESULT-OVERFLOWED TO TRUE
+                       END-STRING
+                   END-IF
+               END-PERFORM
+               IF NOT GROUP-RESULT-OVERFLOWED THEN
+                   STRING ", one for me." DELIMITED BY SIZE
+                       INTO WS-RESULT
+                       WITH POINTER WS-RESULT-POINTER
+                       ON OVERFLOW
+                           SET GROUP-RESULT-OVERFLOWED TO TRUE
+                   END-STRING
+               END-IF
+      * Request 027 reconciliation: a STRING that hit ON OVERFLOW can
+      * still leave WS-RESULT's unwritten tail at LOW-VALUES rather
+      * than the SPACES it started as -- scrub that before it reaches
+      * FUNCTION TRIM(WS-RESULT) in LOG-AUDIT-ENTRY, which would
+      * otherwise crash the AUDIT-LOG write with the same status-71
+      * bug request 049's fix addressed elsewhere.
+               IF GROUP-RESULT-OVERFLOWED THEN
+                   INSPECT WS-RESULT
+                       REPLACING ALL LOW-VALUE BY SPACE
+               END-IF
+           END-IF
+           IF GROUP-RESULT-OVERFLOWED THEN
+               PERFORM LOG-GROUP-OVERFLOW
+           END-IF.
+       TWO-FER-GROUP-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 027 reconciliation: same TRUNCATION-LOG file CHECK-
+      * NAME-OVERFLOW uses, so a group greeting too wide for WS-RESULT
+      * is visible the same way an oversized single name already is.
+      ******************************************************************
+       LOG-GROUP-OVERFLOW.
+           MOVE SPACES TO TRUNCATION-LOG-LINE
+           OPEN EXTEND TRUNCATION-LOG
+           STRING "TRUNCATED GROUP GREETING: " WS-NAME-COUNT
+               " NAMES" DELIMITED BY SIZE INTO TRUNCATION-LOG-LINE
+           WRITE TRUNCATION-LOG-LINE
+           CLOSE TRUNCATION-LOG.
+       LOG-GROUP-OVERFLOW-EXIT.
+           EXIT.

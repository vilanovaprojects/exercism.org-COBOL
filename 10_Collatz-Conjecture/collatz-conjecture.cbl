@@ -1,26 +1,170 @@
       *
        IDENTIFICATION DIVISION.
        PROGRAM-ID. collatz-conjecture.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Request 020: batch mode, one starting value per record in,
+      * one step count per line out.
+           SELECT NUMBER-FILE ASSIGN TO "NUMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STEPS-REPORT ASSIGN TO "STEPSRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Request 022: checkpoint record so a batch that abends partway
+      * through can resume from the last checkpoint instead of
+      * redoing completed work.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Request 023: WS-NUMBER-to-WS-STEPS memoization pairs, loaded
+      * into WS-CACHE-TABLE at the start of a batch and rewritten in
+      * full at the end.
+           SELECT OPTIONAL CACHE-FILE ASSIGN TO "CACHEFIL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Request 049: shop-wide audit trail, shared by every program in
+      * the suite.
+           SELECT OPTIONAL AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD NUMBER-FILE.
+       01 NUMBER-FILE-RECORD.
+           05 NF-NUMBER PIC S9(8).
+
+       FD STEPS-REPORT.
+       01 STEPS-REPORT-LINE PIC X(60).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-FILE-RECORD.
+           05 CK-RECORDS-PROCESSED PIC 9(8).
+      * Review-round fix: persist the longest-chain-so-far alongside
+      * the resume point, so a genuine restart (WS-RESTART-SKIP-COUNT
+      * > 0) reports the true batch-wide longest chain instead of one
+      * computed only from records processed after the restart.
+      * CK-MAX-STEPS-NUMBER is unsigned (like CK-RECORDS-PROCESSED)
+      * even though WS-MAX-STEPS-NUMBER itself is signed to match
+      * NF-NUMBER -- starting numbers are always positive (WS-NUMBER
+      * <= 0 is rejected as invalid input), and a signed DISPLAY field
+      * written raw to a LINE SEQUENTIAL record trips the same
+      * invalid-data (status 71) failure CACHE-FILE's signed CF-NUMBER
+      * already has on WRITE in SAVE-CACHE.
+           05 CK-MAX-STEPS PIC 9(4).
+           05 CK-MAX-STEPS-NUMBER PIC 9(8).
+
+       FD CACHE-FILE.
+       01 CACHE-FILE-RECORD.
+           05 CF-NUMBER PIC S9(8).
+           05 FILLER PIC X VALUE SPACE.
+           05 CF-STEPS PIC 9(4).
+
+      * Request 049: shop-wide audit trail.
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-LINE PIC X(200).
+
        WORKING-STORAGE SECTION.
-       01 WS-NUMBER PIC S9(8).
-       01 WS-STEPS PIC 9(4).
-       01 WS-ERROR PIC X(35).
+       01 WS-NUMBER IS EXTERNAL PIC S9(8).
+       01 WS-STEPS IS EXTERNAL PIC 9(4).
+       01 WS-ERROR IS EXTERNAL PIC X(35).
+
+      * Request 049: WS-NUMBER is mutated down to 1 by the Collatz
+      * loop itself, so the original starting value is captured here
+      * before the loop runs, for the audit-log entry.
+       01 WS-ORIGINAL-NUMBER PIC S9(8).
+
+      * Request 020: batch mode working storage.
+       01 WS-BATCH-EOF PIC X VALUE "N".
+           88 BATCH-EOF VALUE "Y".
+
+      * Request 021: longest-chain-in-range tracking.
+       01 WS-MAX-STEPS PIC 9(4) VALUE 0.
+       01 WS-MAX-STEPS-NUMBER PIC S9(8) VALUE 0.
+
+      * Request 022: checkpoint/restart working storage.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(4) VALUE 100.
+       01 WS-RECORDS-PROCESSED PIC 9(8) VALUE 0.
+       01 WS-RESTART-SKIP-COUNT PIC 9(8) VALUE 0.
+       01 WS-SKIP-INDEX PIC 9(8) VALUE 0.
+       01 WS-CHECKPOINT-EXISTS PIC X VALUE "N".
+           88 CHECKPOINT-EXISTS VALUE "Y".
 
-       PROCEDURE DIVISION.
+      * Request 023: in-memory memoization table, loaded from and
+      * saved back to CACHE-FILE around a batch run.
+       01 WS-CACHE-COUNT PIC 9(4) VALUE 0.
+       01 WS-CACHE-TABLE.
+           05 WS-CACHE-ENTRY OCCURS 1000 TIMES
+               INDEXED BY WS-CACHE-IDX.
+               10 WS-CACHE-NUMBER PIC S9(8).
+               10 WS-CACHE-STEPS PIC 9(4).
+       01 WS-CACHE-HIT PIC X VALUE "N".
+           88 CACHE-HIT VALUE "Y".
+       01 WS-CACHE-LOAD-EOF PIC X VALUE "N".
+           88 CACHE-LOAD-EOF VALUE "Y".
+
+      * Request 024: overflow guard on the (WS-NUMBER * 3) + 1 step.
+      * WS-NUMBER is PIC S9(8), so anything at or above this bound
+      * would overflow that step.
+       01 WS-NUMBER-OVERFLOW-LIMIT PIC S9(8) VALUE 33333333.
+
+      * Request 047: shared error/status convention.
+       COPY STATUSCD.
+
+      * Request 049: shared audit-trail record fields.
+       COPY AUDITLOG.
+
+       LINKAGE SECTION.
+      * Request 020/022/023 reconciliation: lets a caller reach
+      * COLLATZ-BATCH-RUN (and, through it, the checkpoint/cache
+      * paragraphs below), none of which the plain single-number
+      * COLLATZ-CONJECTURE paragraph ever reaches on its own. OPTIONAL
+      * because the operator menu's ordinary CALL "collatz-conjecture"
+      * has no mode to pass.
+       01 WS-COLLATZ-MODE PIC X(20).
+
+       PROCEDURE DIVISION USING OPTIONAL WS-COLLATZ-MODE.
+
+      ******************************************************************
+      * Request 020: dispatch on WS-COLLATZ-MODE before falling into
+      * the ordinary single-number COLLATZ-CONJECTURE paragraph below.
+      ******************************************************************
+       COLLATZ-DISPATCH.
+           EVALUATE TRUE
+               WHEN WS-COLLATZ-MODE IS OMITTED
+                   CONTINUE
+               WHEN WS-COLLATZ-MODE = "BATCH"
+                   PERFORM COLLATZ-BATCH-RUN
+                   GOBACK
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       COLLATZ-DISPATCH-EXIT.
+           EXIT.
 
        COLLATZ-CONJECTURE.
 
        INITIALIZE WS-STEPS
                   WS-ERROR.
+       SET WS-SUCCESS TO TRUE
+       MOVE SPACES TO WS-ERROR-MESSAGE
+       MOVE WS-NUMBER TO WS-ORIGINAL-NUMBER
 
        IF WS-NUMBER <= 0 THEN
          MOVE "Only positive integers are allowed" TO WS-ERROR
+         SET WS-INVALID-INPUT TO TRUE
+         MOVE WS-ERROR TO WS-ERROR-MESSAGE
        ELSE
-         PERFORM UNTIL WS-NUMBER = 1
+         PERFORM UNTIL WS-NUMBER = 1 OR WS-ERROR NOT = SPACES
+      * Request 024: (WS-NUMBER * 3) + 1 would overflow WS-NUMBER's
+      * PIC S9(8) once WS-NUMBER gets this large, so stop instead of
+      * letting COMPUTE truncate it into a wrong chain.
            IF FUNCTION MOD(WS-NUMBER, 2) NOT = 0
-             COMPUTE WS-NUMBER = (WS-NUMBER * 3) + 1
-             ADD 1 TO WS-STEPS
+             IF WS-NUMBER >= WS-NUMBER-OVERFLOW-LIMIT THEN
+               MOVE "Number too large, chain would overflow"
+                   TO WS-ERROR
+               SET WS-PROCESSING-ERROR TO TRUE
+               MOVE WS-ERROR TO WS-ERROR-MESSAGE
+             ELSE
+               COMPUTE WS-NUMBER = (WS-NUMBER * 3) + 1
+               ADD 1 TO WS-STEPS
+             END-IF
            ELSE
              COMPUTE WS-NUMBER = WS-NUMBER /2
              ADD 1 TO WS-STEPS
@@ -31,10 +175,260 @@
        DISPLAY WS-STEPS.
        DISPLAY WS-ERROR.
 
+       PERFORM LOG-AUDIT-ENTRY.
+
        COLLATZ-CONJECTURE-END.
 
+      * Request 048: GOBACK (not fall-through) so the central operator
+      * menu's CALL "collatz-conjecture" returns here instead of
+      * cascading into the batch-run paragraphs below, which batch
+      * jobs invoke directly by name instead.
+       COLLATZ-CONJECTURE-CALL-RETURN.
+           GOBACK.
+
+      ******************************************************************
+      * Request 020: batch mode. Reads every starting value off
+      * NUMBER-FILE and writes its step count to STEPS-REPORT, so a
+      * step-count table over many starting values doesn't require a
+      * separate invocation per number.
+      ******************************************************************
+       COLLATZ-BATCH-RUN.
+           MOVE "N" TO WS-BATCH-EOF
+           MOVE 0 TO WS-MAX-STEPS
+           MOVE 0 TO WS-MAX-STEPS-NUMBER
+           MOVE 0 TO WS-RECORDS-PROCESSED
+           PERFORM LOAD-CHECKPOINT
+           PERFORM LOAD-CACHE
 
+           OPEN INPUT NUMBER-FILE
+           IF WS-RESTART-SKIP-COUNT > 0 THEN
+               OPEN EXTEND STEPS-REPORT
+           ELSE
+               OPEN OUTPUT STEPS-REPORT
+           END-IF
+
+      * Skip past whatever the last checkpoint already completed.
+           PERFORM VARYING WS-SKIP-INDEX FROM 1 BY 1
+               UNTIL WS-SKIP-INDEX > WS-RESTART-SKIP-COUNT
+               READ NUMBER-FILE
+                   AT END
+                       SET BATCH-EOF TO TRUE
+               END-READ
+           END-PERFORM
+           MOVE WS-RESTART-SKIP-COUNT TO WS-RECORDS-PROCESSED
+
+           PERFORM UNTIL BATCH-EOF
+               READ NUMBER-FILE
+                   AT END
+                       SET BATCH-EOF TO TRUE
+                   NOT AT END
+                       PERFORM LOOKUP-CACHE
+                       IF CACHE-HIT THEN
+                           MOVE WS-CACHE-STEPS(WS-CACHE-IDX) TO WS-STEPS
+                           MOVE SPACES TO WS-ERROR
+      * Request 049 reconciliation: a cache hit skips PERFORM
+      * COLLATZ-CONJECTURE entirely, so without this the audit trail
+      * would have no record at all of this starting number during a
+      * batch run -- LOG-AUDIT-ENTRY reads WS-ORIGINAL-NUMBER, which
+      * only COLLATZ-CONJECTURE itself otherwise sets.
+                           MOVE NF-NUMBER TO WS-ORIGINAL-NUMBER
+                           PERFORM LOG-AUDIT-ENTRY
+                       ELSE
+                           MOVE NF-NUMBER TO WS-NUMBER
+                           PERFORM COLLATZ-CONJECTURE
+                           PERFORM ADD-CACHE-ENTRY
+                       END-IF
+                       PERFORM BUILD-BATCH-REPORT-LINE
+                       WRITE STEPS-REPORT-LINE
+                       IF WS-ERROR = SPACES
+                           AND WS-STEPS > WS-MAX-STEPS THEN
+                           MOVE WS-STEPS TO WS-MAX-STEPS
+                           MOVE NF-NUMBER TO WS-MAX-STEPS-NUMBER
+                       END-IF
+                       ADD 1 TO WS-RECORDS-PROCESSED
+                       IF FUNCTION MOD(WS-RECORDS-PROCESSED,
+                           WS-CHECKPOINT-INTERVAL) = 0 THEN
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+      * Request 021: report which starting number in the range
+      * produced the longest chain, the way a "busiest" record is
+      * flagged in other shop reports.
+           MOVE SPACES TO STEPS-REPORT-LINE
+           STRING "LONGEST CHAIN " WS-MAX-STEPS-NUMBER
+               " STEPS " WS-MAX-STEPS
+               DELIMITED BY SIZE INTO STEPS-REPORT-LINE
+           WRITE STEPS-REPORT-LINE
+
+           CLOSE NUMBER-FILE
+           CLOSE STEPS-REPORT
+           PERFORM SAVE-CACHE
+      * Review-round fix: this run finished normally, so the resume
+      * point it may have left behind no longer applies -- clear it
+      * before an unrelated later batch run can inherit it.
+           PERFORM RESET-CHECKPOINT.
+       COLLATZ-BATCH-RUN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 023: memoization cache. LOAD-CACHE/SAVE-CACHE round-
+      * trip WS-CACHE-TABLE through CACHE-FILE around a batch run;
+      * LOOKUP-CACHE and ADD-CACHE-ENTRY keep it current during the
+      * run so overlapping batch ranges skip recomputing a chain
+      * already seen.
+      ******************************************************************
+       LOAD-CACHE.
+           MOVE 0 TO WS-CACHE-COUNT
+           MOVE "N" TO WS-CACHE-LOAD-EOF
+           OPEN INPUT CACHE-FILE
+           PERFORM UNTIL CACHE-LOAD-EOF OR WS-CACHE-COUNT >= 1000
+               READ CACHE-FILE
+                   AT END
+                       SET CACHE-LOAD-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CACHE-COUNT
+                       SET WS-CACHE-IDX TO WS-CACHE-COUNT
+                       MOVE CF-NUMBER TO WS-CACHE-NUMBER(WS-CACHE-IDX)
+                       MOVE CF-STEPS TO WS-CACHE-STEPS(WS-CACHE-IDX)
+               END-READ
+           END-PERFORM
+           CLOSE CACHE-FILE.
+       LOAD-CACHE-EXIT.
+           EXIT.
+
+       SAVE-CACHE.
+           OPEN OUTPUT CACHE-FILE
+           PERFORM VARYING WS-CACHE-IDX FROM 1 BY 1
+               UNTIL WS-CACHE-IDX > WS-CACHE-COUNT
+               MOVE WS-CACHE-NUMBER(WS-CACHE-IDX) TO CF-NUMBER
+               MOVE WS-CACHE-STEPS(WS-CACHE-IDX) TO CF-STEPS
+               WRITE CACHE-FILE-RECORD
+           END-PERFORM
+           CLOSE CACHE-FILE.
+       SAVE-CACHE-EXIT.
+           EXIT.
+
+       LOOKUP-CACHE.
+           MOVE "N" TO WS-CACHE-HIT
+           PERFORM VARYING WS-CACHE-IDX FROM 1 BY 1
+               UNTIL WS-CACHE-IDX > WS-CACHE-COUNT
+               OR CACHE-HIT
+               IF WS-CACHE-NUMBER(WS-CACHE-IDX) = NF-NUMBER THEN
+                   SET CACHE-HIT TO TRUE
+               END-IF
+           END-PERFORM
+           IF CACHE-HIT THEN
+               SET WS-CACHE-IDX DOWN BY 1
+           END-IF.
+       LOOKUP-CACHE-EXIT.
+           EXIT.
+
+       ADD-CACHE-ENTRY.
+           IF WS-ERROR = SPACES AND WS-CACHE-COUNT < 1000 THEN
+               ADD 1 TO WS-CACHE-COUNT
+               SET WS-CACHE-IDX TO WS-CACHE-COUNT
+               MOVE NF-NUMBER TO WS-CACHE-NUMBER(WS-CACHE-IDX)
+               MOVE WS-STEPS TO WS-CACHE-STEPS(WS-CACHE-IDX)
+           END-IF.
+       ADD-CACHE-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 022: checkpoint/restart. WRITE-CHECKPOINT is called
+      * every WS-CHECKPOINT-INTERVAL numbers processed; LOAD-CHECKPOINT
+      * reads it back in at the start of a run so a restart resumes
+      * after the last completed batch instead of from record one.
+      ******************************************************************
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORDS-PROCESSED TO CK-RECORDS-PROCESSED
+      * Review-round fix: persist the longest-chain state too, so a
+      * restart from this checkpoint can recover it (see LOAD-CHECKPOINT
+      * and the CHECKPOINT-FILE-RECORD comment above).
+           MOVE WS-MAX-STEPS TO CK-MAX-STEPS
+           MOVE WS-MAX-STEPS-NUMBER TO CK-MAX-STEPS-NUMBER
+           WRITE CHECKPOINT-FILE-RECORD
+           CLOSE CHECKPOINT-FILE.
+       WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+       LOAD-CHECKPOINT.
+           MOVE 0 TO WS-RESTART-SKIP-COUNT
+           MOVE "N" TO WS-CHECKPOINT-EXISTS
+           OPEN INPUT CHECKPOINT-FILE
+           READ CHECKPOINT-FILE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   SET CHECKPOINT-EXISTS TO TRUE
+                   MOVE CK-RECORDS-PROCESSED TO WS-RESTART-SKIP-COUNT
+      * Review-round fix: restore the longest-chain state from before
+      * the restart instead of letting COLLATZ-BATCH-RUN's unconditional
+      * zeroing discard it.
+                   MOVE CK-MAX-STEPS TO WS-MAX-STEPS
+                   MOVE CK-MAX-STEPS-NUMBER TO WS-MAX-STEPS-NUMBER
+           END-READ
+           CLOSE CHECKPOINT-FILE.
+       LOAD-CHECKPOINT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Review-round fix: truncate CHECKPOINT-FILE to empty once a
+      * batch run completes normally, so an unrelated later batch run
+      * (against a different NUMBER-FILE) doesn't inherit this run's
+      * stale resume point and silently skip its own leading records.
+      ******************************************************************
+       RESET-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+       RESET-CHECKPOINT-EXIT.
+           EXIT.
+
+       BUILD-BATCH-REPORT-LINE.
+      * Review-round fix, same status-71 bug class as request 049's
+      * AUDIT-LOG comment 1: without this, STEPS-REPORT-LINE's unfilled
+      * trailing bytes are still at FD-default LOW-VALUES, and WRITE
+      * aborts on a LINE SEQUENTIAL file that isn't all SPACES/text.
+           MOVE SPACES TO STEPS-REPORT-LINE
+           IF WS-ERROR NOT = SPACES THEN
+               STRING NF-NUMBER " " WS-ERROR
+                   DELIMITED BY SIZE INTO STEPS-REPORT-LINE
+           ELSE
+               STRING NF-NUMBER " STEPS " WS-STEPS
+                   DELIMITED BY SIZE INTO STEPS-REPORT-LINE
+           END-IF.
+       BUILD-BATCH-REPORT-LINE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 049: append one line to the shop-wide AUDIT-LOG for
+      * this run -- program name, timestamp, key input, and result.
+      ******************************************************************
+       LOG-AUDIT-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE "collatz-conjecture" TO WS-AUDIT-PROGRAM
+           MOVE WS-ORIGINAL-NUMBER TO WS-AUDIT-INPUT
+           IF WS-ERROR NOT = SPACES THEN
+               MOVE WS-ERROR TO WS-AUDIT-RESULT
+           ELSE
+               MOVE WS-STEPS TO WS-AUDIT-RESULT
+           END-IF
+           MOVE SPACES TO AUDIT-LOG-LINE
+           OPEN EXTEND AUDIT-LOG
+           STRING WS-AUDIT-TIMESTAMP " PROGRAM=" WS-AUDIT-PROGRAM
+               " INPUT=" WS-AUDIT-INPUT
+               " RESULT=" WS-AUDIT-RESULT
+               DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+           WRITE AUDIT-LOG-LINE
+           CLOSE AUDIT-LOG.
+       LOG-AUDIT-ENTRY-EXIT.
+           EXIT.
 
+      * Request 048: GOBACK (not STOP RUN) so the central operator
+      * menu's CALL "collatz-conjecture" returns to the menu instead
+      * of ending the whole run unit.
        END-OF-PROGRAM.
-            STOP RUN.
+            GOBACK.
        END PROGRAM collatz-conjecture.

@@ -1,35 +1,323 @@
       *
        IDENTIFICATION DIVISION.
        PROGRAM-ID. rna-transcription.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Request 011: batch FASTA-style run, one DNA strand per record
+      * in, one transcribed RNA strand per record out.
+           SELECT SEQUENCE-FILE ASSIGN TO "SEQFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RNA-FILE ASSIGN TO "RNAFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Request 012: one entry per invalid base found, for lab QA.
+           SELECT ERROR-FILE ASSIGN TO "RNAERR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Request 049: shop-wide audit trail, shared by every program in
+      * the suite.
+           SELECT OPTIONAL AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD SEQUENCE-FILE.
+       01 SEQUENCE-FILE-RECORD PIC X(500).
+
+       FD RNA-FILE.
+       01 RNA-FILE-RECORD PIC X(500).
+
+       FD ERROR-FILE.
+       01 ERROR-FILE-LINE PIC X(60).
+
+      * Request 049: shop-wide audit trail.
+      * Review-round fix: widened past the shop-standard X(200) so the
+      * request 014 composition counts below fit alongside the
+      * existing PROGRAM/INPUT/RESULT fields without truncating --
+      * LINE SEQUENTIAL, so a longer line here doesn't affect any
+      * other program's fixed-width expectations of the shared file.
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-LINE PIC X(250).
+
        WORKING-STORAGE SECTION.
-       01 WS-COMPLEMENT PIC X(64).
+      * Request 010: sequencer strands run several hundred bases, so
+      * WS-COMPLEMENT is sized for that and the transcription loop is
+      * driven by WS-STRAND-LENGTH instead of a hardcoded 64.
+       01 WS-COMPLEMENT IS EXTERNAL PIC X(500).
        01 WS-DNA PIC X(4) VALUE "ACGT".
-       01 COUNTER PIC 99.
+       01 COUNTER PIC 9(3).
+       01 WS-STRAND-LENGTH IS EXTERNAL PIC 9(3) VALUE 0.
+
+      * Request 011: batch mode working storage.
+       01 WS-BATCH-EOF PIC X VALUE "N".
+           88 BATCH-EOF VALUE "Y".
+
+      * Request 012: invalid-base logging working storage.
+       01 WS-ORIGINAL-CHAR PIC X.
+
+      * Request 013: codon/protein translation working storage.
+      * WS-PROTEIN itself stays plain WORKING-STORAGE (matches how
+      * WS-COMPLEMENT/WS-STRAND-LENGTH are the only EXTERNAL fields
+      * this program exposes); WS-RNA-PROTEIN is the uniquely-named
+      * EXTERNAL copy the menu driver reads after a
+      * WS-RNA-MODE = "PROTEIN" call, the same pattern request 048
+      * already uses for WS-YACHT-RESULT etc.
+       01 WS-RNA-PROTEIN IS EXTERNAL PIC X(200).
+       01 WS-PROTEIN PIC X(200).
+       01 WS-PROTEIN-LENGTH PIC 9(3) VALUE 0.
+       01 WS-CODON-INDEX PIC 9(3) VALUE 0.
+       01 WS-CODON PIC X(3).
+       01 WS-AMINO-ACID PIC X.
+
+      * Request 014: per-base composition tally, source (DNA) and
+      * transcribed (RNA) counters, the same shape nucleotide-count.cbl
+      * already keeps in WS-A/WS-C/WS-G/WS-T.
+      * Review-round fix: EXTERNAL (matching nucleotide-count.cbl's
+      * WS-A/WS-C/WS-G/WS-T) so the operator menu can read these after
+      * CALL "rna-transcription" -- plain WORKING-STORAGE here was
+      * computed but never reachable by any caller.
+       01 WS-SOURCE-A IS EXTERNAL PIC 9(4).
+       01 WS-SOURCE-C IS EXTERNAL PIC 9(4).
+       01 WS-SOURCE-G IS EXTERNAL PIC 9(4).
+       01 WS-SOURCE-T IS EXTERNAL PIC 9(4).
+       01 WS-TRANSCRIBED-A IS EXTERNAL PIC 9(4).
+       01 WS-TRANSCRIBED-C IS EXTERNAL PIC 9(4).
+       01 WS-TRANSCRIBED-G IS EXTERNAL PIC 9(4).
+       01 WS-TRANSCRIBED-U IS EXTERNAL PIC 9(4).
+
+      * Request 049: shared audit-trail record fields.
+       COPY AUDITLOG.
+
+       LINKAGE SECTION.
+      * Request 011/013 reconciliation: lets a caller reach
+      * RNA-BATCH-RUN and TRANSLATE-PROTEIN/MAP-CODON-TO-AMINO-ACID,
+      * neither of which the plain single-strand RNA-TRANSCRIPTION
+      * paragraph ever reaches on its own. OPTIONAL because the
+      * operator menu's ordinary CALL "rna-transcription" has no mode
+      * to pass.
+       01 WS-RNA-MODE PIC X(20).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING OPTIONAL WS-RNA-MODE.
 
+      ******************************************************************
+      * Request 011/013: dispatch on WS-RNA-MODE before falling into
+      * the ordinary single-strand RNA-TRANSCRIPTION paragraph below.
+      ******************************************************************
+       RNA-DISPATCH.
+           EVALUATE TRUE
+               WHEN WS-RNA-MODE IS OMITTED
+                   CONTINUE
+               WHEN WS-RNA-MODE = "BATCH"
+                   PERFORM RNA-BATCH-RUN
+                   GOBACK
+               WHEN WS-RNA-MODE = "PROTEIN"
+                   PERFORM RNA-TRANSCRIPTION
+                   PERFORM TRANSLATE-PROTEIN
+                   MOVE WS-PROTEIN TO WS-RNA-PROTEIN
+                   GOBACK
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       RNA-DISPATCH-EXIT.
+           EXIT.
 
        RNA-TRANSCRIPTION.
-         PERFORM VARYING COUNTER FROM 1 BY 1 UNTIL COUNTER > 64
+         PERFORM DETERMINE-STRAND-LENGTH
+         MOVE 0 TO WS-SOURCE-A WS-SOURCE-C WS-SOURCE-G WS-SOURCE-T
+         MOVE 0 TO WS-TRANSCRIBED-A WS-TRANSCRIBED-C
+             WS-TRANSCRIBED-G WS-TRANSCRIBED-U
+         PERFORM VARYING COUNTER FROM 1 BY 1
+             UNTIL COUNTER > WS-STRAND-LENGTH
            EVALUATE WS-COMPLEMENT(COUNTER:1)
              WHEN "G"
+               ADD 1 TO WS-SOURCE-G
+               ADD 1 TO WS-TRANSCRIBED-C
                MOVE "C" TO WS-COMPLEMENT(COUNTER:1)
              WHEN "C"
+               ADD 1 TO WS-SOURCE-C
+               ADD 1 TO WS-TRANSCRIBED-G
                MOVE "G" TO WS-COMPLEMENT(COUNTER:1)
              WHEN "T"
+               ADD 1 TO WS-SOURCE-T
+               ADD 1 TO WS-TRANSCRIBED-A
                MOVE "A" TO WS-COMPLEMENT(COUNTER:1)
              WHEN "A"
+               ADD 1 TO WS-SOURCE-A
+               ADD 1 TO WS-TRANSCRIBED-U
                MOVE "U" TO WS-COMPLEMENT(COUNTER:1)
              WHEN " "
                MOVE " " TO WS-COMPLEMENT(COUNTER:1)
              WHEN OTHER
+               MOVE WS-COMPLEMENT(COUNTER:1) TO WS-ORIGINAL-CHAR
                MOVE "*" TO WS-COMPLEMENT(COUNTER:1)
+               PERFORM LOG-INVALID-BASE
            END-EVALUATE
          END-PERFORM.
+         PERFORM LOG-AUDIT-ENTRY.
        RNA-TRANSCRIPTION-END.
 
+      * Request 048: GOBACK (not fall-through) so the central operator
+      * menu's CALL "rna-transcription" returns here instead of
+      * cascading into the batch-run paragraphs below, which batch
+      * jobs invoke directly by name instead.
+       RNA-TRANSCRIPTION-CALL-RETURN.
+           GOBACK.
+
+      ******************************************************************
+      * Request 012: log the position and original character of every
+      * invalid base to ERROR-FILE. Without this only the last bad
+      * position survived, overwritten by the "*" marker.
+      ******************************************************************
+       LOG-INVALID-BASE.
+           OPEN EXTEND ERROR-FILE
+           STRING "POSITION " COUNTER " INVALID CHARACTER '"
+               WS-ORIGINAL-CHAR "'"
+               DELIMITED BY SIZE INTO ERROR-FILE-LINE
+           WRITE ERROR-FILE-LINE
+           CLOSE ERROR-FILE.
+       LOG-INVALID-BASE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 049: append one line to the shop-wide AUDIT-LOG for
+      * this run -- program name, timestamp, key input, and result.
+      ******************************************************************
+       LOG-AUDIT-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE "rna-transcription" TO WS-AUDIT-PROGRAM
+           MOVE WS-STRAND-LENGTH TO WS-AUDIT-INPUT
+           MOVE FUNCTION TRIM(WS-COMPLEMENT) TO WS-AUDIT-RESULT
+           MOVE SPACES TO AUDIT-LOG-LINE
+           OPEN EXTEND AUDIT-LOG
+      * Request 014 reconciliation: surface the composition tallies
+      * in the audit trail, since they're otherwise computed but never
+      * reported anywhere a caller (or an operator reading AUDITLOG)
+      * can see them.
+           STRING WS-AUDIT-TIMESTAMP " PROGRAM=" WS-AUDIT-PROGRAM
+               " INPUT=" WS-AUDIT-INPUT
+               " RESULT=" WS-AUDIT-RESULT
+               " DNA=A" WS-SOURCE-A "C" WS-SOURCE-C
+               "G" WS-SOURCE-G "T" WS-SOURCE-T
+               " RNA=A" WS-TRANSCRIBED-A "C" WS-TRANSCRIBED-C
+               "G" WS-TRANSCRIBED-G "U" WS-TRANSCRIBED-U
+               DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+           WRITE AUDIT-LOG-LINE
+           CLOSE AUDIT-LOG.
+       LOG-AUDIT-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 013: translate the RNA strand already transcribed into
+      * WS-COMPLEMENT into a protein, one codon (3 bases) at a time,
+      * so a run of RNA-TRANSCRIPTION gives us the protein too instead
+      * of requiring a separate manual translation step afterwards.
+      ******************************************************************
+       TRANSLATE-PROTEIN.
+           MOVE SPACES TO WS-PROTEIN
+           MOVE 0 TO WS-PROTEIN-LENGTH
+           PERFORM VARYING WS-CODON-INDEX FROM 1 BY 3
+               UNTIL WS-CODON-INDEX > WS-STRAND-LENGTH - 2
+               MOVE WS-COMPLEMENT(WS-CODON-INDEX:3) TO WS-CODON
+               PERFORM MAP-CODON-TO-AMINO-ACID
+               IF WS-AMINO-ACID = "*" THEN
+                   MOVE 999 TO WS-CODON-INDEX
+               ELSE
+                   ADD 1 TO WS-PROTEIN-LENGTH
+                   MOVE WS-AMINO-ACID TO WS-PROTEIN(WS-PROTEIN-LENGTH:1)
+               END-IF
+           END-PERFORM.
+       TRANSLATE-PROTEIN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 013: standard genetic code, one RNA codon to one
+      * single-letter amino acid ("*" marks a stop codon).
+      ******************************************************************
+       MAP-CODON-TO-AMINO-ACID.
+           EVALUATE WS-CODON
+             WHEN "UUU" WHEN "UUC" MOVE "F" TO WS-AMINO-ACID
+             WHEN "UUA" WHEN "UUG" MOVE "L" TO WS-AMINO-ACID
+             WHEN "CUU" WHEN "CUC" WHEN "CUA" WHEN "CUG"
+                 MOVE "L" TO WS-AMINO-ACID
+             WHEN "AUU" WHEN "AUC" WHEN "AUA" MOVE "I" TO WS-AMINO-ACID
+             WHEN "AUG" MOVE "M" TO WS-AMINO-ACID
+             WHEN "GUU" WHEN "GUC" WHEN "GUA" WHEN "GUG"
+                 MOVE "V" TO WS-AMINO-ACID
+             WHEN "UCU" WHEN "UCC" WHEN "UCA" WHEN "UCG"
+                 MOVE "S" TO WS-AMINO-ACID
+             WHEN "CCU" WHEN "CCC" WHEN "CCA" WHEN "CCG"
+                 MOVE "P" TO WS-AMINO-ACID
+             WHEN "ACU" WHEN "ACC" WHEN "ACA" WHEN "ACG"
+                 MOVE "T" TO WS-AMINO-ACID
+             WHEN "GCU" WHEN "GCC" WHEN "GCA" WHEN "GCG"
+                 MOVE "A" TO WS-AMINO-ACID
+             WHEN "UAU" WHEN "UAC" MOVE "Y" TO WS-AMINO-ACID
+             WHEN "UAA" WHEN "UAG" MOVE "*" TO WS-AMINO-ACID
+             WHEN "CAU" WHEN "CAC" MOVE "H" TO WS-AMINO-ACID
+             WHEN "CAA" WHEN "CAG" MOVE "Q" TO WS-AMINO-ACID
+             WHEN "AAU" WHEN "AAC" MOVE "N" TO WS-AMINO-ACID
+             WHEN "AAA" WHEN "AAG" MOVE "K" TO WS-AMINO-ACID
+             WHEN "GAU" WHEN "GAC" MOVE "D" TO WS-AMINO-ACID
+             WHEN "GAA" WHEN "GAG" MOVE "E" TO WS-AMINO-ACID
+             WHEN "UGU" WHEN "UGC" MOVE "C" TO WS-AMINO-ACID
+             WHEN "UGA" MOVE "*" TO WS-AMINO-ACID
+             WHEN "UGG" MOVE "W" TO WS-AMINO-ACID
+             WHEN "CGU" WHEN "CGC" WHEN "CGA" WHEN "CGG"
+                 MOVE "R" TO WS-AMINO-ACID
+             WHEN "AGU" WHEN "AGC" MOVE "S" TO WS-AMINO-ACID
+             WHEN "AGA" WHEN "AGG" MOVE "R" TO WS-AMINO-ACID
+             WHEN "GGU" WHEN "GGC" WHEN "GGA" WHEN "GGG"
+                 MOVE "G" TO WS-AMINO-ACID
+             WHEN OTHER MOVE "X" TO WS-AMINO-ACID
+           END-EVALUATE.
+       MAP-CODON-TO-AMINO-ACID-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 010: if the caller didn't set WS-STRAND-LENGTH
+      * explicitly, fall back to the trimmed length of WS-COMPLEMENT
+      * so short strands aren't padded out to the full buffer size.
+      ******************************************************************
+       DETERMINE-STRAND-LENGTH.
+           IF WS-STRAND-LENGTH = 0 THEN
+               MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-COMPLEMENT))
+                   TO WS-STRAND-LENGTH
+           END-IF.
+       DETERMINE-STRAND-LENGTH-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 011: batch mode. Reads every DNA record off
+      * SEQUENCE-FILE, transcribes it through the same RNA-TRANSCRIPTION
+      * logic, and writes the matching strand to RNA-FILE, so an
+      * overnight lab batch of many samples runs in one invocation.
+      ******************************************************************
+       RNA-BATCH-RUN.
+           MOVE "N" TO WS-BATCH-EOF
+           OPEN INPUT SEQUENCE-FILE
+           OPEN OUTPUT RNA-FILE
+
+           PERFORM UNTIL BATCH-EOF
+               READ SEQUENCE-FILE
+                   AT END
+                       SET BATCH-EOF TO TRUE
+                   NOT AT END
+                       MOVE 0 TO WS-STRAND-LENGTH
+                       MOVE SPACES TO WS-COMPLEMENT
+                       MOVE SEQUENCE-FILE-RECORD TO WS-COMPLEMENT
+                       PERFORM RNA-TRANSCRIPTION
+                       MOVE WS-COMPLEMENT TO RNA-FILE-RECORD
+                       WRITE RNA-FILE-RECORD
+               END-READ
+           END-PERFORM
+
+           CLOSE SEQUENCE-FILE
+           CLOSE RNA-FILE.
+       RNA-BATCH-RUN-EXIT.
+           EXIT.
+
 
+      * Request 048: GOBACK (not STOP RUN) so the central operator
+      * menu's CALL "rna-transcription" returns to the menu instead
+      * of ending the whole run unit.
        END-OF-PROGRAM.
-            STOP RUN.
+            GOBACK.
        END PROGRAM rna-transcription.

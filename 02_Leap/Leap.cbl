@@ -7,30 +7,289 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LEAP.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YEAR-FILE ASSIGN TO "YEARFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LEAP-YEAR-REPORT ASSIGN TO "LEAPRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REFERENCE-FILE ASSIGN TO "REFTABLE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RECON-REPORT ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Request 049: shop-wide audit trail, shared by every program in
+      * the suite.
+           SELECT OPTIONAL AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD YEAR-FILE.
+       01 YEAR-FILE-RECORD.
+           05 YF-YEAR PIC 9(4).
+
+       FD LEAP-YEAR-REPORT.
+       01 LEAP-YEAR-REPORT-LINE PIC X(40).
+
+      * Request 004: authoritative reference table, one row per year,
+      * "1" = known leap year, "0" = known non-leap year.
+       FD REFERENCE-FILE.
+       01 REFERENCE-FILE-RECORD.
+           05 RF-YEAR PIC 9(4).
+           05 RF-EXPECTED PIC 9.
+
+       FD RECON-REPORT.
+       01 RECON-REPORT-LINE PIC X(60).
+
+      * Request 049: shop-wide audit trail.
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-LINE PIC X(200).
+
        WORKING-STORAGE SECTION.
-       01 WS-YEAR PIC 9(4).
+       01 WS-YEAR IS EXTERNAL PIC 9(4).
        01 RESTO4 PIC 9(4).
        01 RESTO100 PIC 9(4).
        01 RESTO400 PIC 9(4).
        01 WS-RESULT PIC 9.
-       PROCEDURE DIVISION.
 
+      * Request 048: WS-RESULT is a plain 1-digit flag re-used by name
+      * across several programs in the suite (Yacht, Bob, two-fer,
+      * TRIANGLE, QUEEN-ATTACK), so the shared operator menu can't key
+      * off WS-RESULT itself without every one of them colliding on
+      * the same EXTERNAL storage. WS-LEAP-RESULT is LEAP's own
+      * uniquely-named copy the menu driver reads after CALL "LEAP".
+       01 WS-LEAP-RESULT IS EXTERNAL PIC 9.
+
+      * Request 001: range check on WS-YEAR. The DIVIDE-based rule
+      * below is only meaningful for years the Gregorian calendar
+      * actually covers; anything outside that is a data error, not a
+      * leap/non-leap year.
+       01 WS-YEAR-ERROR PIC 9 VALUE 0.
+           88 WS-YEAR-IN-RANGE VALUE 0.
+           88 WS-YEAR-OUT-OF-RANGE VALUE 1.
+       01 WS-YEAR-MIN PIC 9(4) VALUE 1582.
+       01 WS-YEAR-MAX PIC 9(4) VALUE 9999.
+
+      * Request 003: days in February, derived alongside WS-RESULT so
+      * calendar-building callers don't each re-derive 28 vs 29.
+       01 WS-FEB-DAYS IS EXTERNAL PIC 99.
+
+      * Request 000: batch mode working storage.
+       01 WS-BATCH-EOF PIC X VALUE "N".
+           88 BATCH-EOF VALUE "Y".
+       01 WS-REPORT-FLAG PIC X(16).
+
+      * Request 004: reconciliation-run working storage.
+       01 WS-RECON-EOF PIC X VALUE "N".
+           88 RECON-EOF VALUE "Y".
+       01 WS-RECON-MISMATCHES PIC 9(6) VALUE 0.
+       01 WS-RECON-CHECKED PIC 9(6) VALUE 0.
+
+      * Request 049: shared audit-trail record fields.
+       COPY AUDITLOG.
+
+       LINKAGE SECTION.
+      * Request 002: standard MVS PARM-passing convention -- the OS
+      * loader hands the EXEC PGM=LEAP,PARM='...' text to the first
+      * PROCEDURE DIVISION USING parameter as a halfword length
+      * followed by the text itself. OPTIONAL because the operator
+      * menu's CALL "LEAP" (see 26_Menu-Driver/menu-driver.cbl) has no
+      * PARM to pass and just wants the interactive calculation.
+       01 WS-JCL-PARM.
+           05 WS-JCL-PARM-LEN  PIC S9(4) COMP.
+           05 WS-JCL-PARM-TEXT PIC X(20).
+
+       PROCEDURE DIVISION USING OPTIONAL WS-JCL-PARM.
+
+      ******************************************************************
+      * Request 002/004: dispatch on the incoming PARM before falling
+      * into the ordinary interactive LEAP calculation below, so
+      * LEAPQTR.jcl's PARM='BATCH' step actually reaches
+      * LEAP-BATCH-RUN instead of silently running the interactive
+      * path with whatever WS-YEAR happens to hold.
+      ******************************************************************
+       LEAP-DISPATCH.
+           EVALUATE TRUE
+               WHEN WS-JCL-PARM IS OMITTED
+                   CONTINUE
+               WHEN WS-JCL-PARM-TEXT (1:5) = "BATCH"
+                   PERFORM LEAP-BATCH-RUN
+                   GOBACK
+               WHEN WS-JCL-PARM-TEXT (1:9) = "RECONCILE"
+                   PERFORM LEAP-RECONCILE-RUN
+                   GOBACK
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       LEAP-DISPATCH-EXIT.
+           EXIT.
 
        LEAP.
       * Enter solution here
-       DIVIDE WS-YEAR BY 4 GIVING RESTO4 REMAINDER RESTO4.
-       DIVIDE WS-YEAR BY 100 GIVING RESTO100 REMAINDER RESTO100.
-       DIVIDE WS-YEAR BY 400 GIVING RESTO400 REMAINDER RESTO400.
-
-       IF (RESTO4 = 0 AND RESTO100 = 0 AND RESTO400 = 0) THEN
-           MOVE 1 TO WS-RESULT
+       PERFORM VALIDATE-YEAR-RANGE.
+       IF WS-YEAR-OUT-OF-RANGE THEN
+           MOVE 0 TO WS-RESULT
+           MOVE 0 TO WS-FEB-DAYS
        ELSE
-         IF (RESTO4 = 0 AND RESTO100 NOT = 0) THEN
-           MOVE 1 TO WS-RESULT
+         DIVIDE WS-YEAR BY 4 GIVING RESTO4 REMAINDER RESTO4
+         DIVIDE WS-YEAR BY 100 GIVING RESTO100 REMAINDER RESTO100
+         DIVIDE WS-YEAR BY 400 GIVING RESTO400 REMAINDER RESTO400
+
+         IF (RESTO4 = 0 AND RESTO100 = 0 AND RESTO400 = 0) THEN
+             MOVE 1 TO WS-RESULT
          ELSE
-           MOVE 0 TO WS-RESULT
+           IF (RESTO4 = 0 AND RESTO100 NOT = 0) THEN
+             MOVE 1 TO WS-RESULT
+           ELSE
+             MOVE 0 TO WS-RESULT
+           END-IF
+         END-IF
+
+         IF WS-RESULT = 1 THEN
+             MOVE 29 TO WS-FEB-DAYS
+         ELSE
+             MOVE 28 TO WS-FEB-DAYS
          END-IF
        END-IF.
+       PERFORM LOG-AUDIT-ENTRY.
        LEAP-EXIT.
          EXIT.
+
+      * Request 048: GOBACK (not fall-through) so the central operator
+      * menu's CALL "LEAP" returns here instead of cascading into the
+      * batch/reconciliation paragraphs below, which batch jobs invoke
+      * directly by name instead.
+       LEAP-CALL-RETURN.
+           MOVE WS-RESULT TO WS-LEAP-RESULT
+           GOBACK.
+
+      ******************************************************************
+      * Request 001: reject years outside the range the Gregorian
+      * leap-year rule was ever meant to classify (pre-1582 and 0000)
+      * instead of silently returning a meaningless WS-RESULT.
+      ******************************************************************
+       VALIDATE-YEAR-RANGE.
+           IF WS-YEAR < WS-YEAR-MIN OR WS-YEAR > WS-YEAR-MAX THEN
+               SET WS-YEAR-OUT-OF-RANGE TO TRUE
+               DISPLAY "LEAP ERROR: year " WS-YEAR
+                   " is out of range (" WS-YEAR-MIN "-" WS-YEAR-MAX ")"
+           ELSE
+               SET WS-YEAR-IN-RANGE TO TRUE
+           END-IF.
+       VALIDATE-YEAR-RANGE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 049: append one line to the shop-wide AUDIT-LOG for
+      * this run -- program name, timestamp, key input, and result --
+      * the same pattern Bob.cbl's LOG-CONVERSATION already uses for
+      * its own CONVO-LOG.
+      ******************************************************************
+       LOG-AUDIT-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE "LEAP" TO WS-AUDIT-PROGRAM
+           MOVE WS-YEAR TO WS-AUDIT-INPUT
+           MOVE WS-RESULT TO WS-AUDIT-RESULT
+           MOVE SPACES TO AUDIT-LOG-LINE
+           OPEN EXTEND AUDIT-LOG
+           STRING WS-AUDIT-TIMESTAMP " PROGRAM=" WS-AUDIT-PROGRAM
+               " INPUT=" WS-AUDIT-INPUT
+               " RESULT=" WS-AUDIT-RESULT
+               DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+           WRITE AUDIT-LOG-LINE
+           CLOSE AUDIT-LOG.
+       LOG-AUDIT-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 000: batch mode. Reads every year off YEAR-FILE (one
+      * YF-YEAR per record, as produced by the payroll/calendar system)
+      * and writes a LEAP-YEAR-REPORT line per year so a whole
+      * multi-year fiscal calendar can be classified in one pass.
+      ******************************************************************
+       LEAP-BATCH-RUN.
+           MOVE "N" TO WS-BATCH-EOF
+           OPEN INPUT YEAR-FILE
+           OPEN OUTPUT LEAP-YEAR-REPORT
+
+           PERFORM UNTIL BATCH-EOF
+               READ YEAR-FILE
+                   AT END
+                       SET BATCH-EOF TO TRUE
+                   NOT AT END
+                       MOVE YF-YEAR TO WS-YEAR
+                       PERFORM LEAP
+                       PERFORM BUILD-BATCH-REPORT-LINE
+                       WRITE LEAP-YEAR-REPORT-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE YEAR-FILE
+           CLOSE LEAP-YEAR-REPORT.
+       LEAP-BATCH-RUN-EXIT.
+           EXIT.
+
+       BUILD-BATCH-REPORT-LINE.
+           IF WS-YEAR-OUT-OF-RANGE THEN
+               MOVE "OUT OF RANGE" TO WS-REPORT-FLAG
+           ELSE
+             IF WS-RESULT = 1 THEN
+               MOVE "LEAP YEAR" TO WS-REPORT-FLAG
+             ELSE
+               MOVE "NOT A LEAP YEAR" TO WS-REPORT-FLAG
+             END-IF
+           END-IF
+           STRING WS-YEAR " " WS-REPORT-FLAG
+               DELIMITED BY SIZE INTO LEAP-YEAR-REPORT-LINE.
+       BUILD-BATCH-REPORT-LINE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 004: reconciliation run. Walks REFERENCE-FILE, an
+      * authoritative external leap-year table, re-derives WS-RESULT
+      * for each of its years via the existing DIVIDE-based LEAP rule,
+      * and writes every mismatch to RECON-REPORT so drift in
+      * RESTO4/RESTO100/RESTO400 logic is caught before it corrupts a
+      * calendar run instead of after.
+      ******************************************************************
+       LEAP-RECONCILE-RUN.
+           MOVE "N" TO WS-RECON-EOF
+           MOVE 0 TO WS-RECON-MISMATCHES
+           MOVE 0 TO WS-RECON-CHECKED
+           OPEN INPUT REFERENCE-FILE
+           OPEN OUTPUT RECON-REPORT
+
+           PERFORM UNTIL RECON-EOF
+               READ REFERENCE-FILE
+                   AT END
+                       SET RECON-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECON-CHECKED
+                       MOVE RF-YEAR TO WS-YEAR
+                       PERFORM LEAP
+                       IF WS-RESULT NOT = RF-EXPECTED THEN
+                           ADD 1 TO WS-RECON-MISMATCHES
+                           STRING "MISMATCH YEAR " WS-YEAR
+                               " EXPECTED " RF-EXPECTED
+                               " COMPUTED " WS-RESULT
+                               DELIMITED BY SIZE INTO RECON-REPORT-LINE
+                           WRITE RECON-REPORT-LINE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           STRING "CHECKED " WS-RECON-CHECKED
+               " MISMATCHES " WS-RECON-MISMATCHES
+               DELIMITED BY SIZE INTO RECON-REPORT-LINE
+           WRITE RECON-REPORT-LINE
+
+           CLOSE REFERENCE-FILE
+           CLOSE RECON-REPORT.
+       LEAP-RECONCILE-RUN-EXIT.
+           EXIT.
+
+      * Request 048: GOBACK (not STOP RUN) so the central operator
+      * menu's CALL "LEAP" returns to the menu instead of ending the
+      * whole run unit.
+       END-OF-PROGRAM.
+           GOBACK.
+       END PROGRAM LEAP.

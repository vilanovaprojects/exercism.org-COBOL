@@ -0,0 +1,34 @@
+//LEAPQTR  JOB (ACCTG),'LEAP YEAR CHECK',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Request 002: quarterly scheduled run of LEAP against every
+//* year on the payroll calendar master. Runs LEAP-BATCH-RUN over
+//* YEARFILE (extracted from the payroll/calendar system) and
+//* writes LEAPRPT. Downstream paydate-generation jobs that build
+//* February schedules assuming a fixed 28 days should treat any
+//* "LEAP YEAR" line in LEAPRPT as a flag to re-check their output.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  REPRO INFILE(CALMSTR) OUTFILE(YEARS)
+/*
+//STEP020  EXEC PGM=LEAP,PARM='BATCH'
+//STEPLIB  DD DSN=PAYROLL.PROD.LOADLIB,DISP=SHR
+//YEARFILE DD DSN=PAYROLL.CALENDAR.YEARS,DISP=SHR
+//LEAPRPT  DD DSN=PAYROLL.CALENDAR.LEAPRPT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=IEBGENER,COND=(0,NE,STEP020)
+//*--------------------------------------------------------------*
+//* Fan LEAPRPT out to the paydate-generation review queue so an
+//* operator can confirm downstream jobs picked up any newly
+//* flagged leap years before payroll cutoff.
+//*--------------------------------------------------------------*
+//SYSUT1   DD DSN=PAYROLL.CALENDAR.LEAPRPT,DISP=SHR
+//SYSUT2   DD SYSOUT=(*,PAYDATE)
+//SYSIN    DD DUMMY
+//SYSPRINT DD SYSOUT=*

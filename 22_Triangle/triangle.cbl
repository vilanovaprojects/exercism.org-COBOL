@@ -1,28 +1,131 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. TRIANGLE.
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       REPOSITORY. FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Request 034: batch shape-classification run, one WS-SIDES
+      * measurement per record in, one classification per line out.
+           SELECT SIDES-FILE ASSIGN TO "SIDESFIL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RESULT-FILE ASSIGN TO "RESULTFL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Request 037: one entry per degenerate measurement, recording
+      * which inequality failed.
+           SELECT OPTIONAL DEGENERATE-LOG ASSIGN TO "DEGENLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Request 049: shop-wide audit trail, shared by every program in
+      * the suite.
+           SELECT OPTIONAL AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD SIDES-FILE.
+       01 SIDES-FILE-RECORD.
+           05 SF-SIDES PIC X(40).
+           05 FILLER PIC X VALUE SPACE.
+           05 SF-PROPERTY PIC X(11).
+
+       FD RESULT-FILE.
+       01 RESULT-FILE-LINE PIC X(80).
+
+       FD DEGENERATE-LOG.
+       01 DEGENERATE-LOG-LINE PIC X(80).
+
+      * Request 049: shop-wide audit trail.
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-LINE PIC X(200).
+
        WORKING-STORAGE SECTION.
       *Incoming
-       01 WS-SIDES PIC X(20).
+      * Request 035: wider and more precise than the original
+      * PIC 9(2)V99 so longer engineering-drawing sides and finer
+      * decimal tolerances don't get silently truncated.
+       01 WS-SIDES IS EXTERNAL PIC X(40).
        01 WS-PROPERTY PIC X(11).
+
+      * Request 048: WS-PROPERTY and WS-RESULT (below) are plain names
+      * re-used across several programs in the suite (QUEEN-ATTACK,
+      * HIGH-SCORES), so the shared operator menu can't key off them
+      * directly without colliding across all of them.
+      * WS-TRIANGLE-PROPERTY/WS-TRIANGLE-RESULT are this program's own
+      * uniquely-named copies the menu driver sets/reads around
+      * CALL "TRIANGLE".
+       01 WS-TRIANGLE-PROPERTY IS EXTERNAL PIC X(11).
        01 STRINGS.
-         05 STRING-A PIC X(3).
-         05 STRING-B PIC X(3).
-         05 STRING-C PIC X(3).
+         05 STRING-A PIC X(10).
+         05 STRING-B PIC X(10).
+         05 STRING-C PIC X(10).
 
-       01 A PIC 9(2)V99.
-       01 B PIC 9(2)V99.
-       01 C PIC 9(2)V99.
+       01 A PIC 9(6)V999.
+       01 B PIC 9(6)V999.
+       01 C PIC 9(6)V999.
 
       *Outgoing
        01 WS-RESULT PIC 9.
-       PROCEDURE DIVISION.
+       01 WS-TRIANGLE-RESULT IS EXTERNAL PIC 9.
+
+      * Request 036: perimeter and area (Heron's formula), derived
+      * from the same A/B/C fields the classification already uses.
+       01 WS-PERIMETER PIC 9(7)V999 VALUE 0.
+       01 WS-SEMI-PERIMETER PIC 9(7)V999 VALUE 0.
+      * Review-round fix: widened from 9(9)V999 -- request 035 widened
+      * A/B/C to 9(6)V999 (up to 999999.999) specifically so larger
+      * measurements aren't silently truncated, and Heron's formula on
+      * sides in the upper half of that range yields an area exceeding
+      * 9(9)V999's ~1x10**9 capacity.
+       01 WS-AREA PIC 9(13)V999 VALUE 0.
+
+      * Request 037: which inequality failed, left blank on a valid
+      * triangle.
+       01 WS-FAILURE-REASON PIC X(20) VALUE SPACES.
+
+      * Request 034: batch mode working storage.
+       01 WS-BATCH-EOF PIC X VALUE "N".
+           88 BATCH-EOF VALUE "Y".
+
+      * Request 047: shared error/status convention.
+       COPY STATUSCD.
+
+      * Request 049: shared audit-trail record fields.
+       COPY AUDITLOG.
+
+       LINKAGE SECTION.
+      * Request 034 reconciliation: lets a caller reach
+      * TRIANGLE-BATCH-RUN, which the plain single-measurement
+      * TRIANGLE paragraph never reaches on its own. OPTIONAL because
+      * the operator menu's ordinary CALL "TRIANGLE" has no mode to
+      * pass.
+       01 WS-TRIANGLE-MODE PIC X(20).
 
+       PROCEDURE DIVISION USING OPTIONAL WS-TRIANGLE-MODE.
+
+      ******************************************************************
+      * Request 034: dispatch on WS-TRIANGLE-MODE before falling into
+      * the ordinary single-measurement TRIANGLE paragraph below.
+      ******************************************************************
+       TRIANGLE-DISPATCH.
+           EVALUATE TRUE
+               WHEN WS-TRIANGLE-MODE IS OMITTED
+                   CONTINUE
+               WHEN WS-TRIANGLE-MODE = "BATCH"
+                   PERFORM TRIANGLE-BATCH-RUN
+                   GOBACK
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       TRIANGLE-DISPATCH-EXIT.
+           EXIT.
 
        TRIANGLE.
 
-       INITIALIZE WS-RESULT STRINGS A B C.
+       INITIALIZE WS-RESULT STRINGS A B C
+                  WS-PERIMETER WS-SEMI-PERIMETER WS-AREA
+                  WS-FAILURE-REASON.
+       MOVE WS-TRIANGLE-PROPERTY TO WS-PROPERTY
+       SET WS-SUCCESS TO TRUE
+       MOVE SPACES TO WS-ERROR-MESSAGE
 
        UNSTRING WS-SIDES DELIMITED BY "," INTO STRING-A
                                                STRING-B
@@ -42,4 +145,142 @@
              IF A NOT = B AND B NOT = C AND A NOT = C THEN
                MOVE 1 TO WS-RESULT
          END-EVALUATE
+         PERFORM CALCULATE-GEOMETRY
+       ELSE
+         PERFORM RECORD-DEGENERATE-REASON
        END-IF.
+
+       PERFORM LOG-AUDIT-ENTRY.
+
+       TRIANGLE-END.
+
+      * Request 048: GOBACK (not fall-through) so the central operator
+      * menu's CALL "TRIANGLE" returns here instead of cascading into
+      * the batch-run paragraphs below, which batch jobs invoke
+      * directly by name instead.
+       TRIANGLE-CALL-RETURN.
+           MOVE WS-RESULT TO WS-TRIANGLE-RESULT
+           GOBACK.
+
+      ******************************************************************
+      * Request 036: perimeter (A+B+C) and area via Heron's formula,
+      * computed alongside the existing shape classification.
+      ******************************************************************
+       CALCULATE-GEOMETRY.
+           COMPUTE WS-PERIMETER = A + B + C
+           COMPUTE WS-SEMI-PERIMETER = WS-PERIMETER / 2
+           COMPUTE WS-AREA ROUNDED =
+               SQRT(WS-SEMI-PERIMETER
+                   * (WS-SEMI-PERIMETER - A)
+                   * (WS-SEMI-PERIMETER - B)
+                   * (WS-SEMI-PERIMETER - C)).
+       CALCULATE-GEOMETRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 037: record which inequality failed so a genuinely
+      * degenerate measurement can be told apart from a data-entry
+      * error upstream, instead of leaving WS-RESULT at zero with no
+      * explanation.
+      ******************************************************************
+       RECORD-DEGENERATE-REASON.
+           EVALUATE TRUE
+             WHEN A + B + C = 0
+               MOVE "ALL SIDES ZERO" TO WS-FAILURE-REASON
+             WHEN A + B < C
+               MOVE "A+B<C" TO WS-FAILURE-REASON
+             WHEN B + C < A
+               MOVE "B+C<A" TO WS-FAILURE-REASON
+             WHEN A + C < B
+               MOVE "A+C<B" TO WS-FAILURE-REASON
+             WHEN OTHER
+               MOVE "DEGENERATE" TO WS-FAILURE-REASON
+           END-EVALUATE
+           OPEN EXTEND DEGENERATE-LOG
+           STRING "SIDES " FUNCTION TRIM(WS-SIDES)
+               " REASON " WS-FAILURE-REASON
+               DELIMITED BY SIZE INTO DEGENERATE-LOG-LINE
+           WRITE DEGENERATE-LOG-LINE
+           CLOSE DEGENERATE-LOG
+           SET WS-INVALID-INPUT TO TRUE
+           MOVE WS-FAILURE-REASON TO WS-ERROR-MESSAGE.
+       RECORD-DEGENERATE-REASON-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 049: append one line to the shop-wide AUDIT-LOG for
+      * this run -- program name, timestamp, key input, and result.
+      ******************************************************************
+       LOG-AUDIT-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE "TRIANGLE" TO WS-AUDIT-PROGRAM
+           STRING FUNCTION TRIM(WS-SIDES) " " WS-PROPERTY
+               DELIMITED BY SIZE INTO WS-AUDIT-INPUT
+           IF WS-RESULT = 1 THEN
+               MOVE "VALID" TO WS-AUDIT-RESULT
+           ELSE
+               STRING "INVALID " WS-FAILURE-REASON
+                   DELIMITED BY SIZE INTO WS-AUDIT-RESULT
+           END-IF
+           MOVE SPACES TO AUDIT-LOG-LINE
+           OPEN EXTEND AUDIT-LOG
+           STRING WS-AUDIT-TIMESTAMP " PROGRAM=" WS-AUDIT-PROGRAM
+               " INPUT=" WS-AUDIT-INPUT
+               " RESULT=" WS-AUDIT-RESULT
+               DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+           WRITE AUDIT-LOG-LINE
+           CLOSE AUDIT-LOG.
+       LOG-AUDIT-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 034: batch mode. Reads every measurement off
+      * SIDES-FILE, classifies it through the same TRIANGLE logic,
+      * and writes its classification to RESULT-FILE, so a whole
+      * batch of CAD-exported measurements is validated in one pass.
+      ******************************************************************
+       TRIANGLE-BATCH-RUN.
+           MOVE "N" TO WS-BATCH-EOF
+           OPEN INPUT SIDES-FILE
+           OPEN OUTPUT RESULT-FILE
+
+           PERFORM UNTIL BATCH-EOF
+               READ SIDES-FILE
+                   AT END
+                       SET BATCH-EOF TO TRUE
+                   NOT AT END
+                       MOVE SF-SIDES TO WS-SIDES
+      * Request 034/048 reconciliation: TRIANGLE's first statement
+      * unconditionally overwrites WS-PROPERTY from WS-TRIANGLE-
+      * PROPERTY, so the property has to be set there, not directly.
+                       MOVE SF-PROPERTY TO WS-TRIANGLE-PROPERTY
+                       PERFORM TRIANGLE
+                       PERFORM BUILD-BATCH-RESULT-LINE
+                       WRITE RESULT-FILE-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE SIDES-FILE
+           CLOSE RESULT-FILE.
+       TRIANGLE-BATCH-RUN-EXIT.
+           EXIT.
+
+       BUILD-BATCH-RESULT-LINE.
+           IF WS-RESULT = 1 THEN
+               STRING FUNCTION TRIM(WS-SIDES) " " WS-PROPERTY
+                   " VALID PERIMETER=" WS-PERIMETER
+                   " AREA=" WS-AREA
+                   DELIMITED BY SIZE INTO RESULT-FILE-LINE
+           ELSE
+               IF WS-FAILURE-REASON NOT = SPACES THEN
+                   STRING FUNCTION TRIM(WS-SIDES)
+                       " INVALID " WS-FAILURE-REASON
+                       DELIMITED BY SIZE INTO RESULT-FILE-LINE
+               ELSE
+                   STRING FUNCTION TRIM(WS-SIDES)
+                       " INVALID DOES NOT MATCH " WS-PROPERTY
+                       DELIMITED BY SIZE INTO RESULT-FILE-LINE
+               END-IF
+           END-IF.
+       BUILD-BATCH-RESULT-LINE-EXIT.
+           EXIT.

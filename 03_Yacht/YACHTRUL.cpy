@@ -0,0 +1,12 @@
+      ******************************************************************
+      * Request 008: Yacht scoring constants, pulled out of
+      * SCORE-CATEGORY so a house variant (different straight/yacht
+      * payouts) can be run by editing this copybook instead of
+      * touching Yacht.cbl.
+      ******************************************************************
+       01 YACHT-RULES.
+           05 RULE-LITTLE-STRAIGHT-LENGTH PIC 99 VALUE 15.
+           05 RULE-LITTLE-STRAIGHT-POINTS PIC 99 VALUE 30.
+           05 RULE-BIG-STRAIGHT-LENGTH PIC 99 VALUE 20.
+           05 RULE-BIG-STRAIGHT-POINTS PIC 99 VALUE 30.
+           05 RULE-YACHT-POINTS PIC 99 VALUE 50.

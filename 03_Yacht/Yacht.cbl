@@ -6,12 +6,58 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YACHT-PROGRAM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Request 005: history of every scored category, keyed by
+      * player and round, so a completed scorecard can be
+      * reconstructed after the fact.
+           SELECT ROLL-HISTORY ASSIGN TO "ROLLHIST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Request 007: the score file behind HIGH-SCORES. Shared with
+      * high-scores.cbl so a completed scorecard total lands where
+      * that program's "scores"/"latest"/"personalBest" queries can
+      * see it. ASSIGN name and record layout must match
+      * high-scores.cbl's own SELECT OPTIONAL SCORE-FILE exactly --
+      * this is the same physical file, not a lookalike.
+           SELECT OPTIONAL SCORE-FILE ASSIGN TO "SCOREFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Request 049: shop-wide audit trail, shared by every program in
+      * the suite.
+           SELECT OPTIONAL AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
+       FD ROLL-HISTORY.
+       01 ROLL-HISTORY-LINE PIC X(80).
+
+      * Request 007 reconciliation: record layout matches
+      * high-scores.cbl's own SCORE-FILE-RECORD field-for-field (one
+      * row per player, scores packed 3 digits apiece) instead of the
+      * bare player/score pair this used to write, since that's the
+      * layout high-scores.cbl's LOAD-SCORE-FILE-TABLE actually reads.
+       FD SCORE-FILE.
+       01 SCORE-FILE-RECORD.
+           05 SF-PLAYER-ID       PIC X(20).
+           05 SF-SCORE-COUNT     PIC 999.
+           05 SF-SCORES-PACKED   PIC X(600).
+
+      * Request 049: shop-wide audit trail.
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-LINE PIC X(200).
+
        WORKING-STORAGE SECTION.
        01 WS-RESULT PIC 99 VALUE 0.
-       01 WS-CATEGORY PIC X(15).
-       01 WS-DICE PIC 9(5).
+
+      * Request 048: WS-RESULT is a plain flag re-used by name across
+      * several programs in the suite, so the shared operator menu
+      * can't key off WS-RESULT itself without colliding across all
+      * of them. WS-YACHT-RESULT is this program's own uniquely-named
+      * copy the menu driver reads after CALL "YACHT-PROGRAM".
+       01 WS-YACHT-RESULT IS EXTERNAL PIC 99 VALUE 0.
+       01 WS-CATEGORY IS EXTERNAL PIC X(15).
+       01 WS-DICE IS EXTERNAL PIC 9(5).
        01 WS-DICE-ARRAY REDEFINES WS-DICE.
          05 WS-DICE-ELEMENT PIC 9 OCCURS 5 TIMES.
        01 Counter PIC 9.
@@ -26,95 +72,201 @@
          88 Littlestairs value 15.
          88 Bigstairs value 20.
 
-
-       PROCEDURE DIVISION.
+      * Request 005: player/round key for history logging. EXTERNAL
+      * (request 049 reconciliation) so a caller driving PLAY-TURN/
+      * PUSH-SCORE-TO-HIGHSCORES through the WS-YACHT-MODE dispatch
+      * below can say which player the turn and history entry belong
+      * to, instead of it always defaulting to SPACES.
+       01 WS-PLAYER IS EXTERNAL PIC X(20).
+       01 WS-ROUND PIC 99 VALUE 0.
+
+      * Request 006: real three-roll-per-turn mechanic. WS-DICE holds
+      * the current roll; WS-KEEP-MASK marks each of the 5 dice "K" to
+      * keep or "R" to re-roll for the next roll of the turn.
+      * WS-ROLL-COUNT is how many of the (up to 3) rolls the player
+      * actually takes; WS-MASK-SEQUENCE(1)/(2) carry the masks
+      * supplied for roll 2 and roll 3. EXTERNAL (request 049
+      * reconciliation) so the WS-YACHT-MODE = "PLAYTURN" dispatch
+      * path below has a way to receive them from outside the program.
+       01 WS-ROLL-NUMBER PIC 9 VALUE 1.
+       01 WS-ROLL-COUNT IS EXTERNAL PIC 9.
+       01 WS-KEEP-MASK PIC X(5) VALUE SPACES.
+       01 WS-MASK-SEQUENCE IS EXTERNAL.
+         05 WS-MASK-SEQ-ENTRY PIC X(5) OCCURS 2 TIMES.
+
+      * Request 007/009: full 13-category scorecard, one call to
+      * SCORE-CATEGORY per category against a single WS-DICE roll.
+       01 WS-SCORECARD.
+         05 WS-SC-ONES PIC 99.
+         05 WS-SC-TWOS PIC 99.
+         05 WS-SC-THREES PIC 99.
+         05 WS-SC-FOURS PIC 99.
+         05 WS-SC-FIVES PIC 99.
+         05 WS-SC-SIXES PIC 99.
+         05 WS-SC-FULLHOUSE PIC 99.
+         05 WS-SC-FOURKIND PIC 99.
+         05 WS-SC-LITTLESTRAIGHT PIC 99.
+         05 WS-SC-BIGSTRAIGHT PIC 99.
+         05 WS-SC-CHOICE PIC 99.
+         05 WS-SC-YACHT PIC 99.
+       01 WS-SCORECARD-TOTAL PIC 9(3) VALUE 0.
+
+      * Request 007 reconciliation: SCORE-FILE is a shared,
+      * whole-table LINE SEQUENTIAL file (this build has no ISAM
+      * support), so a push has to load it, update this player's row,
+      * and rewrite it in full -- the identical load/find/rewrite
+      * shape high-scores.cbl's own LOAD-SCORE-FILE-TABLE/
+      * SAVE-SCORE-FILE-FOR-PLAYER use for this exact file.
+       01 WS-SF-COUNT PIC 99 VALUE 0.
+       01 WS-SF-TABLE.
+           05 WS-SF-ENTRY OCCURS 50 TIMES.
+               10 WS-SF-PLAYER-ID     PIC X(20).
+               10 WS-SF-SCORE-COUNT   PIC 999.
+               10 WS-SF-SCORES-PACKED PIC X(600).
+       01 WS-SF-INDEX PIC 99.
+       01 WS-SF-MATCH-INDEX PIC 99 VALUE 0.
+       01 WS-SF-EOF PIC X VALUE "N".
+           88 SF-EOF VALUE "Y".
+       01 WS-YACHT-PACKED-SCORES.
+           05 WS-YACHT-PACKED-SCORE PIC X(3) OCCURS 200 TIMES.
+
+      * Request 048/049 reconciliation: uniquely-named EXTERNAL copy
+      * of WS-SCORECARD-TOTAL the menu driver can read after a
+      * WS-YACHT-MODE = "FULLCARD"/"PUSHSCORE" call, the same pattern
+      * request 048 already uses for WS-YACHT-RESULT.
+       01 WS-YACHT-SCORECARD-TOTAL IS EXTERNAL PIC 9(3).
+
+      * Request 008: house scoring rules copybook.
+       COPY YACHTRUL.
+
+      * Request 049: shared audit-trail record fields.
+       COPY AUDITLOG.
+
+       LINKAGE SECTION.
+      * Request 006/007/009 reconciliation: lets a caller reach the
+      * full-turn (PLAY-TURN/REROLL-DICE), full-scorecard
+      * (SCORE-FULL-CARD/YACHT-FULL-SCORECARD-RUN), and
+      * PUSH-SCORE-TO-HIGHSCORES paragraphs below, none of which the
+      * plain single-category YACHT paragraph ever reaches on its own.
+      * OPTIONAL because the operator menu's ordinary single-category
+      * CALL "YACHT-PROGRAM" has no mode to pass.
+       01 WS-YACHT-MODE PIC X(20).
+
+       PROCEDURE DIVISION USING OPTIONAL WS-YACHT-MODE.
 
        INITIALIZE WS-RESULT
                   Counter.
 
+      ******************************************************************
+      * Request 006/007/009: dispatch on WS-YACHT-MODE before falling
+      * into the ordinary single-category YACHT paragraph below.
+      ******************************************************************
+       YACHT-DISPATCH.
+         EVALUATE TRUE
+           WHEN WS-YACHT-MODE IS OMITTED
+             CONTINUE
+           WHEN WS-YACHT-MODE = "PLAYTURN"
+             PERFORM PLAY-TURN
+             GOBACK
+           WHEN WS-YACHT-MODE = "FULLCARD"
+             PERFORM YACHT-FULL-SCORECARD-RUN
+             MOVE WS-SCORECARD-TOTAL TO WS-YACHT-SCORECARD-TOTAL
+             PERFORM RECORD-ROLL-HISTORY
+             PERFORM LOG-AUDIT-ENTRY
+             GOBACK
+           WHEN WS-YACHT-MODE = "PUSHSCORE"
+             PERFORM PUSH-SCORE-TO-HIGHSCORES
+             MOVE WS-SCORECARD-TOTAL TO WS-YACHT-SCORECARD-TOTAL
+             PERFORM LOG-AUDIT-ENTRY
+             GOBACK
+           WHEN OTHER
+             CONTINUE
+         END-EVALUATE.
+       YACHT-DISPATCH-END.
 
        YACHT.
+         PERFORM SCORE-CATEGORY
+         PERFORM RECORD-ROLL-HISTORY
+         PERFORM LOG-AUDIT-ENTRY
+         PERFORM END-OF-PROGRAM.
+       YACHT-END.
+
+      ******************************************************************
+      *-------------------SCORE-CATEGORY-------------------
+      * Scores WS-CATEGORY against WS-DICE into WS-RESULT. Split out
+      * of YACHT so callers that need to keep running (batch history
+      * logging, a full 13-category scorecard) don't hit the STOP RUN
+      * in END-OF-PROGRAM after a single category.
+      ******************************************************************
+       SCORE-CATEGORY.
          EVALUATE WS-CATEGORY
            WHEN "ones"
              MOVE 1 TO checknumber
              PERFORM NUMBERS12345
              PERFORM MULTIPLER
-             PERFORM END-OF-PROGRAM
            WHEN "twos"
              MOVE 2 TO checknumber
              PERFORM NUMBERS12345
              PERFORM MULTIPLER
-             PERFORM END-OF-PROGRAM
            WHEN "threes"
              MOVE 3 TO checknumber
              PERFORM NUMBERS12345
              PERFORM MULTIPLER
-             PERFORM END-OF-PROGRAM
            WHEN "fours"
              MOVE 4 TO checknumber
              PERFORM NUMBERS12345
              PERFORM MULTIPLER
-             PERFORM END-OF-PROGRAM
            WHEN "fives"
              MOVE 5 TO checknumber
              PERFORM NUMBERS12345
              PERFORM MULTIPLER
-             PERFORM END-OF-PROGRAM
            WHEN "sixes"
              MOVE 6 TO checknumber
              PERFORM NUMBERS12345
              PERFORM MULTIPLER
-             PERFORM END-OF-PROGRAM
            WHEN "full house"
              PERFORM FULLHOUSE
              PERFORM NUMBERS12345
-              IF WS-RESULT > 3 THEN PERFORM ZEROANDEND END-IF
+              IF WS-RESULT > 3 THEN PERFORM ZEROANDONLY END-IF
              COMPUTE fullhouseresult = WS-RESULT * checknumber
              MOVE checknumber2 to checknumber
              PERFORM NUMBERS12345
-              IF WS-RESULT > 3 THEN PERFORM ZEROANDEND END-IF
+              IF WS-RESULT > 3 THEN PERFORM ZEROANDONLY END-IF
              COMPUTE fullhouseresult = fullhouseresult +
                      (WS-RESULT * checknumber)
+             MOVE fullhouseresult TO WS-RESULT
              DISPLAY fullhouseresult
-             PERFORM END-OF-PROGRAM
 
            WHEN "four of a kind"
              PERFORM FOURAKIND
+             MOVE fourakindresult TO WS-RESULT
              DISPLAY fourakindresult
-             PERFORM END-OF-PROGRAM
 
            WHEN "little straight"
-             MOVE 15 TO stairslong
+             MOVE RULE-LITTLE-STRAIGHT-LENGTH TO stairslong
              PERFORM STAIRS
-             MOVE 30 TO WS-RESULT
+             MOVE RULE-LITTLE-STRAIGHT-POINTS TO WS-RESULT
              DISPLAY WS-RESULT
-             PERFORM END-OF-PROGRAM
 
            WHEN "big straight"
-             MOVE 20 TO stairslong
+             MOVE RULE-BIG-STRAIGHT-LENGTH TO stairslong
              PERFORM STAIRS
-             MOVE 30 TO WS-RESULT
+             MOVE RULE-BIG-STRAIGHT-POINTS TO WS-RESULT
              DISPLAY WS-RESULT
-             PERFORM END-OF-PROGRAM
 
            WHEN "choice"
              PERFORM CHOICE
              DISPLAY WS-RESULT
-             PERFORM END-OF-PROGRAM
 
            WHEN "yacht"
              PERFORM YACHTSET
-             MOVE 50 to WS-RESULT
+             MOVE RULE-YACHT-POINTS TO WS-RESULT
              DISPLAY WS-RESULT
-             PERFORM END-OF-PROGRAM
-
 
            WHEN OTHER
              PERFORM CATEGORY-ERROR
          END-EVALUATE.
-       YACHT-EMD.
-
-
+       SCORE-CATEGORY-END.
 
       ******************************************************
       *-------------------NUMBERS-------------------
@@ -146,7 +298,7 @@
              PERFORM VARYING Counter FROM Counter BY 1 UNTIL Counter > 5
                IF WS-DICE-ELEMENT(Counter) NOT EQUAL checknumber
                 AND WS-DICE-ELEMENT(Counter) NOT EQUAL checknumber2 THEN
-                 PERFORM ZEROANDEND
+                 PERFORM ZEROANDONLY
                END-IF
              END-PERFORM
            END-IF
@@ -167,7 +319,7 @@
            IF WS-RESULT EQUAL 4
              THEN Compute fourakindresult = WS-RESULT * checknumber
            ELSE
-             PERFORM ZEROANDEND
+             PERFORM ZEROANDONLY
            END-IF
          END-IF.
        FOURAKIND-END.
@@ -188,15 +340,15 @@
              ADD 1 TO stairsvar2
            END-IF
 
-           IF WS-DICE-ELEMENT(Counter) EQUALS checknumber THEN
-             PERFORM ZEROANDEND
+           IF WS-DICE-ELEMENT(Counter) EQUAL checknumber THEN
+             PERFORM ZEROANDONLY
            END-IF
            MOVE WS-DICE-ELEMENT(Counter) TO checknumber
            ADD WS-DICE-ELEMENT(Counter) TO stairscount
          END-PERFORM.
          IF stairscount not EQUAL stairslong OR stairsvar1 not EQUAL 1
             OR stairsvar2 not EQUAL 1 THEN
-           PERFORM ZEROANDEND
+           PERFORM ZEROANDONLY
          END-IF.
        STAIRS-END.
 
@@ -218,29 +370,274 @@
        YACHTSET.
          MOVE WS-DICE-ELEMENT(1) TO checknumber.
          PERFORM VARYING Counter FROM 2 BY 1 UNTIL Counter > 5
-           IF WS-DICE-ELEMENT(Counter) NOT EQUALS checknumber THEN
-             PERFORM ZEROANDEND
+           IF WS-DICE-ELEMENT(Counter) NOT EQUAL checknumber THEN
+             PERFORM ZEROANDONLY
            END-IF
            MOVE WS-DICE-ELEMENT(Counter) TO checknumber
          END-PERFORM.
        YACHTSET-END.
 
+      ******************************************************
+      *-------------------PLAY-TURN-------------------
+      * Request 006: run a full Yacht turn. WS-DICE already holds the
+      * first roll; for each further roll up to WS-ROLL-COUNT (max 3),
+      * the dice marked "R" in that roll's mask are re-rolled and the
+      * dice marked "K" are kept as-is. The final WS-DICE is then
+      * ready to be scored via SCORE-CATEGORY.
+      ******************************************************************
+       PLAY-TURN.
+         IF WS-ROLL-COUNT > 3 THEN MOVE 3 TO WS-ROLL-COUNT END-IF
+         IF WS-ROLL-COUNT < 1 THEN MOVE 1 TO WS-ROLL-COUNT END-IF
+         MOVE 1 TO WS-ROLL-NUMBER
+         PERFORM UNTIL WS-ROLL-NUMBER >= WS-ROLL-COUNT
+           ADD 1 TO WS-ROLL-NUMBER
+           MOVE WS-MASK-SEQ-ENTRY(WS-ROLL-NUMBER - 1) TO WS-KEEP-MASK
+           PERFORM REROLL-DICE
+         END-PERFORM.
+       PLAY-TURN-END.
 
+       REROLL-DICE.
+         PERFORM VARYING Counter FROM 1 BY 1 UNTIL Counter > 5
+           IF WS-KEEP-MASK(Counter:1) = "R" THEN
+             COMPUTE WS-DICE-ELEMENT(Counter) =
+                 FUNCTION MOD(FUNCTION RANDOM * 1000, 6) + 1
+           END-IF
+         END-PERFORM.
+       REROLL-DICE-END.
 
+      ******************************************************
+      *-------------------SCORE-FULL-CARD-------------------
+      * Request 007/009: run all 13 Yacht categories against the
+      * single roll already in WS-DICE, the way a paper Yacht
+      * scorecard is filled in, instead of requiring 13 separate
+      * calls with 13 separate category strings.
+      ******************************************************************
+       SCORE-FULL-CARD.
+         MOVE "ones" TO WS-CATEGORY
+         PERFORM SCORE-CATEGORY
+         MOVE WS-RESULT TO WS-SC-ONES
+
+         MOVE "twos" TO WS-CATEGORY
+         PERFORM SCORE-CATEGORY
+         MOVE WS-RESULT TO WS-SC-TWOS
+
+         MOVE "threes" TO WS-CATEGORY
+         PERFORM SCORE-CATEGORY
+         MOVE WS-RESULT TO WS-SC-THREES
+
+         MOVE "fours" TO WS-CATEGORY
+         PERFORM SCORE-CATEGORY
+         MOVE WS-RESULT TO WS-SC-FOURS
+
+         MOVE "fives" TO WS-CATEGORY
+         PERFORM SCORE-CATEGORY
+         MOVE WS-RESULT TO WS-SC-FIVES
+
+         MOVE "sixes" TO WS-CATEGORY
+         PERFORM SCORE-CATEGORY
+         MOVE WS-RESULT TO WS-SC-SIXES
+
+         MOVE "full house" TO WS-CATEGORY
+         PERFORM SCORE-CATEGORY
+         MOVE WS-RESULT TO WS-SC-FULLHOUSE
+
+         MOVE "four of a kind" TO WS-CATEGORY
+         PERFORM SCORE-CATEGORY
+         MOVE WS-RESULT TO WS-SC-FOURKIND
+
+         MOVE "little straight" TO WS-CATEGORY
+         PERFORM SCORE-CATEGORY
+         MOVE WS-RESULT TO WS-SC-LITTLESTRAIGHT
+
+         MOVE "big straight" TO WS-CATEGORY
+         PERFORM SCORE-CATEGORY
+         MOVE WS-RESULT TO WS-SC-BIGSTRAIGHT
+
+         MOVE "choice" TO WS-CATEGORY
+         PERFORM SCORE-CATEGORY
+         MOVE WS-RESULT TO WS-SC-CHOICE
+
+         MOVE "yacht" TO WS-CATEGORY
+         PERFORM SCORE-CATEGORY
+         MOVE WS-RESULT TO WS-SC-YACHT
+
+         COMPUTE WS-SCORECARD-TOTAL =
+             WS-SC-ONES + WS-SC-TWOS + WS-SC-THREES + WS-SC-FOURS +
+             WS-SC-FIVES + WS-SC-SIXES + WS-SC-FULLHOUSE +
+             WS-SC-FOURKIND + WS-SC-LITTLESTRAIGHT +
+             WS-SC-BIGSTRAIGHT + WS-SC-CHOICE + WS-SC-YACHT
+         DISPLAY "SCORECARD TOTAL " WS-SCORECARD-TOTAL.
+       SCORE-FULL-CARD-END.
 
+      ******************************************************
+      *-------------------YACHT-FULL-SCORECARD-RUN-------------------
+      * Request 009: documented entry point for running the full
+      * 13-category scorecard against a single WS-DICE roll in one
+      * invocation (see SCORE-FULL-CARD, introduced for request 007's
+      * HIGH-SCORES hand-off and reused here rather than duplicated).
+      ******************************************************************
+       YACHT-FULL-SCORECARD-RUN.
+         PERFORM SCORE-FULL-CARD.
+       YACHT-FULL-SCORECARD-RUN-END.
+
+      ******************************************************
+      *-------------------PUSH-SCORE-TO-HIGHSCORES-------------------
+      * Request 007: once a game finishes, sum its full scorecard and
+      * append the total onto WS-PLAYER's row in the shared SCORE-FILE
+      * high-scores.cbl reads, instead of leaving the totals stuck in
+      * this program's working storage. SCORE-FILE holds one packed
+      * row per player, so this loads the whole table, folds the new
+      * total into WS-PLAYER's row (or starts one), and rewrites the
+      * table in full -- the same shape as high-scores.cbl's own
+      * SAVE-SCORE-FILE-FOR-PLAYER, since it's the same file.
+      ******************************************************************
+       PUSH-SCORE-TO-HIGHSCORES.
+         PERFORM SCORE-FULL-CARD
+         PERFORM LOAD-YACHT-SCORE-TABLE
+         PERFORM FIND-YACHT-SCORE-ENTRY
+
+         IF WS-SF-MATCH-INDEX = 0 AND WS-SF-COUNT < 50 THEN
+             ADD 1 TO WS-SF-COUNT
+             MOVE WS-SF-COUNT TO WS-SF-MATCH-INDEX
+             MOVE WS-PLAYER TO WS-SF-PLAYER-ID(WS-SF-MATCH-INDEX)
+             MOVE 0 TO WS-SF-SCORE-COUNT(WS-SF-MATCH-INDEX)
+             MOVE SPACES TO WS-SF-SCORES-PACKED(WS-SF-MATCH-INDEX)
+         END-IF
+
+         IF WS-SF-MATCH-INDEX > 0
+             AND WS-SF-SCORE-COUNT(WS-SF-MATCH-INDEX) < 200 THEN
+             MOVE WS-SF-SCORES-PACKED(WS-SF-MATCH-INDEX)
+                 TO WS-YACHT-PACKED-SCORES
+             ADD 1 TO WS-SF-SCORE-COUNT(WS-SF-MATCH-INDEX)
+             MOVE WS-SF-SCORE-COUNT(WS-SF-MATCH-INDEX) TO WS-SF-INDEX
+             MOVE WS-SCORECARD-TOTAL
+                 TO WS-YACHT-PACKED-SCORE(WS-SF-INDEX)
+             MOVE WS-YACHT-PACKED-SCORES
+                 TO WS-SF-SCORES-PACKED(WS-SF-MATCH-INDEX)
+         END-IF
+
+         PERFORM SAVE-YACHT-SCORE-TABLE.
+       PUSH-SCORE-TO-HIGHSCORES-END.
+
+      ******************************************************************
+      * Request 007 reconciliation: read every player's row off the
+      * shared SCORE-FILE into WS-SF-TABLE, mirroring
+      * high-scores.cbl's LOAD-SCORE-FILE-TABLE.
+      ******************************************************************
+       LOAD-YACHT-SCORE-TABLE.
+           MOVE 0 TO WS-SF-COUNT
+           MOVE "N" TO WS-SF-EOF
+           OPEN INPUT SCORE-FILE
+           PERFORM UNTIL SF-EOF
+               READ SCORE-FILE
+                   AT END
+                       SET SF-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-SF-COUNT
+                       MOVE SF-PLAYER-ID TO WS-SF-PLAYER-ID(WS-SF-COUNT)
+                       MOVE SF-SCORE-COUNT
+                           TO WS-SF-SCORE-COUNT(WS-SF-COUNT)
+                       MOVE SF-SCORES-PACKED
+                           TO WS-SF-SCORES-PACKED(WS-SF-COUNT)
+               END-READ
+           END-PERFORM
+           CLOSE SCORE-FILE.
+       LOAD-YACHT-SCORE-TABLE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 007 reconciliation: locate WS-PLAYER's row in
+      * WS-SF-TABLE, mirroring high-scores.cbl's
+      * FIND-SCORE-FILE-ENTRY. Zero means no row yet.
+      ******************************************************************
+       FIND-YACHT-SCORE-ENTRY.
+           MOVE 0 TO WS-SF-MATCH-INDEX
+           PERFORM VARYING WS-SF-INDEX FROM 1 BY 1
+               UNTIL WS-SF-INDEX > WS-SF-COUNT
+               IF WS-SF-PLAYER-ID(WS-SF-INDEX) = WS-PLAYER THEN
+                   MOVE WS-SF-INDEX TO WS-SF-MATCH-INDEX
+               END-IF
+           END-PERFORM.
+       FIND-YACHT-SCORE-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 007 reconciliation: rewrite the shared SCORE-FILE in
+      * full from WS-SF-TABLE, mirroring high-scores.cbl's
+      * SAVE-SCORE-FILE-FOR-PLAYER.
+      ******************************************************************
+       SAVE-YACHT-SCORE-TABLE.
+           OPEN OUTPUT SCORE-FILE
+           PERFORM VARYING WS-SF-INDEX FROM 1 BY 1
+               UNTIL WS-SF-INDEX > WS-SF-COUNT
+               MOVE WS-SF-PLAYER-ID(WS-SF-INDEX) TO SF-PLAYER-ID
+               MOVE WS-SF-SCORE-COUNT(WS-SF-INDEX) TO SF-SCORE-COUNT
+               MOVE WS-SF-SCORES-PACKED(WS-SF-INDEX)
+                   TO SF-SCORES-PACKED
+               WRITE SCORE-FILE-RECORD
+           END-PERFORM
+           CLOSE SCORE-FILE.
+       SAVE-YACHT-SCORE-TABLE-EXIT.
+           EXIT.
+
+      ******************************************************
+      *-------------------RECORD-ROLL-HISTORY-------------------
+      * Request 005: append the just-scored category to ROLL-HISTORY,
+      * keyed by WS-PLAYER/WS-ROUND, so a completed scorecard can be
+      * reconstructed after the run instead of only ever DISPLAYing
+      * one result and losing it.
+      ******************************************************************
+       RECORD-ROLL-HISTORY.
+         OPEN EXTEND ROLL-HISTORY
+         IF NOT (WS-CATEGORY = SPACES) THEN
+           STRING WS-PLAYER " ROUND " WS-ROUND " " WS-CATEGORY
+               " DICE " WS-DICE " SCORE " WS-RESULT
+               DELIMITED BY SIZE INTO ROLL-HISTORY-LINE
+           WRITE ROLL-HISTORY-LINE
+         END-IF
+         CLOSE ROLL-HISTORY.
+       RECORD-ROLL-HISTORY-END.
+
+      ******************************************************
+      *-------------------LOG-AUDIT-ENTRY-------------------
+      * Request 049: append one line to the shop-wide AUDIT-LOG for
+      * this run -- program name, timestamp, key input, and result.
+      ******************************************************
+       LOG-AUDIT-ENTRY.
+         MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+         MOVE "YACHT-PROGRAM" TO WS-AUDIT-PROGRAM
+         STRING WS-CATEGORY " DICE " WS-DICE
+             DELIMITED BY SIZE INTO WS-AUDIT-INPUT
+         MOVE WS-RESULT TO WS-AUDIT-RESULT
+         MOVE SPACES TO AUDIT-LOG-LINE
+         OPEN EXTEND AUDIT-LOG
+         STRING WS-AUDIT-TIMESTAMP " PROGRAM=" WS-AUDIT-PROGRAM
+             " INPUT=" WS-AUDIT-INPUT
+             " RESULT=" WS-AUDIT-RESULT
+             DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+         WRITE AUDIT-LOG-LINE
+         CLOSE AUDIT-LOG.
+       LOG-AUDIT-ENTRY-END.
 
       ******************************************************
       *-------------------ERROR AND CLOSE-------------------
       ******************************************************
        CATEGORY-ERROR.
          DISPLAY "ERROR".
-         PERFORM ZEROANDEND.
+         MOVE ZERO TO WS-RESULT.
 
-       ZEROANDEND.
+       ZEROANDONLY.
          MOVE ZERO TO WS-RESULT.
          DISPLAY WS-RESULT.
+
+       ZEROANDEND.
+         PERFORM ZEROANDONLY.
          PERFORM END-OF-PROGRAM.
 
+      * Request 048: GOBACK (not STOP RUN) so the central operator
+      * menu's CALL "YACHT-PROGRAM" returns to the menu instead of
+      * ending the whole run unit.
        END-OF-PROGRAM.
-            STOP RUN.
+            MOVE WS-RESULT TO WS-YACHT-RESULT
+            GOBACK.
        END PROGRAM YACHT-PROGRAM.

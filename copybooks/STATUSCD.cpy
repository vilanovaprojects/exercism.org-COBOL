@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Request 047: shared error/status convention. WS-RETURN-CODE is
+      * 0 on success and non-zero on failure; WS-ERROR-MESSAGE carries
+      * the human-readable detail. COPY this into a utility alongside
+      * its own error field(s) so batch JCL can check
+      * WS-RETURN-CODE/WS-ERROR-MESSAGE the same way regardless of
+      * which program in the suite ran.
+      ******************************************************************
+       01 WS-STATUS-FIELDS.
+           05 WS-RETURN-CODE PIC 9(2) VALUE 0.
+               88 WS-SUCCESS VALUE 0.
+               88 WS-INVALID-INPUT VALUE 1.
+               88 WS-PROCESSING-ERROR VALUE 2.
+           05 WS-ERROR-MESSAGE PIC X(60) VALUE SPACES.

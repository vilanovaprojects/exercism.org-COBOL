@@ -0,0 +1,9 @@
+      * Request 049: shared audit-trail record fields. Every program in
+      * the suite fills these in and appends one line to AUDIT-LOG on
+      * each run, so operations has a single file showing what ran,
+      * when, and with what outcome across the whole shop.
+       01 WS-AUDIT-FIELDS.
+           05 WS-AUDIT-TIMESTAMP PIC X(26).
+           05 WS-AUDIT-PROGRAM   PIC X(20) VALUE SPACES.
+           05 WS-AUDIT-INPUT     PIC X(60) VALUE SPACES.
+           05 WS-AUDIT-RESULT    PIC X(60) VALUE SPACES.

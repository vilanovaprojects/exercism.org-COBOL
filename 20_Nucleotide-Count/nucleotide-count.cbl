@@ -4,24 +4,133 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        REPOSITORY. FUNCTION ALL INTRINSIC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      * Request 029: batch run, one strand per record in, a
+      * per-strand breakdown plus grand totals out.
+           SELECT SEQUENCE-FILE ASSIGN TO "SEQFILE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT COUNT-REPORT ASSIGN TO "CNTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Request 032: one entry per invalid base found, for lab QA.
+           SELECT OPTIONAL ERROR-FILE ASSIGN TO "NUCERR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Request 033: sequencer drop-file interface, picked up by its
+      * own job step so raw sequencer output flows straight into
+      * counting without manual re-entry into WS-DNA.
+           SELECT DROP-FILE ASSIGN TO "SEQDROP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * Request 049: shop-wide audit trail, shared by every program in
+      * the suite.
+           SELECT OPTIONAL AUDIT-LOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD SEQUENCE-FILE.
+       01 SEQUENCE-FILE-RECORD PIC X(128).
+
+       FD COUNT-REPORT.
+       01 COUNT-REPORT-LINE PIC X(80).
+
+       FD ERROR-FILE.
+       01 ERROR-FILE-LINE PIC X(60).
+
+       FD DROP-FILE.
+       01 DROP-FILE-RECORD PIC X(128).
+
+      * Request 049: shop-wide audit trail.
+       FD AUDIT-LOG.
+       01 AUDIT-LOG-LINE PIC X(200).
+
        WORKING-STORAGE SECTION.
-       01 WS-DNA PIC X(128).
-       01 WS-A PIC 9(4).
-       01 WS-C PIC 9(4).
-       01 WS-G PIC 9(4).
-       01 WS-T PIC 9(4).
+      * Request 048: EXTERNAL so the central operator menu can set
+      * WS-DNA and read WS-A/WS-C/WS-G/WS-T around
+      * CALL "nucleotide-count".
+       01 WS-DNA IS EXTERNAL PIC X(128).
+       01 WS-A IS EXTERNAL PIC 9(4).
+       01 WS-C IS EXTERNAL PIC 9(4).
+       01 WS-G IS EXTERNAL PIC 9(4).
+       01 WS-T IS EXTERNAL PIC 9(4).
        01 WS-ERROR PIC X(36).
        01 I PIC 9(3).
 
-       PROCEDURE DIVISION.
+      * Request 030: real strands are shorter than the fixed 128-byte
+      * WS-DNA buffer, so the count loop stops at the actual strand
+      * length instead of walking into trailing padding.
+       01 WS-STRAND-LENGTH PIC 9(3) VALUE 0.
+
+      * Request 031: GC-content percentage, the standard QC metric
+      * derived from the same WS-G/WS-C/WS-A/WS-T tallies.
+       01 WS-TOTAL-BASES PIC 9(4) VALUE 0.
+       01 WS-GC-PERCENT PIC 999V99 VALUE 0.
+
+      * Request 032: invalid-base logging working storage.
+       01 WS-ORIGINAL-CHAR PIC X.
+
+      * Request 029: batch mode working storage.
+       01 WS-BATCH-EOF PIC X VALUE "N".
+           88 BATCH-EOF VALUE "Y".
+       01 WS-BATCH-TOTAL-A PIC 9(6) VALUE 0.
+       01 WS-BATCH-TOTAL-C PIC 9(6) VALUE 0.
+       01 WS-BATCH-TOTAL-G PIC 9(6) VALUE 0.
+       01 WS-BATCH-TOTAL-T PIC 9(6) VALUE 0.
+       01 WS-BATCH-STRAND-COUNT PIC 9(4) VALUE 0.
+
+      * Request 047: shared error/status convention.
+       COPY STATUSCD.
+
+      * Request 049: shared audit-trail record fields.
+       COPY AUDITLOG.
+
+       LINKAGE SECTION.
+      * Request 029/033 reconciliation: lets a caller reach
+      * NUCLEOTIDE-BATCH-RUN and NUCLEOTIDE-DROPFILE-RUN, neither of
+      * which the plain single-strand NUCLEOTIDE-COUNT paragraph ever
+      * reaches on its own. OPTIONAL because the operator menu's
+      * ordinary CALL "nucleotide-count" has no mode to pass.
+       01 WS-NUCLEOTIDE-MODE PIC X(20).
+
+       PROCEDURE DIVISION USING OPTIONAL WS-NUCLEOTIDE-MODE.
+
+      ******************************************************************
+      * Request 029/033: dispatch on WS-NUCLEOTIDE-MODE before falling
+      * into the ordinary single-strand NUCLEOTIDE-COUNT paragraph
+      * below.
+      ******************************************************************
+       NUCLEOTIDE-DISPATCH.
+           EVALUATE TRUE
+               WHEN WS-NUCLEOTIDE-MODE IS OMITTED
+                   CONTINUE
+               WHEN WS-NUCLEOTIDE-MODE = "BATCH"
+                   PERFORM NUCLEOTIDE-BATCH-RUN
+                   GOBACK
+               WHEN WS-NUCLEOTIDE-MODE = "DROPFILE"
+                   PERFORM NUCLEOTIDE-DROPFILE-RUN
+                   GOBACK
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+       NUCLEOTIDE-DISPATCH-EXIT.
+           EXIT.
+
        NUCLEOTIDE-COUNT.
        INITIALIZE WS-ERROR
                   WS-A
                   WS-C
                   WS-G
                   WS-T.
-       PERFORM VARYING I FROM 1 BY 1 UNTIL I > LENGTH OF WS-DNA
+       SET WS-SUCCESS TO TRUE
+       MOVE SPACES TO WS-ERROR-MESSAGE
+      * Review-round fix: WORKING-STORAGE (like WS-STRAND-LENGTH)
+      * persists across repeated CALLs within the same run unit, and
+      * DETERMINE-STRAND-LENGTH only recomputes it when it's still 0 --
+      * without this, a second interactive call in the same session
+      * that ACCEPTs a shorter WS-DNA still counts against the prior,
+      * longer strand's length. Reset unconditionally so every call
+      * recomputes its own length.
+       MOVE 0 TO WS-STRAND-LENGTH
+       PERFORM DETERMINE-STRAND-LENGTH
+       PERFORM VARYING I FROM 1 BY 1 UNTIL I > WS-STRAND-LENGTH
          EVALUATE WS-DNA(I:1)
            WHEN "A"
              ADD 1 TO WS-A
@@ -33,5 +142,173 @@
              ADD 1 TO WS-T
            WHEN OTHER
              MOVE "ERROR: Invalid nucleotide in strand" TO WS-ERROR
+             SET WS-INVALID-INPUT TO TRUE
+             MOVE WS-ERROR TO WS-ERROR-MESSAGE
+             MOVE WS-DNA(I:1) TO WS-ORIGINAL-CHAR
+             PERFORM LOG-INVALID-BASE
          END-EVALUATE
        END-PERFORM.
+       PERFORM COMPUTE-GC-PERCENT.
+       PERFORM LOG-AUDIT-ENTRY.
+       NUCLEOTIDE-COUNT-END.
+
+      * Request 048: GOBACK (not fall-through) so the central operator
+      * menu's CALL "nucleotide-count" returns here instead of
+      * cascading into the batch-run paragraphs below, which batch
+      * jobs invoke directly by name instead.
+       NUCLEOTIDE-COUNT-CALL-RETURN.
+           GOBACK.
+
+      ******************************************************************
+      * Request 030: if the caller didn't set WS-STRAND-LENGTH
+      * explicitly, fall back to the trimmed length of WS-DNA so a
+      * short strand isn't padded out to the full 128-byte buffer,
+      * the same fallback DETERMINE-STRAND-LENGTH already uses in
+      * Rna-Transcription.cbl.
+      ******************************************************************
+       DETERMINE-STRAND-LENGTH.
+           IF WS-STRAND-LENGTH = 0 THEN
+               MOVE LENGTH(TRIM(WS-DNA)) TO WS-STRAND-LENGTH
+           END-IF.
+       DETERMINE-STRAND-LENGTH-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 031: (WS-G + WS-C) / total bases, the standard GC-
+      * content QC metric, so it doesn't need calculating by hand
+      * from this program's raw counts.
+      ******************************************************************
+       COMPUTE-GC-PERCENT.
+           COMPUTE WS-TOTAL-BASES = WS-A + WS-C + WS-G + WS-T
+           IF WS-TOTAL-BASES = 0 THEN
+               MOVE 0 TO WS-GC-PERCENT
+           ELSE
+               COMPUTE WS-GC-PERCENT ROUNDED =
+                   ((WS-G + WS-C) / WS-TOTAL-BASES) * 100
+           END-IF.
+       COMPUTE-GC-PERCENT-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 032: log the position and original character of every
+      * invalid base to ERROR-FILE instead of only keeping the last
+      * one via the overwritten WS-ERROR message.
+      ******************************************************************
+       LOG-INVALID-BASE.
+           OPEN EXTEND ERROR-FILE
+           STRING "POSITION " I " INVALID CHARACTER '"
+               WS-ORIGINAL-CHAR "'"
+               DELIMITED BY SIZE INTO ERROR-FILE-LINE
+           WRITE ERROR-FILE-LINE
+           CLOSE ERROR-FILE.
+       LOG-INVALID-BASE-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 049: append one line to the shop-wide AUDIT-LOG for
+      * this run -- program name, timestamp, key input, and result.
+      ******************************************************************
+       LOG-AUDIT-ENTRY.
+           MOVE FUNCTION CURRENT-DATE TO WS-AUDIT-TIMESTAMP
+           MOVE "nucleotide-count" TO WS-AUDIT-PROGRAM
+           MOVE TRIM(WS-DNA) TO WS-AUDIT-INPUT
+           STRING "A=" WS-A " C=" WS-C " G=" WS-G " T=" WS-T
+               DELIMITED BY SIZE INTO WS-AUDIT-RESULT
+           MOVE SPACES TO AUDIT-LOG-LINE
+           OPEN EXTEND AUDIT-LOG
+           STRING WS-AUDIT-TIMESTAMP " PROGRAM=" WS-AUDIT-PROGRAM
+               " INPUT=" WS-AUDIT-INPUT
+               " RESULT=" WS-AUDIT-RESULT
+               DELIMITED BY SIZE INTO AUDIT-LOG-LINE
+           WRITE AUDIT-LOG-LINE
+           CLOSE AUDIT-LOG.
+       LOG-AUDIT-ENTRY-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 029: batch mode. Reads every strand off SEQUENCE-FILE,
+      * counts it through the same NUCLEOTIDE-COUNT logic, writes a
+      * per-strand breakdown line, and rolls up grand totals across
+      * the whole batch so a lab run doesn't need one invocation per
+      * sample.
+      ******************************************************************
+       NUCLEOTIDE-BATCH-RUN.
+           MOVE "N" TO WS-BATCH-EOF
+           MOVE 0 TO WS-BATCH-TOTAL-A WS-BATCH-TOTAL-C
+               WS-BATCH-TOTAL-G WS-BATCH-TOTAL-T WS-BATCH-STRAND-COUNT
+           OPEN INPUT SEQUENCE-FILE
+           OPEN OUTPUT COUNT-REPORT
+
+           PERFORM UNTIL BATCH-EOF
+               READ SEQUENCE-FILE
+                   AT END
+                       SET BATCH-EOF TO TRUE
+                   NOT AT END
+                       PERFORM COUNT-ONE-STRAND
+               END-READ
+           END-PERFORM
+
+           STRING "GRAND TOTALS A=" WS-BATCH-TOTAL-A
+               " C=" WS-BATCH-TOTAL-C
+               " G=" WS-BATCH-TOTAL-G
+               " T=" WS-BATCH-TOTAL-T
+               DELIMITED BY SIZE INTO COUNT-REPORT-LINE
+           WRITE COUNT-REPORT-LINE
+
+           CLOSE SEQUENCE-FILE
+           CLOSE COUNT-REPORT.
+       NUCLEOTIDE-BATCH-RUN-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * Request 033: sequencer drop-file interface. Structurally the
+      * same run as NUCLEOTIDE-BATCH-RUN, reading from DROP-FILE (the
+      * location the lab's sequencing equipment writes to) instead of
+      * a hand-prepared SEQUENCE-FILE.
+      ******************************************************************
+       NUCLEOTIDE-DROPFILE-RUN.
+           MOVE "N" TO WS-BATCH-EOF
+           MOVE 0 TO WS-BATCH-TOTAL-A WS-BATCH-TOTAL-C
+               WS-BATCH-TOTAL-G WS-BATCH-TOTAL-T WS-BATCH-STRAND-COUNT
+           OPEN INPUT DROP-FILE
+           OPEN OUTPUT COUNT-REPORT
+
+           PERFORM UNTIL BATCH-EOF
+               READ DROP-FILE
+                   AT END
+                       SET BATCH-EOF TO TRUE
+                   NOT AT END
+                       MOVE DROP-FILE-RECORD TO SEQUENCE-FILE-RECORD
+                       PERFORM COUNT-ONE-STRAND
+               END-READ
+           END-PERFORM
+
+           STRING "GRAND TOTALS A=" WS-BATCH-TOTAL-A
+               " C=" WS-BATCH-TOTAL-C
+               " G=" WS-BATCH-TOTAL-G
+               " T=" WS-BATCH-TOTAL-T
+               DELIMITED BY SIZE INTO COUNT-REPORT-LINE
+           WRITE COUNT-REPORT-LINE
+
+           CLOSE DROP-FILE
+           CLOSE COUNT-REPORT.
+       NUCLEOTIDE-DROPFILE-RUN-EXIT.
+           EXIT.
+
+       COUNT-ONE-STRAND.
+           MOVE 0 TO WS-STRAND-LENGTH
+           MOVE SPACES TO WS-DNA
+           MOVE SEQUENCE-FILE-RECORD TO WS-DNA
+           PERFORM NUCLEOTIDE-COUNT
+           ADD 1 TO WS-BATCH-STRAND-COUNT
+           ADD WS-A TO WS-BATCH-TOTAL-A
+           ADD WS-C TO WS-BATCH-TOTAL-C
+           ADD WS-G TO WS-BATCH-TOTAL-G
+           ADD WS-T TO WS-BATCH-TOTAL-T
+           STRING "STRAND " WS-BATCH-STRAND-COUNT
+               " A=" WS-A " C=" WS-C " G=" WS-G " T=" WS-T
+               " GC%=" WS-GC-PERCENT
+               DELIMITED BY SIZE INTO COUNT-REPORT-LINE
+           WRITE COUNT-REPORT-LINE.
+       COUNT-ONE-STRAND-EXIT.
+           EXIT.
